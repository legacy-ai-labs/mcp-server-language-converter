@@ -7,8 +7,52 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT SUSPENSION-NOTICE-FILE ASSIGN TO 'SUSPENSE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+      * Manual reinstatement transactions, keyed by customer id, read
+      * ahead of VALIDATE-ACCOUNT so a collections-approved reinstatement
+      * takes effect before the automatic suspend/reinstate logic in
+      * UPDATE-ACCOUNT-BALANCE gets a chance to act on the old balance.
+           SELECT REINSTATEMENT-FILE ASSIGN TO 'REINSTATE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RI-CUSTOMER-ID
+               FILE STATUS IS WS-REINSTATE-FILE-STATUS.
+
+      * Restart checkpoint: a new record is appended every
+      * CK-CHECKPOINT-INTERVAL accounts so a restart run can reposition
+      * CUSTOMER-FILE past what already posted instead of reapplying
+      * penalties from the top of a 100,000-record file.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPNT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+      * End-of-run control totals. Each run's totals are written here
+      * so the NEXT run can read them back as its expected baseline
+      * and flag an out-of-balance condition instead of finishing
+      * silently.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO 'CONTROL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+      * Past-due warning extract for accounts sitting between 0 and
+      * the suspension threshold, so collections can mail a warning
+      * letter before the account ever reaches UPDATE-ACCOUNT-BALANCE's
+      * suspension path.
+           SELECT WARNING-NOTICE-FILE ASSIGN TO 'WARNING.DAT'
                ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-WARNING-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,46 +63,319 @@
            05 ACCOUNT-BALANCE    PIC S9(9)V99 COMP-3.
            05 ACCOUNT-STATUS     PIC X(1).
 
+      * One record per account that flips into suspension this run, so
+      * collections' nightly print job can mail a notice without
+      * having to scrape the job log for "suspended" DISPLAY lines.
+       FD SUSPENSION-NOTICE-FILE.
+       01 SUSPENSION-NOTICE-RECORD.
+           05 SN-CUSTOMER-ID      PIC X(10).
+           05 SN-CUSTOMER-NAME    PIC X(50).
+           05 SN-ACCOUNT-BALANCE  PIC S9(9)V99 COMP-3.
+           05 SN-SUSPENSION-DATE  PIC X(8).
+
+       FD REINSTATEMENT-FILE.
+       01 REINSTATEMENT-RECORD.
+           05 RI-CUSTOMER-ID      PIC X(10).
+           05 RI-APPROVAL-CODE    PIC X(8).
+           05 RI-EMPLOYEE-ID      PIC X(10).
+           05 RI-NEW-BALANCE      PIC S9(9)V99 COMP-3.
+           05 RI-PAYMENT-PLAN-FLAG PIC X(1).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CK-LAST-CUSTOMER-ID  PIC X(10).
+           05 CK-PROCESSED-COUNT   PIC 9(5).
+           05 CK-PENALTY-TOTAL     PIC S9(9)V99 COMP-3.
+
+       FD CONTROL-TOTAL-FILE.
+       01 CONTROL-TOTAL-RECORD.
+           05 CT-RUN-DATE           PIC X(8).
+           05 CT-RECORDS-READ       PIC 9(7).
+           05 CT-RECORDS-SUSPENDED  PIC 9(7).
+           05 CT-RECORDS-PENALIZED  PIC 9(7).
+           05 CT-PENALTY-TOTAL      PIC S9(9)V99 COMP-3.
+           05 CT-RECORDS-WARNED     PIC 9(7).
+
+       FD WARNING-NOTICE-FILE.
+       01 WARNING-NOTICE-RECORD.
+           05 WN-CUSTOMER-ID      PIC X(10).
+           05 WN-CUSTOMER-NAME    PIC X(50).
+           05 WN-ACCOUNT-BALANCE  PIC S9(9)V99 COMP-3.
+           05 WN-WARNING-DATE     PIC X(8).
+
        WORKING-STORAGE SECTION.
        01 WS-CUSTOMER-ID         PIC X(10).
        01 WS-CUSTOMER-NAME       PIC X(50).
        01 WS-ACCOUNT-BALANCE     PIC S9(9)V99 COMP-3.
        01 WS-ACCOUNT-STATUS      PIC X(1).
        01 WS-PENALTY-AMOUNT      PIC S9(7)V99 COMP-3 VALUE ZERO.
+      * Account balances carry no due date of their own, so the days-
+      * delinquent band passed to CALCULATE-PENALTY's tiered schedule
+      * is always the "current" band here (0); invoices, which do
+      * carry a due date, pass a real value via INV-DAYS-OVERDUE.
+       01 WS-DAYS-DELINQUENT     PIC 9(4) VALUE ZERO.
        01 WS-EOF-FLAG            PIC X(1) VALUE 'N'.
            88 END-OF-FILE        VALUE 'Y'.
            88 NOT-END-OF-FILE    VALUE 'N'.
        01 WS-PROCESSED-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-CUSTOMER-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-SUSPENSE-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-REINSTATE-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-CURRENT-DATE         PIC X(8).
+       01 WS-REINSTATED-FLAG      PIC X(1) VALUE 'N'.
+           88 ACCOUNT-REINSTATED  VALUE 'Y'.
+      * Set from RI-PAYMENT-PLAN-FLAG when CHECK-REINSTATEMENT finds a
+      * reinstatement - an account reinstated under an approved
+      * payment plan can still carry a negative balance it is paying
+      * down on schedule, so UPDATE-ACCOUNT-BALANCE leaves it active
+      * this run instead of immediately re-suspending or re-warning it
+      * on the same balance collections already approved.
+       01 WS-PAYMENT-PLAN-FLAG    PIC X(1) VALUE 'N'.
+           88 ON-PAYMENT-PLAN     VALUE 'Y'.
+       01 WS-PENALTY-TOTAL        PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      * Checkpoint/restart controls.
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 01000.
+       01 WS-RESTART-MODE         PIC X(1) VALUE 'N'.
+           88 RESTART-MODE-ON     VALUE 'Y'.
+       01 WS-RESTART-LITERAL      PIC X(10) VALUE 'RESTART'.
+
+      * End-of-run control-total reconciliation.
+       01 WS-CONTROL-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-RECORDS-SUSPENDED    PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-PENALIZED    PIC 9(7) VALUE ZERO.
+       01 WS-EXPECTED-FOUND       PIC X(1) VALUE 'N'.
+           88 EXPECTED-TOTALS-FOUND VALUE 'Y'.
+       01 WS-EXPECTED-RECORDS-READ PIC 9(7) VALUE ZERO.
+       01 WS-EXPECTED-PENALTY-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+      * CONTROL-TOTAL-RECORD carries these three specifically so a run
+      * that silently drops all suspension/penalty/warning processing
+      * - while still reading every input record - can still be
+      * caught; without them, only WS-EXPECTED-RECORDS-READ was ever
+      * compared and that kind of run passed reconciliation clean.
+       01 WS-EXPECTED-RECORDS-SUSPENDED PIC 9(7) VALUE ZERO.
+       01 WS-EXPECTED-RECORDS-PENALIZED PIC 9(7) VALUE ZERO.
+       01 WS-EXPECTED-RECORDS-WARNED PIC 9(7) VALUE ZERO.
+       01 WS-OUT-OF-BALANCE       PIC X(1) VALUE 'N'.
+           88 RUN-OUT-OF-BALANCE  VALUE 'Y'.
+
+      * Past-due warning extract.
+       01 WS-WARNING-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-RECORDS-WARNED       PIC 9(7) VALUE ZERO.
+
+      * Single-account lookup mode: when a CUSTOMER-ID is supplied on
+      * the command line we look up just that account instead of
+      * scanning the whole file, so a teller's one-off inquiry doesn't
+      * have to wait on (or rerun) the full batch pass.
+       01 WS-LOOKUP-ID            PIC X(10) VALUE SPACES.
+       01 WS-LOOKUP-MODE          PIC X(1) VALUE 'N'.
+           88 LOOKUP-MODE-ON      VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
            DISPLAY 'Starting Customer Account Processing'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           ACCEPT WS-LOOKUP-ID FROM COMMAND-LINE
+           IF WS-LOOKUP-ID = WS-RESTART-LITERAL
+               SET RESTART-MODE-ON TO TRUE
+           ELSE
+               IF WS-LOOKUP-ID NOT = SPACES
+                   SET LOOKUP-MODE-ON TO TRUE
+               END-IF
+           END-IF
+
            OPEN INPUT CUSTOMER-FILE
+           OPEN INPUT REINSTATEMENT-FILE
+           OPEN OUTPUT SUSPENSION-NOTICE-FILE
+           OPEN OUTPUT WARNING-NOTICE-FILE
+
+           IF LOOKUP-MODE-ON
+               PERFORM LOOKUP-SINGLE-ACCOUNT
+           ELSE
+               PERFORM READ-EXPECTED-CONTROL-TOTALS
+               IF RESTART-MODE-ON
+                   PERFORM RESTART-FROM-CHECKPOINT
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   PERFORM START-FULL-SCAN
+               END-IF
+               PERFORM UNTIL END-OF-FILE
+                   READ CUSTOMER-FILE NEXT RECORD
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-CUSTOMER-RECORD
+                           PERFORM WRITE-CHECKPOINT-IF-DUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               PERFORM WRITE-CONTROL-TOTALS
+           END-IF
+
+           CLOSE CUSTOMER-FILE
+           CLOSE REINSTATEMENT-FILE
+           CLOSE SUSPENSION-NOTICE-FILE
+           CLOSE WARNING-NOTICE-FILE
+           DISPLAY 'Processed ' WS-PROCESSED-COUNT ' accounts'
+           STOP RUN.
 
-           PERFORM UNTIL END-OF-FILE
-               READ CUSTOMER-FILE
-                   AT END SET END-OF-FILE TO TRUE
+       READ-EXPECTED-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CONTROL-FILE-STATUS = '00'
+               READ CONTROL-TOTAL-FILE NEXT RECORD
+                   AT END CONTINUE
                    NOT AT END
-                       MOVE CUSTOMER-ID TO WS-CUSTOMER-ID
-                       MOVE CUSTOMER-NAME TO WS-CUSTOMER-NAME
-                       MOVE ACCOUNT-BALANCE TO WS-ACCOUNT-BALANCE
-                       MOVE ACCOUNT-STATUS TO WS-ACCOUNT-STATUS
+                       SET EXPECTED-TOTALS-FOUND TO TRUE
+                       MOVE CT-RECORDS-READ TO WS-EXPECTED-RECORDS-READ
+                       MOVE CT-PENALTY-TOTAL
+                           TO WS-EXPECTED-PENALTY-TOTAL
+                       MOVE CT-RECORDS-SUSPENDED
+                           TO WS-EXPECTED-RECORDS-SUSPENDED
+                       MOVE CT-RECORDS-PENALIZED
+                           TO WS-EXPECTED-RECORDS-PENALIZED
+                       MOVE CT-RECORDS-WARNED
+                           TO WS-EXPECTED-RECORDS-WARNED
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
 
-                       PERFORM VALIDATE-ACCOUNT
+       WRITE-CONTROL-TOTALS.
+           IF EXPECTED-TOTALS-FOUND
+               IF WS-PROCESSED-COUNT < WS-EXPECTED-RECORDS-READ
+                   OR WS-RECORDS-SUSPENDED
+                       < WS-EXPECTED-RECORDS-SUSPENDED
+                   OR WS-RECORDS-PENALIZED
+                       < WS-EXPECTED-RECORDS-PENALIZED
+                   OR WS-RECORDS-WARNED
+                       < WS-EXPECTED-RECORDS-WARNED
+                   SET RUN-OUT-OF-BALANCE TO TRUE
+               END-IF
+           END-IF
 
-                       IF WS-ACCOUNT-BALANCE < 0
-                           PERFORM APPLY-PENALTY
-                       END-IF
+           DISPLAY '================================'
+           DISPLAY 'Control Total Reconciliation'
+           DISPLAY 'Records Read       : ' WS-PROCESSED-COUNT
+           DISPLAY 'Records Suspended  : ' WS-RECORDS-SUSPENDED
+           DISPLAY 'Records Warned     : ' WS-RECORDS-WARNED
+           DISPLAY 'Records Penalized  : ' WS-RECORDS-PENALIZED
+           DISPLAY 'Total Penalties    : ' WS-PENALTY-TOTAL
+           IF EXPECTED-TOTALS-FOUND
+               DISPLAY 'Prior Run Records  : ' WS-EXPECTED-RECORDS-READ
+               DISPLAY 'Prior Run Suspended: '
+                   WS-EXPECTED-RECORDS-SUSPENDED
+               DISPLAY 'Prior Run Warned   : '
+                   WS-EXPECTED-RECORDS-WARNED
+               DISPLAY 'Prior Run Penalized: '
+                   WS-EXPECTED-RECORDS-PENALIZED
+               DISPLAY 'Prior Run Penalties: '
+                   WS-EXPECTED-PENALTY-TOTAL
+           ELSE
+               DISPLAY 'No prior-run control record found'
+           END-IF
+           IF RUN-OUT-OF-BALANCE
+               DISPLAY '*** OUT OF BALANCE - RECONCILIATION DROPPED '
+                   'FROM PRIOR RUN ***'
+           END-IF
+           DISPLAY '================================'
+
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-CURRENT-DATE TO CT-RUN-DATE
+           MOVE WS-PROCESSED-COUNT TO CT-RECORDS-READ
+           MOVE WS-RECORDS-SUSPENDED TO CT-RECORDS-SUSPENDED
+           MOVE WS-RECORDS-PENALIZED TO CT-RECORDS-PENALIZED
+           MOVE WS-PENALTY-TOTAL TO CT-PENALTY-TOTAL
+           MOVE WS-RECORDS-WARNED TO CT-RECORDS-WARNED
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE.
 
-                       PERFORM UPDATE-ACCOUNT-BALANCE
+       START-FULL-SCAN.
+           MOVE LOW-VALUES TO CUSTOMER-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-ID
+               INVALID KEY SET END-OF-FILE TO TRUE
+           END-START.
 
-                       ADD 1 TO WS-PROCESSED-COUNT
+       RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL 1 = 2
+               READ CHECKPOINT-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       MOVE CK-LAST-CUSTOMER-ID TO WS-CUSTOMER-ID
+                       MOVE CK-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+                       MOVE CK-PENALTY-TOTAL TO WS-PENALTY-TOTAL
                END-READ
            END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           OPEN EXTEND CHECKPOINT-FILE
 
-           CLOSE CUSTOMER-FILE
-           DISPLAY 'Processed ' WS-PROCESSED-COUNT ' accounts'
-           STOP RUN.
+           IF WS-PROCESSED-COUNT = ZERO
+               DISPLAY 'No checkpoint found, restarting from the top'
+               PERFORM START-FULL-SCAN
+           ELSE
+               DISPLAY 'Restarting after customer ' WS-CUSTOMER-ID
+                   ' (' WS-PROCESSED-COUNT ' already processed)'
+               MOVE WS-CUSTOMER-ID TO CUSTOMER-ID
+               START CUSTOMER-FILE KEY IS GREATER THAN CUSTOMER-ID
+                   INVALID KEY SET END-OF-FILE TO TRUE
+               END-START
+           END-IF.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               MOVE WS-CUSTOMER-ID TO CK-LAST-CUSTOMER-ID
+               MOVE WS-PROCESSED-COUNT TO CK-PROCESSED-COUNT
+               MOVE WS-PENALTY-TOTAL TO CK-PENALTY-TOTAL
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       LOOKUP-SINGLE-ACCOUNT.
+           MOVE WS-LOOKUP-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'No account found for ' WS-LOOKUP-ID
+               NOT INVALID KEY
+                   PERFORM PROCESS-CUSTOMER-RECORD
+           END-READ.
+
+       PROCESS-CUSTOMER-RECORD.
+           MOVE CUSTOMER-ID TO WS-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO WS-CUSTOMER-NAME
+           MOVE ACCOUNT-BALANCE TO WS-ACCOUNT-BALANCE
+           MOVE ACCOUNT-STATUS TO WS-ACCOUNT-STATUS
+           MOVE 'N' TO WS-REINSTATED-FLAG
+           MOVE 'N' TO WS-PAYMENT-PLAN-FLAG
+
+           PERFORM CHECK-REINSTATEMENT
+
+           PERFORM VALIDATE-ACCOUNT
+
+           IF WS-ACCOUNT-BALANCE < 0 AND NOT ACCOUNT-REINSTATED
+               PERFORM APPLY-PENALTY
+           END-IF
+
+           PERFORM UPDATE-ACCOUNT-BALANCE
+
+           ADD 1 TO WS-PROCESSED-COUNT.
+
+       CHECK-REINSTATEMENT.
+           MOVE WS-CUSTOMER-ID TO RI-CUSTOMER-ID
+           READ REINSTATEMENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE RI-NEW-BALANCE TO WS-ACCOUNT-BALANCE
+                   MOVE 'A' TO WS-ACCOUNT-STATUS
+                   MOVE RI-PAYMENT-PLAN-FLAG TO WS-PAYMENT-PLAN-FLAG
+                   SET ACCOUNT-REINSTATED TO TRUE
+                   DISPLAY 'Account ' WS-CUSTOMER-ID
+                       ' reinstated under approval ' RI-APPROVAL-CODE
+                       ' by ' RI-EMPLOYEE-ID
+                   IF ON-PAYMENT-PLAN
+                       DISPLAY 'Account ' WS-CUSTOMER-ID
+                           ' on an approved payment plan'
+                   END-IF
+           END-READ.
 
        VALIDATE-ACCOUNT.
            IF WS-ACCOUNT-STATUS = 'A'
@@ -73,21 +390,56 @@
 
        APPLY-PENALTY.
            CALL 'CALCULATE-PENALTY' USING WS-ACCOUNT-BALANCE
+               WS-DAYS-DELINQUENT
                WS-PENALTY-AMOUNT
 
            IF WS-PENALTY-AMOUNT > 0
                COMPUTE WS-ACCOUNT-BALANCE =
                    WS-ACCOUNT-BALANCE - WS-PENALTY-AMOUNT
+               ADD WS-PENALTY-AMOUNT TO WS-PENALTY-TOTAL
+               ADD 1 TO WS-RECORDS-PENALIZED
                DISPLAY 'Applied penalty of ' WS-PENALTY-AMOUNT
                    ' to account ' WS-CUSTOMER-ID
            END-IF.
 
        UPDATE-ACCOUNT-BALANCE.
-           IF WS-ACCOUNT-BALANCE < -10000
-               MOVE 'S' TO WS-ACCOUNT-STATUS
-               DISPLAY 'Account ' WS-CUSTOMER-ID ' suspended'
+           IF ON-PAYMENT-PLAN
+               MOVE 'A' TO WS-ACCOUNT-STATUS
+               DISPLAY 'Account ' WS-CUSTOMER-ID
+                   ' left active under its payment plan'
            ELSE
-               IF WS-ACCOUNT-BALANCE >= 0
-                   MOVE 'A' TO WS-ACCOUNT-STATUS
+               IF WS-ACCOUNT-BALANCE < -10000
+                   IF WS-ACCOUNT-STATUS NOT = 'S'
+                       PERFORM WRITE-SUSPENSION-NOTICE
+                       ADD 1 TO WS-RECORDS-SUSPENDED
+                   END-IF
+                   MOVE 'S' TO WS-ACCOUNT-STATUS
+                   DISPLAY 'Account ' WS-CUSTOMER-ID ' suspended'
+               ELSE
+                   IF WS-ACCOUNT-BALANCE < 0
+                       IF WS-ACCOUNT-STATUS NOT = 'W'
+                           PERFORM WRITE-WARNING-NOTICE
+                           ADD 1 TO WS-RECORDS-WARNED
+                       END-IF
+                       MOVE 'W' TO WS-ACCOUNT-STATUS
+                       DISPLAY 'Account ' WS-CUSTOMER-ID
+                           ' flagged past due - warning notice issued'
+                   ELSE
+                       MOVE 'A' TO WS-ACCOUNT-STATUS
+                   END-IF
                END-IF
            END-IF.
+
+       WRITE-SUSPENSION-NOTICE.
+           MOVE WS-CUSTOMER-ID TO SN-CUSTOMER-ID
+           MOVE WS-CUSTOMER-NAME TO SN-CUSTOMER-NAME
+           MOVE WS-ACCOUNT-BALANCE TO SN-ACCOUNT-BALANCE
+           MOVE WS-CURRENT-DATE TO SN-SUSPENSION-DATE
+           WRITE SUSPENSION-NOTICE-RECORD.
+
+       WRITE-WARNING-NOTICE.
+           MOVE WS-CUSTOMER-ID TO WN-CUSTOMER-ID
+           MOVE WS-CUSTOMER-NAME TO WN-CUSTOMER-NAME
+           MOVE WS-ACCOUNT-BALANCE TO WN-ACCOUNT-BALANCE
+           MOVE WS-CURRENT-DATE TO WN-WARNING-DATE
+           WRITE WARNING-NOTICE-RECORD.
