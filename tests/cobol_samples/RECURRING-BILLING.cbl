@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECURRING-BILLING.
+       AUTHOR. Test Suite.
+       DATE-WRITTEN. 2024.
+
+      ******************************************************************
+      * Generates next-period INVOICE-RECORD rows for subscription
+      * customers from a recurring-billing template, so INVOICE-
+      * PROCESSOR has a real invoice to work against each period
+      * instead of someone re-keying it by hand. Intended to run
+      * ahead of INVOICE-PROCESSOR in the nightly job stream.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Opened I-O, not INPUT, so GENERATE-INVOICE-IF-DUE can REWRITE
+      * BT-NEXT-BILL-DATE forward once an invoice has actually been
+      * generated for it - otherwise every subsequent run would
+      * generate the same invoice again.
+           SELECT BILLING-TEMPLATE-FILE ASSIGN TO 'BILLTMPL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TEMPLATE-FILE-STATUS.
+
+           SELECT INVOICE-FILE ASSIGN TO 'INVOICES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BILLING-TEMPLATE-FILE.
+       01 BILLING-TEMPLATE-RECORD.
+           05 BT-CUSTOMER-ID        PIC X(10).
+           05 BT-AMOUNT             PIC S9(9)V99 COMP-3.
+           05 BT-FREQUENCY-DAYS     PIC 9(3).
+           05 BT-NEXT-BILL-DATE     PIC X(8).
+
+       FD INVOICE-FILE.
+       COPY INVOICE-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-TEMPLATE-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-INVOICE-FILE-STATUS    PIC X(2) VALUE '00'.
+       01 WS-EOF-FLAG               PIC X(1) VALUE 'N'.
+           88 END-OF-FILE           VALUE 'Y'.
+           88 NOT-END-OF-FILE       VALUE 'N'.
+       01 WS-CURRENT-DATE           PIC X(8).
+       01 WS-CURRENT-DATE-NUM       PIC 9(8).
+       01 WS-NEXT-BILL-DATE-NUM     PIC 9(8).
+      * Advances BT-NEXT-BILL-DATE by BT-FREQUENCY-DAYS through
+      * FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER's Julian day-number
+      * form, the same conversion INVOICE-PROCESSOR's day-count logic
+      * uses, so month/year rollovers are handled correctly.
+       01 WS-NEW-BILL-DATE-NUM      PIC 9(8).
+       01 WS-TEMPLATE-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-GENERATED-COUNT        PIC 9(5) VALUE ZERO.
+      * Seeded from the highest 'REC'-prefixed INV-ID already on
+      * INVOICES.DAT (SEED-INVOICE-SEQUENCE) rather than always
+      * starting back at zero, so a second run - the same day or a
+      * later one - doesn't collide keys with the first, the same
+      * restart-at-zero bug class fixed for DB-ACCESS's audit/error
+      * sequences.
+       01 WS-INVOICE-SEQ            PIC 9(5) VALUE ZERO.
+       01 WS-SEED-EOF-FLAG          PIC X(1) VALUE 'N'.
+           88 SEED-EOF              VALUE 'Y'.
+           88 SEED-NOT-EOF          VALUE 'N'.
+       01 WS-INV-ID-CHECK.
+           05 WS-INV-ID-PREFIX      PIC X(03).
+           05 WS-INV-ID-DIGITS      PIC 9(05).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           DISPLAY 'Starting Recurring Invoice Generation'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           PERFORM SEED-INVOICE-SEQUENCE
+           OPEN I-O BILLING-TEMPLATE-FILE
+           OPEN EXTEND INVOICE-FILE
+
+           PERFORM UNTIL END-OF-FILE
+               READ BILLING-TEMPLATE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TEMPLATE-COUNT
+                       PERFORM GENERATE-INVOICE-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE BILLING-TEMPLATE-FILE
+           CLOSE INVOICE-FILE
+           DISPLAY 'Templates Read   : ' WS-TEMPLATE-COUNT
+           DISPLAY 'Invoices Created : ' WS-GENERATED-COUNT
+           STOP RUN.
+
+      ******************************************************************
+      * INVOICES.DAT is appended in write order, so the last 'REC'-
+      * prefixed record a full scan encounters carries the highest
+      * sequence number written so far, across every prior run - the
+      * same way DB-ACCESS's SEED-AUDIT-SEQUENCE/SEED-ERROR-SEQUENCE
+      * seed their own counters from the highest key already on file.
+      ******************************************************************
+       SEED-INVOICE-SEQUENCE.
+           OPEN INPUT INVOICE-FILE
+           IF WS-INVOICE-FILE-STATUS = '00'
+              SET SEED-NOT-EOF TO TRUE
+              PERFORM UNTIL SEED-EOF
+                  READ INVOICE-FILE NEXT RECORD
+                      AT END
+                          SET SEED-EOF TO TRUE
+                      NOT AT END
+                          MOVE INV-ID(1:8) TO WS-INV-ID-CHECK
+                          IF WS-INV-ID-PREFIX = 'REC'
+                              MOVE WS-INV-ID-DIGITS TO WS-INVOICE-SEQ
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE INVOICE-FILE
+           END-IF.
+
+       GENERATE-INVOICE-IF-DUE.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM
+           MOVE BT-NEXT-BILL-DATE TO WS-NEXT-BILL-DATE-NUM
+           IF FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+                   NOT LESS THAN
+                   FUNCTION INTEGER-OF-DATE(WS-NEXT-BILL-DATE-NUM)
+               PERFORM BUILD-NEW-INVOICE
+               WRITE INVOICE-RECORD
+               ADD 1 TO WS-GENERATED-COUNT
+               DISPLAY 'Generated invoice ' INV-ID
+                   ' for customer ' BT-CUSTOMER-ID
+               PERFORM ADVANCE-NEXT-BILL-DATE
+           END-IF.
+
+      ******************************************************************
+      * Moves BT-NEXT-BILL-DATE forward by BT-FREQUENCY-DAYS and
+      * REWRITEs the template record, so the next run's due-date test
+      * in GENERATE-INVOICE-IF-DUE no longer sees this period as due
+      * and regenerates a duplicate invoice for it.
+      ******************************************************************
+       ADVANCE-NEXT-BILL-DATE.
+           COMPUTE WS-NEW-BILL-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-NEXT-BILL-DATE-NUM)
+                   + BT-FREQUENCY-DAYS)
+           MOVE WS-NEW-BILL-DATE-NUM TO BT-NEXT-BILL-DATE
+           REWRITE BILLING-TEMPLATE-RECORD
+           IF WS-TEMPLATE-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to advance bill date for customer '
+                   BT-CUSTOMER-ID ' status ' WS-TEMPLATE-FILE-STATUS
+           END-IF.
+
+       BUILD-NEW-INVOICE.
+           ADD 1 TO WS-INVOICE-SEQ
+           MOVE SPACES TO INVOICE-RECORD
+           STRING 'REC' WS-INVOICE-SEQ DELIMITED BY SIZE
+               INTO INV-ID
+           MOVE BT-CUSTOMER-ID TO INV-CUSTOMER-ID
+           MOVE BT-AMOUNT TO INV-AMOUNT
+           MOVE BT-NEXT-BILL-DATE TO INV-DUE-DATE
+           MOVE 'P' TO INV-STATUS
+           MOVE ZERO TO INV-DAYS-OVERDUE
+           MOVE ZERO TO INV-PENALTY-AMOUNT
+           MOVE ZERO TO INV-PAID-TO-DATE
+           MOVE ZERO TO INV-LAST-DUNNING-THRESHOLD
+           MOVE SPACES TO INV-CANCEL-REASON
+           MOVE 'USD' TO INV-CURRENCY-CODE
+           MOVE 1.000000 TO INV-FX-RATE
+           MOVE INV-AMOUNT TO INV-BASE-AMOUNT.
