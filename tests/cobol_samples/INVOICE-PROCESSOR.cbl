@@ -6,14 +6,55 @@
        FILE-CONTROL.
            SELECT INVOICE-FILE ASSIGN TO 'INVOICES.DAT'
                ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-FILE-STATUS.
+
+      * Partial-payment transactions, keyed by invoice id, applied
+      * against the outstanding balance before the invoice's own
+      * status is evaluated for the run.
+           SELECT PAYMENT-TRANSACTION-FILE ASSIGN TO 'INVPYMT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PT-INVOICE-ID
+               FILE STATUS IS WS-PAYMENT-FILE-STATUS.
+
+      * Dunning-letter extract for invoices that have crossed one of
+      * the aging thresholds below, so the collections mailing job
+      * has a file to read instead of re-deriving the list from the
+      * job log.
+           SELECT DUNNING-LETTER-FILE ASSIGN TO 'DUNNING.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DUNNING-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INVOICE-FILE.
        COPY INVOICE-RECORD.
 
+       FD PAYMENT-TRANSACTION-FILE.
+       01 PAYMENT-TRANSACTION-RECORD.
+           05 PT-INVOICE-ID       PIC X(10).
+           05 PT-PAYMENT-AMOUNT   PIC S9(9)V99 COMP-3.
+           05 PT-PAYMENT-DATE     PIC X(8).
+
+       FD DUNNING-LETTER-FILE.
+       01 DUNNING-LETTER-RECORD.
+           05 DL-CUSTOMER-ID       PIC X(10).
+           05 DL-INVOICE-ID        PIC X(10).
+           05 DL-AMOUNT            PIC S9(9)V99 COMP-3.
+           05 DL-DAYS-OVERDUE      PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01 WS-INVOICE-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-PAYMENT-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-DUNNING-FILE-STATUS     PIC X(2) VALUE '00'.
+
+      * Dunning thresholds: an invoice is re-sent a letter each time
+      * its age crosses one of these bands.
+       01 WS-DUNNING-THRESHOLD-1     PIC 9(4) VALUE 30.
+       01 WS-DUNNING-THRESHOLD-2     PIC 9(4) VALUE 60.
+       01 WS-DUNNING-THRESHOLD-3     PIC 9(4) VALUE 90.
        01 WS-EOF-FLAG                PIC X(1) VALUE 'N'.
            88 END-OF-FILE            VALUE 'Y'.
            88 NOT-END-OF-FILE        VALUE 'N'.
@@ -22,32 +63,58 @@
        01 WS-TOTAL-PENALTIES         PIC S9(9)V99 COMP-3 VALUE ZERO.
        01 WS-CURRENT-DATE            PIC X(8).
        01 WS-RETURN-CODE             PIC 9(2) VALUE ZERO.
+       01 WS-CURRENT-DATE-NUM        PIC 9(8).
+       01 WS-DUE-DATE-NUM            PIC 9(8).
+
+      * Aging buckets for overdue invoices, populated from
+      * INV-DAYS-OVERDUE once HANDLE-OVERDUE-INVOICE has run.
+       01 WS-AGE-0-30-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-AGE-31-60-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-AGE-61-90-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-AGE-OVER-90-COUNT       PIC 9(5) VALUE ZERO.
+
+      * Monthly cancellation-reason report counters.
+       01 WS-CANCEL-COUNT            PIC 9(5) VALUE ZERO.
+       01 WS-CANCEL-TOTAL-AMOUNT     PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-CANCEL-DISPUTE-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-CANCEL-DUPLICATE-COUNT  PIC 9(5) VALUE ZERO.
+       01 WS-CANCEL-WRITEOFF-COUNT   PIC 9(5) VALUE ZERO.
+       01 WS-CANCEL-OTHER-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-CANCEL-UNKNOWN-COUNT    PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
            DISPLAY 'Starting Invoice Processing: ' WS-CURRENT-DATE
-           OPEN INPUT INVOICE-FILE
+           OPEN I-O INVOICE-FILE
+           OPEN INPUT PAYMENT-TRANSACTION-FILE
+           OPEN OUTPUT DUNNING-LETTER-FILE
 
            PERFORM UNTIL END-OF-FILE
                READ INVOICE-FILE
                    AT END SET END-OF-FILE TO TRUE
                    NOT AT END
                        PERFORM PROCESS-INVOICE
+                       REWRITE INVOICE-RECORD
                        ADD 1 TO WS-TOTAL-INVOICES
                END-READ
            END-PERFORM
 
            CLOSE INVOICE-FILE
+           CLOSE PAYMENT-TRANSACTION-FILE
+           CLOSE DUNNING-LETTER-FILE
            PERFORM PRINT-SUMMARY
            STOP RUN.
 
        PROCESS-INVOICE.
+           PERFORM CHECK-PARTIAL-PAYMENT
+           PERFORM COMPUTE-BASE-AMOUNT
+
            EVALUATE TRUE
                WHEN INV-PAID
                    CONTINUE
                WHEN INV-CANCELLED
-                   CONTINUE
+                   PERFORM TALLY-CANCELLATION-REASON
                WHEN INV-OVERDUE
                    PERFORM HANDLE-OVERDUE-INVOICE
                WHEN INV-PENDING
@@ -56,27 +123,147 @@
                    DISPLAY 'Unknown status for invoice: ' INV-ID
            END-EVALUATE.
 
+       COMPUTE-BASE-AMOUNT.
+           COMPUTE INV-BASE-AMOUNT ROUNDED = INV-AMOUNT * INV-FX-RATE.
+
+       TALLY-CANCELLATION-REASON.
+           ADD 1 TO WS-CANCEL-COUNT
+           ADD INV-BASE-AMOUNT TO WS-CANCEL-TOTAL-AMOUNT
+           EVALUATE TRUE
+               WHEN INV-REASON-DISPUTE
+                   ADD 1 TO WS-CANCEL-DISPUTE-COUNT
+               WHEN INV-REASON-DUPLICATE
+                   ADD 1 TO WS-CANCEL-DUPLICATE-COUNT
+               WHEN INV-REASON-WRITEOFF
+                   ADD 1 TO WS-CANCEL-WRITEOFF-COUNT
+               WHEN INV-REASON-OTHER
+                   ADD 1 TO WS-CANCEL-OTHER-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-CANCEL-UNKNOWN-COUNT
+                   DISPLAY 'Invoice ' INV-ID
+                       ' cancelled with no reason code recorded'
+           END-EVALUATE.
+
+       CHECK-PARTIAL-PAYMENT.
+           MOVE INV-ID TO PT-INVOICE-ID
+           READ PAYMENT-TRANSACTION-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD PT-PAYMENT-AMOUNT TO INV-PAID-TO-DATE
+                   SUBTRACT PT-PAYMENT-AMOUNT FROM INV-AMOUNT
+                   DISPLAY 'Applied payment of ' PT-PAYMENT-AMOUNT
+                       ' to invoice ' INV-ID ', balance now '
+                       INV-AMOUNT
+                   IF INV-AMOUNT <= 0
+                       MOVE ZERO TO INV-AMOUNT
+                       MOVE 'Y' TO INV-STATUS
+                   END-IF
+           END-READ.
+
        HANDLE-OVERDUE-INVOICE.
+           PERFORM COMPUTE-DAYS-OVERDUE
            ADD 1 TO WS-OVERDUE-COUNT
-           CALL 'CALCULATE-PENALTY' USING INV-AMOUNT
+           CALL 'CALCULATE-PENALTY' USING INV-BASE-AMOUNT
+                                          INV-DAYS-OVERDUE
                                           INV-PENALTY-AMOUNT
 
            IF INV-PENALTY-AMOUNT > ZERO
                ADD INV-PENALTY-AMOUNT TO WS-TOTAL-PENALTIES
                DISPLAY 'Penalty applied to invoice ' INV-ID
                    ': ' INV-PENALTY-AMOUNT
-           END-IF.
+           END-IF
+
+           PERFORM UPDATE-AGING-BUCKET
+           PERFORM WRITE-DUNNING-LETTER-IF-DUE.
+
+      ******************************************************************
+      * Fires on crossing a threshold, not landing on it exactly, so a
+      * run skipped on the day an invoice turns 30 days overdue still
+      * sends that letter once the next run finds it at 45. Checked
+      * highest threshold first and gated on INV-LAST-DUNNING-
+      * THRESHOLD so an invoice already sent its 30-day letter isn't
+      * sent another one every day it remains overdue.
+      ******************************************************************
+       WRITE-DUNNING-LETTER-IF-DUE.
+           EVALUATE TRUE
+               WHEN INV-DAYS-OVERDUE >= WS-DUNNING-THRESHOLD-3
+                   AND INV-LAST-DUNNING-THRESHOLD
+                       < WS-DUNNING-THRESHOLD-3
+                   PERFORM SEND-DUNNING-LETTER
+                   MOVE WS-DUNNING-THRESHOLD-3
+                       TO INV-LAST-DUNNING-THRESHOLD
+               WHEN INV-DAYS-OVERDUE >= WS-DUNNING-THRESHOLD-2
+                   AND INV-LAST-DUNNING-THRESHOLD
+                       < WS-DUNNING-THRESHOLD-2
+                   PERFORM SEND-DUNNING-LETTER
+                   MOVE WS-DUNNING-THRESHOLD-2
+                       TO INV-LAST-DUNNING-THRESHOLD
+               WHEN INV-DAYS-OVERDUE >= WS-DUNNING-THRESHOLD-1
+                   AND INV-LAST-DUNNING-THRESHOLD
+                       < WS-DUNNING-THRESHOLD-1
+                   PERFORM SEND-DUNNING-LETTER
+                   MOVE WS-DUNNING-THRESHOLD-1
+                       TO INV-LAST-DUNNING-THRESHOLD
+           END-EVALUATE.
+
+       SEND-DUNNING-LETTER.
+           MOVE INV-CUSTOMER-ID TO DL-CUSTOMER-ID
+           MOVE INV-ID TO DL-INVOICE-ID
+           MOVE INV-AMOUNT TO DL-AMOUNT
+           MOVE INV-DAYS-OVERDUE TO DL-DAYS-OVERDUE
+           WRITE DUNNING-LETTER-RECORD
+           DISPLAY 'Dunning letter queued for invoice ' INV-ID
+               ' (' INV-DAYS-OVERDUE ' days overdue)'.
+
+       UPDATE-AGING-BUCKET.
+           EVALUATE TRUE
+               WHEN INV-DAYS-OVERDUE <= 30
+                   ADD 1 TO WS-AGE-0-30-COUNT
+               WHEN INV-DAYS-OVERDUE <= 60
+                   ADD 1 TO WS-AGE-31-60-COUNT
+               WHEN INV-DAYS-OVERDUE <= 90
+                   ADD 1 TO WS-AGE-61-90-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-OVER-90-COUNT
+           END-EVALUATE.
 
        CHECK-PENDING-INVOICE.
-           IF INV-DUE-DATE < WS-CURRENT-DATE
+           PERFORM COMPUTE-DAYS-OVERDUE
+           IF INV-DAYS-OVERDUE > 0
                MOVE 'O' TO INV-STATUS
                PERFORM HANDLE-OVERDUE-INVOICE
            END-IF.
 
+       COMPUTE-DAYS-OVERDUE.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM
+           MOVE INV-DUE-DATE TO WS-DUE-DATE-NUM
+           COMPUTE INV-DAYS-OVERDUE =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+               - FUNCTION INTEGER-OF-DATE(WS-DUE-DATE-NUM)
+           IF INV-DAYS-OVERDUE < 0
+               MOVE ZERO TO INV-DAYS-OVERDUE
+           END-IF.
+
        PRINT-SUMMARY.
            DISPLAY '================================'
            DISPLAY 'Invoice Processing Summary'
            DISPLAY 'Total Invoices  : ' WS-TOTAL-INVOICES
            DISPLAY 'Overdue Invoices: ' WS-OVERDUE-COUNT
            DISPLAY 'Total Penalties : ' WS-TOTAL-PENALTIES
+           DISPLAY '--------------------------------'
+           DISPLAY 'Aging Summary (overdue invoices)'
+           DISPLAY '  0-30  days  : ' WS-AGE-0-30-COUNT
+           DISPLAY '  31-60 days  : ' WS-AGE-31-60-COUNT
+           DISPLAY '  61-90 days  : ' WS-AGE-61-90-COUNT
+           DISPLAY '  90+   days  : ' WS-AGE-OVER-90-COUNT
+           DISPLAY '--------------------------------'
+           DISPLAY 'Cancellation Reason Report'
+           DISPLAY '  Total Cancelled   : ' WS-CANCEL-COUNT
+           DISPLAY '  Total Amount      : ' WS-CANCEL-TOTAL-AMOUNT
+           DISPLAY '  Customer Dispute  : ' WS-CANCEL-DISPUTE-COUNT
+           DISPLAY '  Duplicate Billing : ' WS-CANCEL-DUPLICATE-COUNT
+           DISPLAY '  Write-Off         : ' WS-CANCEL-WRITEOFF-COUNT
+           DISPLAY '  Other             : ' WS-CANCEL-OTHER-COUNT
+           DISPLAY '  No Reason Given   : ' WS-CANCEL-UNKNOWN-COUNT
            DISPLAY '================================'.
