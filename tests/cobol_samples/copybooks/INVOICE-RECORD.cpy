@@ -1,16 +1,32 @@
-     ******************************************************************
-     * INVOICE-RECORD.cpy
-     * Invoice record structure shared across invoice processing programs
-     ******************************************************************
-      01  INVOICE-RECORD.
-          05  INV-ID                PIC X(10).
-          05  INV-CUSTOMER-ID       PIC X(10).
-          05  INV-AMOUNT            PIC S9(9)V99 COMP-3.
-          05  INV-DUE-DATE          PIC X(8).
-          05  INV-STATUS            PIC X(1).
-              88  INV-PENDING       VALUE 'P'.
-              88  INV-PAID          VALUE 'Y'.
-              88  INV-OVERDUE       VALUE 'O'.
-              88  INV-CANCELLED     VALUE 'C'.
-          05  INV-DAYS-OVERDUE      PIC 9(4) VALUE ZERO.
-          05  INV-PENALTY-AMOUNT    PIC S9(7)V99 COMP-3 VALUE ZERO.
+      ******************************************************************
+      * INVOICE-RECORD.cpy
+      * Invoice record structure shared across invoice processing programs
+      ******************************************************************
+       01  INVOICE-RECORD.
+           05  INV-ID                PIC X(10).
+           05  INV-CUSTOMER-ID       PIC X(10).
+           05  INV-AMOUNT            PIC S9(9)V99 COMP-3.
+           05  INV-DUE-DATE          PIC X(8).
+           05  INV-STATUS            PIC X(1).
+               88  INV-PENDING       VALUE 'P'.
+               88  INV-PAID          VALUE 'Y'.
+               88  INV-OVERDUE       VALUE 'O'.
+               88  INV-CANCELLED     VALUE 'C'.
+           05  INV-DAYS-OVERDUE      PIC 9(4) VALUE ZERO.
+           05  INV-PENALTY-AMOUNT    PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  INV-PAID-TO-DATE      PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  INV-CANCEL-REASON     PIC X(2) VALUE SPACES.
+               88  INV-REASON-DISPUTE    VALUE 'DI'.
+               88  INV-REASON-DUPLICATE  VALUE 'DU'.
+               88  INV-REASON-WRITEOFF   VALUE 'WO'.
+               88  INV-REASON-OTHER      VALUE 'OT'.
+           05  INV-CURRENCY-CODE     PIC X(3) VALUE 'USD'.
+           05  INV-FX-RATE           PIC 9(3)V9(6) VALUE 1.000000.
+           05  INV-BASE-AMOUNT       PIC S9(9)V99 COMP-3 VALUE ZERO.
+      * Highest dunning-aging threshold a letter has already gone out
+      * for, so a run that finds an invoice has crossed straight past
+      * a threshold (e.g. the run that would have caught it exactly on
+      * day 30 was skipped, and it's now day 45) still sends that
+      * threshold's letter once, instead of either missing it forever
+      * or re-sending it every day the invoice stays overdue.
+           05  INV-LAST-DUNNING-THRESHOLD PIC 9(4) VALUE ZERO.
