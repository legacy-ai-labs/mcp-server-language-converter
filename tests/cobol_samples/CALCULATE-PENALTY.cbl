@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATE-PENALTY.
+       AUTHOR. Test Suite.
+       DATE-WRITTEN. 2024.
+
+      ******************************************************************
+      * Shared penalty-calculation subprogram, called by both
+      * CUSTOMER-ACCOUNT-MAIN (account balance penalties) and
+      * INVOICE-PROCESSOR (overdue invoice penalties).
+      *
+      * The penalty rate is looked up from a tiered schedule (balance
+      * tier x days-delinquent band) read from PENALTY-RATE-FILE, so
+      * operations can change rates between runs by editing that file
+      * instead of asking for a recompile. The table is loaded once
+      * per run and cached in WORKING-STORAGE; if the file is missing
+      * or empty a conservative built-in default schedule is used so
+      * existing callers keep working unmodified.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENALTY-RATE-FILE ASSIGN TO 'PENRATES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PENALTY-RATE-FILE.
+       01 PENALTY-RATE-RECORD.
+           05 PR-BALANCE-TIER     PIC 9(1).
+           05 PR-DAYS-BAND        PIC 9(1).
+           05 PR-RATE-PERCENT     PIC 9(3)V9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RATE-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-TABLE-LOADED         PIC X(1) VALUE 'N'.
+           88 RATE-TABLE-LOADED   VALUE 'Y'.
+       01 WS-RATE-ENTRY-COUNT     PIC 9(3) VALUE ZERO.
+
+       01 WS-PENALTY-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-RATE-IDX.
+               10 WS-TIER-TIER    PIC 9(1).
+               10 WS-TIER-BAND    PIC 9(1).
+               10 WS-TIER-RATE    PIC 9(3)V9(4).
+
+      * Built-in fallback schedule used when PENALTY-RATE-FILE cannot
+      * be opened, so behavior degrades gracefully rather than abending
+      * a production run over a missing control dataset.
+       01 WS-DEFAULT-RATE-COUNT   PIC 9(2) VALUE 8.
+       01 WS-DEFAULT-RATE-TABLE.
+           05 WS-DEFAULT-ENTRY OCCURS 8 TIMES.
+               10 WS-DEF-TIER     PIC 9(1).
+               10 WS-DEF-BAND     PIC 9(1).
+               10 WS-DEF-RATE     PIC 9(3)V9(4).
+
+       01 WS-BALANCE-TIER         PIC 9(1).
+       01 WS-DAYS-BAND            PIC 9(1).
+       01 WS-ABS-AMOUNT           PIC 9(9)V99.
+       01 WS-RATE-FOUND           PIC X(1) VALUE 'N'.
+           88 RATE-WAS-FOUND      VALUE 'Y'.
+       01 WS-MATCHED-RATE         PIC 9(3)V9(4) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LS-BASE-AMOUNT          PIC S9(9)V99 COMP-3.
+       01 LS-DAYS-DELINQUENT      PIC 9(4).
+       01 LS-PENALTY-AMOUNT       PIC S9(7)V99 COMP-3.
+
+       PROCEDURE DIVISION USING LS-BASE-AMOUNT
+                                LS-DAYS-DELINQUENT
+                                LS-PENALTY-AMOUNT.
+
+       CALCULATE-PENALTY-MAIN.
+           IF NOT RATE-TABLE-LOADED
+               PERFORM LOAD-PENALTY-RATE-TABLE
+           END-IF
+
+           MOVE FUNCTION ABS(LS-BASE-AMOUNT) TO WS-ABS-AMOUNT
+           PERFORM DETERMINE-BALANCE-TIER
+           PERFORM DETERMINE-DAYS-BAND
+           PERFORM LOOKUP-PENALTY-RATE
+
+           COMPUTE LS-PENALTY-AMOUNT ROUNDED =
+               WS-ABS-AMOUNT * WS-MATCHED-RATE / 100
+
+           GOBACK.
+
+       LOAD-PENALTY-RATE-TABLE.
+           PERFORM BUILD-DEFAULT-RATE-TABLE
+
+           OPEN INPUT PENALTY-RATE-FILE
+           IF WS-RATE-FILE-STATUS = '00'
+               PERFORM UNTIL 1 = 2
+                   READ PENALTY-RATE-FILE NEXT RECORD
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           PERFORM ADD-RATE-TABLE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE PENALTY-RATE-FILE
+           END-IF
+           SET RATE-TABLE-LOADED TO TRUE.
+
+       BUILD-DEFAULT-RATE-TABLE.
+      * Tier 1 = under 1,000; 2 = 1,000-4,999.99; 3 = 5,000-9,999.99;
+      * 4 = 10,000 and over.  Band 1 = 0-30 days; 2 = 31-60; 3 = 61-90;
+      * 4 = 91+ days.
+           MOVE 1 TO WS-DEF-TIER(1)  MOVE 1 TO WS-DEF-BAND(1)
+           MOVE 01.0000 TO WS-DEF-RATE(1)
+           MOVE 1 TO WS-DEF-TIER(2)  MOVE 4 TO WS-DEF-BAND(2)
+           MOVE 03.0000 TO WS-DEF-RATE(2)
+           MOVE 2 TO WS-DEF-TIER(3)  MOVE 1 TO WS-DEF-BAND(3)
+           MOVE 02.0000 TO WS-DEF-RATE(3)
+           MOVE 2 TO WS-DEF-TIER(4)  MOVE 4 TO WS-DEF-BAND(4)
+           MOVE 05.0000 TO WS-DEF-RATE(4)
+           MOVE 3 TO WS-DEF-TIER(5)  MOVE 1 TO WS-DEF-BAND(5)
+           MOVE 03.0000 TO WS-DEF-RATE(5)
+           MOVE 3 TO WS-DEF-TIER(6)  MOVE 4 TO WS-DEF-BAND(6)
+           MOVE 07.0000 TO WS-DEF-RATE(6)
+           MOVE 4 TO WS-DEF-TIER(7)  MOVE 1 TO WS-DEF-BAND(7)
+           MOVE 05.0000 TO WS-DEF-RATE(7)
+           MOVE 4 TO WS-DEF-TIER(8)  MOVE 4 TO WS-DEF-BAND(8)
+           MOVE 10.0000 TO WS-DEF-RATE(8)
+
+           MOVE ZERO TO WS-RATE-ENTRY-COUNT
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-DEFAULT-RATE-COUNT
+               ADD 1 TO WS-RATE-ENTRY-COUNT
+               MOVE WS-DEF-TIER(WS-RATE-IDX)
+                   TO WS-TIER-TIER(WS-RATE-IDX)
+               MOVE WS-DEF-BAND(WS-RATE-IDX)
+                   TO WS-TIER-BAND(WS-RATE-IDX)
+               MOVE WS-DEF-RATE(WS-RATE-IDX)
+                   TO WS-TIER-RATE(WS-RATE-IDX)
+           END-PERFORM.
+
+       ADD-RATE-TABLE-ENTRY.
+           IF WS-RATE-ENTRY-COUNT < 50
+               ADD 1 TO WS-RATE-ENTRY-COUNT
+               MOVE PR-BALANCE-TIER
+                   TO WS-TIER-TIER(WS-RATE-ENTRY-COUNT)
+               MOVE PR-DAYS-BAND
+                   TO WS-TIER-BAND(WS-RATE-ENTRY-COUNT)
+               MOVE PR-RATE-PERCENT
+                   TO WS-TIER-RATE(WS-RATE-ENTRY-COUNT)
+           END-IF.
+
+       DETERMINE-BALANCE-TIER.
+           EVALUATE TRUE
+               WHEN WS-ABS-AMOUNT < 1000
+                   MOVE 1 TO WS-BALANCE-TIER
+               WHEN WS-ABS-AMOUNT < 5000
+                   MOVE 2 TO WS-BALANCE-TIER
+               WHEN WS-ABS-AMOUNT < 10000
+                   MOVE 3 TO WS-BALANCE-TIER
+               WHEN OTHER
+                   MOVE 4 TO WS-BALANCE-TIER
+           END-EVALUATE.
+
+       DETERMINE-DAYS-BAND.
+           EVALUATE TRUE
+               WHEN LS-DAYS-DELINQUENT <= 30
+                   MOVE 1 TO WS-DAYS-BAND
+               WHEN LS-DAYS-DELINQUENT <= 60
+                   MOVE 2 TO WS-DAYS-BAND
+               WHEN LS-DAYS-DELINQUENT <= 90
+                   MOVE 3 TO WS-DAYS-BAND
+               WHEN OTHER
+                   MOVE 4 TO WS-DAYS-BAND
+           END-EVALUATE.
+
+       LOOKUP-PENALTY-RATE.
+           MOVE 'N' TO WS-RATE-FOUND
+           MOVE ZERO TO WS-MATCHED-RATE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-ENTRY-COUNT
+               IF WS-TIER-TIER(WS-RATE-IDX) = WS-BALANCE-TIER
+                   AND WS-TIER-BAND(WS-RATE-IDX) = WS-DAYS-BAND
+                   MOVE WS-TIER-RATE(WS-RATE-IDX) TO WS-MATCHED-RATE
+                   SET RATE-WAS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT RATE-WAS-FOUND
+               MOVE 05.0000 TO WS-MATCHED-RATE
+           END-IF.
