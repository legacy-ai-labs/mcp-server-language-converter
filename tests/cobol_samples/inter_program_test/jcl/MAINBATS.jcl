@@ -0,0 +1,28 @@
+//MAINBATS JOB (ACCTNO),'MAIN BATCH STREAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RD=RNC
+//*--------------------------------------------------------------*
+//* MAINBATS - Main batch job stream                              *
+//*                                                                *
+//* Splits the former single-program MAIN-BATCH sequence into     *
+//* real job steps so an individual step - GENREPT in particular -*
+//* can be rerun on its own via RESTART=MAINBATS.GENREPT without   *
+//* repeating customer and order processing. Each step tests the   *
+//* prior step's condition code before running.                    *
+//*--------------------------------------------------------------*
+//CUSTPROC EXEC PGM=CUSTSTEP
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//ORDRPROC EXEC PGM=ORDSTEP,COND=(4,LT,CUSTPROC)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//GENREPT  EXEC PGM=RPTSTEP,PARM='DAILY',
+//             COND=((4,LT,CUSTPROC),(4,LT,ORDRPROC))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//CLEANUP  EXEC PGM=CLNSTEP,
+//             COND=((4,LT,CUSTPROC),(4,LT,ORDRPROC),(4,LT,GENREPT))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
