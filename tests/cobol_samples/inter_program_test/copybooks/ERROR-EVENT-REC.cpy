@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ERROR-EVENT-REC.cpy
+      * Error event queue record structure
+      ******************************************************************
+       01  ERROR-EVENT-RECORD.
+           05  EEV-ERROR-ID          PIC 9(10).
+           05  EEV-ERROR-DATE        PIC X(08).
+           05  EEV-OPERATION         PIC X(10).
+           05  EEV-KEY-VALUE         PIC 9(10).
+           05  EEV-STATUS            PIC X(02).
