@@ -0,0 +1,8 @@
+      ******************************************************************
+      * AUDIT-REC.cpy
+      * Audit trail record structure
+      ******************************************************************
+       01  AUDIT-FILE-RECORD.
+           05  AUD-AUDIT-ID          PIC 9(10).
+           05  AUD-AUDIT-DATE        PIC X(08).
+           05  AUD-AUDIT-TEXT        PIC X(200).
