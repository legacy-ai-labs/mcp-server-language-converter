@@ -2,12 +2,18 @@
       * DB-CONFIG.cpy
       * Database configuration and connection parameters
       ******************************************************************
+      * DB-USER and DB-PASSWORD are loaded at run time from the
+      * DB_USER/DB_PASSWORD environment variables (see
+      * LOAD-DB-CREDENTIALS in each program that uses them) so the
+      * password is not compiled into every program that reads this
+      * copybook - no VALUE clause here means no credential to rotate
+      * by recompiling.
        01  DB-CONNECTION-INFO.
            05  DB-HOST               PIC X(50) VALUE 'localhost'.
            05  DB-PORT               PIC 9(05) VALUE 5432.
            05  DB-NAME               PIC X(30) VALUE 'COBOL_TEST_DB'.
-           05  DB-USER               PIC X(30) VALUE 'cobol_user'.
-           05  DB-PASSWORD           PIC X(30) VALUE 'secure_pass'.
+           05  DB-USER               PIC X(30).
+           05  DB-PASSWORD           PIC X(30).
 
        01  DB-STATUS-CODES.
            05  DB-SUCCESS            PIC X(02) VALUE '00'.
@@ -20,3 +26,9 @@
            05  DB-OP-INSERT          PIC X(10) VALUE 'INSERT'.
            05  DB-OP-UPDATE          PIC X(10) VALUE 'UPDATE'.
            05  DB-OP-DELETE          PIC X(10) VALUE 'DELETE'.
+      * UPSERT is still one key at a time, like INSERT/UPDATE - BATCH
+      * is the one that processes a whole keyed-record file in a
+      * single CALL, for the day's-worth-of-orders / monthly
+      * recurring-invoice case a CALL per record is too slow for.
+           05  DB-OP-UPSERT          PIC X(10) VALUE 'UPSERT'.
+           05  DB-OP-BATCH           PIC X(10) VALUE 'BATCH'.
