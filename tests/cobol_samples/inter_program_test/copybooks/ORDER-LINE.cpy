@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ORDER-LINE.cpy
+      * Order line-item record structure
+      * One record per item on an order; ORDER-PROCESS reads every
+      * record whose OL-ORDER-ID matches the order it was called for,
+      * so a single order can carry any number of line items.
+      ******************************************************************
+       01  ORDER-LINE-RECORD.
+           05  OL-ORDER-ID           PIC 9(10).
+           05  OL-LINE-NUMBER        PIC 9(03).
+           05  OL-ITEM-CODE          PIC X(10).
+           05  OL-QUANTITY           PIC 9(05).
+           05  OL-UNIT-PRICE         PIC 9(08)V99.
