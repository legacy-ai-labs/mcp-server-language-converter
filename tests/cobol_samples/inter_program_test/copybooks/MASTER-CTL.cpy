@@ -0,0 +1,18 @@
+      ******************************************************************
+      * MASTER-CTL.cpy
+      * Master control record - one row per program/metric appended to
+      * MASTERCTL.DAT each run, so MAIN-BATCH has a single place to
+      * reconcile what CUSTOMER-MGMT, ORDER-PROCESS, REPORT-GEN, and
+      * BATCH-CLEANUP each actually counted instead of trusting every
+      * program's own working storage never to drift from the others.
+      ******************************************************************
+       01  MASTER-CTL-RECORD.
+           05  MC-RUN-DATE           PIC X(08).
+      * Date + HHMMSS start time of the run that wrote this row, so
+      * reconciliation can tell apart two runs that append on the same
+      * calendar date (a same-day ad hoc rerun of a standalone step
+      * driver, for instance) instead of summing them together.
+           05  MC-RUN-ID             PIC X(14).
+           05  MC-PROGRAM-NAME       PIC X(13).
+           05  MC-METRIC-NAME        PIC X(20).
+           05  MC-METRIC-VALUE       PIC 9(10).
