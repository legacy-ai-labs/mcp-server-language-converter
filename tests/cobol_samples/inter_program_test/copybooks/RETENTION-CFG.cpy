@@ -0,0 +1,16 @@
+      ******************************************************************
+      * RETENTION-CFG.cpy
+      * Retention policy configuration for BATCH-CLEANUP - file name
+      * pattern plus the age threshold (in days) a file of that kind
+      * has to clear before it qualifies for purge.
+      ******************************************************************
+       01  RETENTION-POLICY.
+           05  RP-BACKUP-FILE-PATTERN    PIC X(30)
+                                         VALUE 'CUSTOMERS.BAK'.
+           05  RP-BACKUP-AGE-DAYS        PIC 9(05) VALUE 00030.
+           05  RP-INVOICE-FILE-PATTERN   PIC X(30)
+                                         VALUE 'INVOICES.BAK'.
+           05  RP-INVOICE-AGE-DAYS       PIC 9(05) VALUE 00090.
+           05  RP-TEMP-FILE-PATTERN      PIC X(30)
+                                         VALUE 'WORK.TMP'.
+           05  RP-TEMP-AGE-DAYS          PIC 9(05) VALUE 00007.
