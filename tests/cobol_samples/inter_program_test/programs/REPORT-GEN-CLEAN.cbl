@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. REPORT-GEN.
+       PROGRAM-ID. REPORT-GEN-CLEAN.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -24,7 +24,7 @@
            05  CF-ERROR-FLAG         PIC X(01) VALUE 'N'.
 
        01  COMMON-MESSAGES.
-           05  CM-SUCCESS-MSG        PIC X(30) VALUE 'Operation completed'.
+           05  CM-SUCCESS-MSG     PIC X(30) VALUE 'Operation completed'.
            05  CM-ERROR-MSG          PIC X(30) VALUE 'Operation failed'.
       *> END COPYBOOK: COMMON-DEFS
       *> START COPYBOOK: CUSTOMER-REC (from CUSTOMER-REC.cpy)
@@ -74,7 +74,7 @@
                    GOBACK
            END-EVALUATE
 
-           * Log report generation
+      * Log report generation
            CALL 'UTILITY-FUNCS' USING
                BY VALUE 'LOG-REPORT'
            END-CALL
