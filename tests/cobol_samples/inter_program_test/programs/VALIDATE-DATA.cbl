@@ -8,10 +8,41 @@
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The same customer master file CUSTBATCH sweeps, used here to
+      * cross-check a candidate customer's name/phone against everyone
+      * already on file before CUSTOMER-MGMT's ACCESS-DATABASE step
+      * inserts what might just be the same person under a new id.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTOMER-REC
+           REPLACING ==CUSTOMER-RECORD== BY ==MASTER-CUSTOMER-RECORD==
+                     LEADING ==CUST-==   BY ==MCUST-==.
+
        WORKING-STORAGE SECTION.
        01  WS-VALIDATION-RESULT  PIC X(01).
+       01  WS-CUSTOMER-MASTER-STATUS  PIC X(02) VALUE '00'.
+       01  WS-MASTER-EOF-FLAG         PIC X(01) VALUE 'N'.
+           88  MASTER-EOF             VALUE 'Y'.
+           88  MASTER-NOT-EOF         VALUE 'N'.
+       01  WS-DUPLICATE-FLAG          PIC X(01) VALUE 'N'.
+           88  DUPLICATE-FOUND        VALUE 'Y'.
+           88  NO-DUPLICATE-FOUND     VALUE 'N'.
+       01  WS-FORMAT-FLAG             PIC X(01) VALUE 'Y'.
+           88  FORMAT-OK              VALUE 'Y'.
+           88  FORMAT-NOT-OK          VALUE 'N'.
+       01  WS-AT-COUNT                PIC 9(02).
+       01  WS-AT-POSITION             PIC 9(02).
+       01  WS-DOT-AFTER-AT            PIC 9(02).
+       01  WS-PHONE-DIGIT-COUNT       PIC 9(02).
+       01  WS-SCAN-IDX                PIC 9(02).
 
       *> START COPYBOOK: COMMON-DEFS (from COMMON-DEFS.cpy)
       ******************************************************************
@@ -30,17 +61,31 @@
            05  CF-ERROR-FLAG         PIC X(01) VALUE 'N'.
 
        01  COMMON-MESSAGES.
-           05  CM-SUCCESS-MSG        PIC X(30) VALUE 'Operation completed'.
+           05  CM-SUCCESS-MSG     PIC X(30) VALUE 'Operation completed'.
            05  CM-ERROR-MSG          PIC X(30) VALUE 'Operation failed'.
       *> END COPYBOOK: COMMON-DEFS
 
        LINKAGE SECTION.
        01  LS-DATA-TYPE          PIC X(10).
        01  LS-DATA-VALUE         PIC 9(10).
+      * Only meaningful when LS-DATA-TYPE is 'CUSTOMER' - the candidate
+      * customer's own data, cross-checked against everyone else on the
+      * customer master file for a likely duplicate. Callers validating
+      * an ORDER id pass a blank record here; it is not looked at.
+       COPY CUSTOMER-REC.
+      * Only meaningful when LS-DATA-TYPE is 'PAYMENT' or 'INVENTORY'
+      * respectively - the other of the two is passed as zero/spaces
+      * and not looked at, the same way CUSTOMER-RECORD is ignored
+      * outside the 'CUSTOMER' path.
+       01  LS-AMOUNT             PIC 9(10)V99.
+       01  LS-ITEM-CODE          PIC X(10).
        01  LS-VALID-FLAG         PIC X(01).
 
        PROCEDURE DIVISION USING LS-DATA-TYPE
                                 LS-DATA-VALUE
+                                CUSTOMER-RECORD
+                                LS-AMOUNT
+                                LS-ITEM-CODE
                                 LS-VALID-FLAG.
 
        VALIDATE-MAIN.
@@ -51,22 +96,164 @@
                    PERFORM VALIDATE-CUSTOMER-ID
                WHEN 'ORDER'
                    PERFORM VALIDATE-ORDER-ID
+               WHEN 'PAYMENT'
+                   PERFORM VALIDATE-PAYMENT-AMOUNT
+               WHEN 'INVENTORY'
+                   PERFORM VALIDATE-ITEM-CODE
                WHEN OTHER
                    MOVE 'N' TO LS-VALID-FLAG
            END-EVALUATE
 
            GOBACK.
 
+      ******************************************************************
+      * LS-VALID-FLAG comes back 'Y' (valid), 'N' (id out of range or
+      * email/phone/zip fails its format check), or 'D' (id and format
+      * both fine, but the name/phone on CUSTOMER-RECORD match another
+      * customer already on file).
+      ******************************************************************
        VALIDATE-CUSTOMER-ID.
            IF LS-DATA-VALUE > 0 AND LS-DATA-VALUE < 99999999
-              MOVE 'Y' TO LS-VALID-FLAG
+              PERFORM CHECK-CONTACT-FORMAT
+              IF FORMAT-OK
+                 PERFORM CHECK-DUPLICATE-CUSTOMER
+                 IF DUPLICATE-FOUND
+                    MOVE 'D' TO LS-VALID-FLAG
+                 ELSE
+                    MOVE 'Y' TO LS-VALID-FLAG
+                 END-IF
+              ELSE
+                 MOVE 'N' TO LS-VALID-FLAG
+              END-IF
            ELSE
               MOVE 'N' TO LS-VALID-FLAG
            END-IF.
 
+      ******************************************************************
+      * CUST-EMAIL must contain exactly one '@' with a '.' somewhere
+      * after it; CUST-PHONE must hold at least 10 digit characters;
+      * CUST-ZIP must be a non-zero 5-digit code (PIC 9(05) already
+      * rules out non-numeric content, so only the zero case is ours
+      * to catch).
+      ******************************************************************
+       CHECK-CONTACT-FORMAT.
+           SET FORMAT-OK TO TRUE
+
+           MOVE ZERO TO WS-AT-COUNT WS-AT-POSITION WS-DOT-AFTER-AT
+           INSPECT CUST-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > 50
+               IF CUST-EMAIL(WS-SCAN-IDX:1) = '@'
+                  MOVE WS-SCAN-IDX TO WS-AT-POSITION
+               END-IF
+           END-PERFORM
+           IF WS-AT-COUNT = 1 AND WS-AT-POSITION < 50
+              COMPUTE WS-SCAN-IDX = WS-AT-POSITION + 1
+              PERFORM VARYING WS-SCAN-IDX FROM WS-SCAN-IDX
+                      BY 1 UNTIL WS-SCAN-IDX > 50
+                  IF CUST-EMAIL(WS-SCAN-IDX:1) = '.'
+                     MOVE WS-SCAN-IDX TO WS-DOT-AFTER-AT
+                  END-IF
+              END-PERFORM
+           END-IF
+           IF WS-AT-COUNT NOT = 1 OR WS-DOT-AFTER-AT = ZERO
+              SET FORMAT-NOT-OK TO TRUE
+              DISPLAY "Customer " LS-DATA-VALUE
+                  " rejected - invalid email format"
+           END-IF
+
+           MOVE ZERO TO WS-PHONE-DIGIT-COUNT
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > 15
+               IF CUST-PHONE(WS-SCAN-IDX:1) IS NUMERIC
+                  ADD 1 TO WS-PHONE-DIGIT-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-PHONE-DIGIT-COUNT < 10
+              SET FORMAT-NOT-OK TO TRUE
+              DISPLAY "Customer " LS-DATA-VALUE
+                  " rejected - invalid phone format"
+           END-IF
+
+           IF CUST-ZIP = ZERO
+              SET FORMAT-NOT-OK TO TRUE
+              DISPLAY "Customer " LS-DATA-VALUE
+                  " rejected - invalid zip code"
+           END-IF.
+
+       CHECK-DUPLICATE-CUSTOMER.
+           SET NO-DUPLICATE-FOUND TO TRUE
+
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-MASTER-STATUS = '00'
+              SET MASTER-NOT-EOF TO TRUE
+              PERFORM UNTIL MASTER-EOF OR DUPLICATE-FOUND
+                  READ CUSTOMER-MASTER-FILE
+                      AT END
+                          SET MASTER-EOF TO TRUE
+                      NOT AT END
+                          IF MCUST-ID NOT = LS-DATA-VALUE
+                             AND MCUST-FIRST-NAME = CUST-FIRST-NAME
+                             AND MCUST-LAST-NAME = CUST-LAST-NAME
+                             AND MCUST-PHONE = CUST-PHONE
+                             AND CUST-FIRST-NAME NOT = SPACES
+                             SET DUPLICATE-FOUND TO TRUE
+                             DISPLAY "Possible duplicate customer: "
+                                 LS-DATA-VALUE " matches existing id "
+                                 MCUST-ID
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
        VALIDATE-ORDER-ID.
            IF LS-DATA-VALUE > 0
               MOVE 'Y' TO LS-VALID-FLAG
            ELSE
               MOVE 'N' TO LS-VALID-FLAG
            END-IF.
+
+      ******************************************************************
+      * A payment amount must be positive and within a sane ceiling -
+      * the same order of magnitude PIC 9(10)V99 can hold, but capped
+      * well below it so a data-entry error with extra digits doesn't
+      * slip through as a merely large, legitimate charge.
+      ******************************************************************
+       VALIDATE-PAYMENT-AMOUNT.
+           IF LS-AMOUNT > 0 AND LS-AMOUNT < 1000000.00
+              MOVE 'Y' TO LS-VALID-FLAG
+           ELSE
+              MOVE 'N' TO LS-VALID-FLAG
+              DISPLAY "Payment amount " LS-AMOUNT " rejected"
+           END-IF.
+
+      ******************************************************************
+      * An item code must be present (not all spaces) and left-
+      * justified with no embedded spaces, matching the codes
+      * INVENTORY-CHK's own stock file is keyed on.
+      ******************************************************************
+       VALIDATE-ITEM-CODE.
+           SET FORMAT-OK TO TRUE
+
+           IF LS-ITEM-CODE = SPACES OR LS-ITEM-CODE(1:1) = SPACE
+              SET FORMAT-NOT-OK TO TRUE
+           ELSE
+              PERFORM VARYING WS-SCAN-IDX FROM 2 BY 1
+                      UNTIL WS-SCAN-IDX > 10
+                  IF LS-ITEM-CODE(WS-SCAN-IDX:1) = SPACE
+                     AND LS-ITEM-CODE(WS-SCAN-IDX - 1:1) NOT = SPACE
+                     AND WS-SCAN-IDX < 10
+                     AND LS-ITEM-CODE(WS-SCAN-IDX + 1:10 - WS-SCAN-IDX)
+                         NOT = SPACES
+                     SET FORMAT-NOT-OK TO TRUE
+                  END-IF
+              END-PERFORM
+           END-IF
+
+           IF FORMAT-OK
+              MOVE 'Y' TO LS-VALID-FLAG
+           ELSE
+              MOVE 'N' TO LS-VALID-FLAG
+              DISPLAY "Item code " LS-ITEM-CODE " rejected"
+           END-IF.
