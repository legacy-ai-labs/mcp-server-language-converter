@@ -8,56 +8,348 @@
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Line items for the order being processed. Lines for the same
+      * order are expected to sit together in this file (the way the
+      * upstream order-entry extract writes them), so a single pass
+      * over the matching records is enough to pick up every item on
+      * the order. When the extract doesn't exist yet - true of older
+      * test decks built before multi-line orders were supported - we
+      * fall back to the original single hardcoded item.
+           SELECT ORDER-LINE-FILE ASSIGN TO 'ORDLINES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-LINE-FILE-STATUS.
+
+      * Items that came back not-available from INVENTORY-CHK are
+      * queued here with the quantity that was wanted, instead of
+      * just failing the order outright, so a later rerun can retry
+      * them once stock is replenished.
+           SELECT BACKORDER-FILE ASSIGN TO 'BACKORDER.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BACKORDER-FILE-STATUS.
+
+      * Appended once per order, so MAIN-BATCH's end-of-run
+      * reconciliation has a real per-order tally from this program to
+      * check its own count - and CUSTOMER-MGMT's - against.
+           SELECT MASTER-CONTROL-FILE ASSIGN TO 'MASTERCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-CTL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-LINE-FILE.
+       COPY ORDER-LINE.
+
+       FD  BACKORDER-FILE.
+       01  BACKORDER-RECORD.
+           05  BO-ORDER-ID           PIC 9(10).
+           05  BO-ITEM-CODE          PIC X(10).
+           05  BO-QUANTITY           PIC 9(05).
+           05  BO-REQUEST-DATE       PIC X(08).
+
+       FD  MASTER-CONTROL-FILE.
+       COPY MASTER-CTL.
+
        WORKING-STORAGE SECTION.
        01  WS-INVENTORY-STATUS   PIC X(01).
        01  WS-PAYMENT-STATUS     PIC X(01).
        01  WS-ITEM-CODE          PIC X(10).
        01  WS-AMOUNT             PIC 9(10)V99.
+       01  WS-ORDER-LINE-FILE-STATUS PIC X(02) VALUE '00'.
+       01  WS-LINE-EOF-FLAG      PIC X(01) VALUE 'N'.
+           88  LINE-EOF          VALUE 'Y'.
+           88  LINE-NOT-EOF      VALUE 'N'.
+       01  WS-LINE-ITEM-COUNT    PIC 9(03) VALUE ZERO.
+       01  WS-LINE-AMOUNT        PIC 9(10)V99.
+       01  WS-ITEM-AVAIL-FLAG    PIC X(01) VALUE 'Y'.
+           88  ALL-ITEMS-AVAILABLE     VALUE 'Y'.
+           88  SOME-ITEM-UNAVAILABLE   VALUE 'N'.
+       01  WS-BACKORDER-FILE-STATUS PIC X(02) VALUE '00'.
+       01  WS-BACKORDER-ITEM-CODE   PIC X(10).
+       01  WS-BACKORDER-QUANTITY    PIC 9(05).
+       01  WS-CURRENT-DATE          PIC X(08).
+       01  WS-INVENTORY-OPERATION   PIC X(10).
+       01  WS-QUANTITY              PIC 9(05).
+      * Every item PROCESS-ORDER-LINES actually reserves is recorded
+      * here as it happens, so REVERSE-INVENTORY can release exactly
+      * what was reserved - never more - whether it is called after a
+      * payment failure (all lines reserved) or after a mixed-
+      * availability backorder (only some lines reserved).
+       01  WS-RESERVED-COUNT        PIC 9(03) VALUE ZERO.
+       01  WS-RESERVED-ITEMS.
+           05  WS-RESERVED-ENTRY OCCURS 50 TIMES
+                                  INDEXED BY WS-RES-IDX.
+               10  WS-RESERVED-ITEM-CODE  PIC X(10).
+               10  WS-RESERVED-QUANTITY   PIC 9(05).
+       01  WS-TENDER-TYPE           PIC X(10) VALUE 'CREDITCARD'.
+       01  WS-REFERENCE-NUMBER      PIC X(20).
+       01  WS-PAYMENT-OPERATION     PIC X(10) VALUE 'CHARGE'.
+       01  WS-CUSTOMER-OPERATION    PIC X(12) VALUE 'CREDIT-CHECK'.
+       01  WS-CREDIT-STATUS         PIC X(01).
+       01  WS-CREDIT-ERROR-CODE     PIC 9(03).
+       01  WS-MASTER-CTL-STATUS     PIC X(02) VALUE '00'.
 
        COPY COMMON-DEFS.
 
        LINKAGE SECTION.
        01  LS-ORDER-ID           PIC 9(10).
+       01  LS-CUSTOMER-ID        PIC 9(10).
        01  LS-PROCESS-STATUS     PIC X(01).
+      * Date + HHMMSS start time of the calling run, carried through
+      * to APPEND-MASTER-CONTROL and to the CHECK-CUSTOMER-CREDIT call
+      * into CUSTOMER-MGMT, so reconciliation can tell today's rows
+      * from this run apart from a same-day rerun of a standalone
+      * step driver.
+       01  LS-RUN-ID             PIC X(14).
 
        PROCEDURE DIVISION USING LS-ORDER-ID
-                                LS-PROCESS-STATUS.
+                                LS-CUSTOMER-ID
+                                LS-PROCESS-STATUS
+                                LS-RUN-ID.
 
        ORDER-MAIN.
            DISPLAY "Processing Order: " LS-ORDER-ID
 
-           PERFORM CHECK-INVENTORY
-           IF WS-INVENTORY-STATUS = 'A'
-              PERFORM PROCESS-PAYMENT
+      * WORKING-STORAGE persists across calls within one batch run, so
+      * WS-PAYMENT-STATUS has to start from a neutral value every time
+      * rather than carrying over whatever the previous order left it
+      * at - otherwise a backordered order (which never reaches
+      * PROCESS-PAYMENT below) would report the previous order's
+      * payment outcome instead of its own.
+           MOVE 'N' TO WS-PAYMENT-STATUS
+
+           PERFORM PROCESS-ORDER-LINES
+
+           IF SOME-ITEM-UNAVAILABLE
+              PERFORM REVERSE-INVENTORY
            END-IF
 
-           IF WS-PAYMENT-STATUS = 'S'
-              MOVE 'S' TO LS-PROCESS-STATUS
-           ELSE
-              MOVE 'F' TO LS-PROCESS-STATUS
+           IF ALL-ITEMS-AVAILABLE
+              PERFORM CHECK-CUSTOMER-CREDIT
+              IF WS-CREDIT-STATUS = CC-SUCCESS
+                 PERFORM PROCESS-PAYMENT
+                 IF WS-PAYMENT-STATUS NOT = CC-SUCCESS
+                    PERFORM REVERSE-INVENTORY
+                 END-IF
+              ELSE
+                 MOVE CC-FAILURE TO WS-PAYMENT-STATUS
+                 PERFORM REVERSE-INVENTORY
+              END-IF
            END-IF
 
+           EVALUATE WS-PAYMENT-STATUS
+               WHEN CC-SUCCESS
+                   MOVE CC-SUCCESS TO LS-PROCESS-STATUS
+               WHEN 'N'
+                   DISPLAY "Order " LS-ORDER-ID
+                       " backordered - payment not attempted"
+                   MOVE CC-FAILURE TO LS-PROCESS-STATUS
+               WHEN OTHER
+                   MOVE CC-FAILURE TO LS-PROCESS-STATUS
+           END-EVALUATE
+
+           PERFORM APPEND-MASTER-CONTROL
+
            GOBACK.
 
-       CHECK-INVENTORY.
+       PROCESS-ORDER-LINES.
+           MOVE ZERO TO WS-AMOUNT
+           MOVE ZERO TO WS-LINE-ITEM-COUNT
+           MOVE ZERO TO WS-RESERVED-COUNT
+           SET ALL-ITEMS-AVAILABLE TO TRUE
+
+           OPEN INPUT ORDER-LINE-FILE
+           IF WS-ORDER-LINE-FILE-STATUS = '00'
+               SET LINE-NOT-EOF TO TRUE
+               PERFORM UNTIL LINE-EOF
+                   READ ORDER-LINE-FILE NEXT RECORD
+                       AT END
+                           SET LINE-EOF TO TRUE
+                       NOT AT END
+                           IF OL-ORDER-ID = LS-ORDER-ID
+                               PERFORM PROCESS-ONE-LINE-ITEM
+                           ELSE
+                               IF WS-LINE-ITEM-COUNT > 0
+                                   SET LINE-EOF TO TRUE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ORDER-LINE-FILE
+           END-IF
+
+           IF WS-LINE-ITEM-COUNT = 0
+               DISPLAY "No line items on file for order " LS-ORDER-ID
+                   " - using single-item default"
+               PERFORM CHECK-INVENTORY-DEFAULT
+           END-IF.
+
+       PROCESS-ONE-LINE-ITEM.
+           ADD 1 TO WS-LINE-ITEM-COUNT
+           MOVE OL-ITEM-CODE TO WS-ITEM-CODE
+           MOVE OL-QUANTITY TO WS-QUANTITY
+           MOVE 'CHECK' TO WS-INVENTORY-OPERATION
+           CALL 'INVENTORY-CHK' USING
+               BY VALUE WS-INVENTORY-OPERATION
+               BY VALUE WS-ITEM-CODE
+               BY VALUE LS-ORDER-ID
+               BY VALUE WS-QUANTITY
+               BY REFERENCE WS-INVENTORY-STATUS
+           END-CALL
+
+           IF WS-INVENTORY-STATUS NOT = 'A'
+               SET SOME-ITEM-UNAVAILABLE TO TRUE
+               DISPLAY "Item " OL-ITEM-CODE
+                   " unavailable for order " LS-ORDER-ID
+               MOVE OL-ITEM-CODE TO WS-BACKORDER-ITEM-CODE
+               MOVE OL-QUANTITY TO WS-BACKORDER-QUANTITY
+               PERFORM WRITE-BACKORDER-RECORD
+           ELSE
+               COMPUTE WS-LINE-AMOUNT = OL-QUANTITY * OL-UNIT-PRICE
+               ADD WS-LINE-AMOUNT TO WS-AMOUNT
+               IF WS-RESERVED-COUNT < 50
+                   ADD 1 TO WS-RESERVED-COUNT
+                   MOVE OL-ITEM-CODE
+                       TO WS-RESERVED-ITEM-CODE(WS-RESERVED-COUNT)
+                   MOVE OL-QUANTITY
+                       TO WS-RESERVED-QUANTITY(WS-RESERVED-COUNT)
+               END-IF
+           END-IF.
+
+       CHECK-INVENTORY-DEFAULT.
            MOVE 'ITEM001' TO WS-ITEM-CODE
+           MOVE 1 TO WS-QUANTITY
+           MOVE 'CHECK' TO WS-INVENTORY-OPERATION
            CALL 'INVENTORY-CHK' USING
+               BY VALUE WS-INVENTORY-OPERATION
                BY VALUE WS-ITEM-CODE
                BY VALUE LS-ORDER-ID
+               BY VALUE WS-QUANTITY
                BY REFERENCE WS-INVENTORY-STATUS
-           END-CALL.
+           END-CALL
+
+           IF WS-INVENTORY-STATUS = 'A'
+               MOVE 1500.00 TO WS-AMOUNT
+               IF WS-RESERVED-COUNT < 50
+                   ADD 1 TO WS-RESERVED-COUNT
+                   MOVE WS-ITEM-CODE
+                       TO WS-RESERVED-ITEM-CODE(WS-RESERVED-COUNT)
+                   MOVE WS-QUANTITY
+                       TO WS-RESERVED-QUANTITY(WS-RESERVED-COUNT)
+               END-IF
+           ELSE
+               SET SOME-ITEM-UNAVAILABLE TO TRUE
+               MOVE 'ITEM001' TO WS-BACKORDER-ITEM-CODE
+               MOVE 1 TO WS-BACKORDER-QUANTITY
+               PERFORM WRITE-BACKORDER-RECORD
+           END-IF.
+
+      ******************************************************************
+      * Releases exactly the items WS-RESERVED-ITEMS recorded as
+      * reserved during PROCESS-ORDER-LINES - whether that turns out
+      * to be every line item (PROCESS-PAYMENT came back failed after
+      * all of them were available) or only some of them (a sibling
+      * line item was unavailable and the order was backordered
+      * instead) - so a reserved item never leaks and an item that was
+      * never reserved is never mistakenly credited back to stock.
+      ******************************************************************
+       REVERSE-INVENTORY.
+           MOVE 'RELEASE' TO WS-INVENTORY-OPERATION
+           PERFORM VARYING WS-RES-IDX FROM 1 BY 1
+                   UNTIL WS-RES-IDX > WS-RESERVED-COUNT
+               MOVE WS-RESERVED-ITEM-CODE(WS-RES-IDX) TO WS-ITEM-CODE
+               MOVE WS-RESERVED-QUANTITY(WS-RES-IDX) TO WS-QUANTITY
+               CALL 'INVENTORY-CHK' USING
+                   BY VALUE WS-INVENTORY-OPERATION
+                   BY VALUE WS-ITEM-CODE
+                   BY VALUE LS-ORDER-ID
+                   BY VALUE WS-QUANTITY
+                   BY REFERENCE WS-INVENTORY-STATUS
+               END-CALL
+           END-PERFORM
+           MOVE ZERO TO WS-RESERVED-COUNT.
+
+       WRITE-BACKORDER-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+           OPEN EXTEND BACKORDER-FILE
+           IF WS-BACKORDER-FILE-STATUS NOT = '00'
+               OPEN OUTPUT BACKORDER-FILE
+           END-IF
+
+           MOVE LS-ORDER-ID TO BO-ORDER-ID
+           MOVE WS-BACKORDER-ITEM-CODE TO BO-ITEM-CODE
+           MOVE WS-BACKORDER-QUANTITY TO BO-QUANTITY
+           MOVE WS-CURRENT-DATE TO BO-REQUEST-DATE
+           WRITE BACKORDER-RECORD
+           CLOSE BACKORDER-FILE
+
+           DISPLAY "Backordered " WS-BACKORDER-QUANTITY
+               " of " WS-BACKORDER-ITEM-CODE
+               " for order " LS-ORDER-ID.
+
+      ******************************************************************
+      * Declines the order before payment is even attempted when it
+      * would push the customer over their available credit, the same
+      * way an unavailable item declines it before payment today.
+      ******************************************************************
+       CHECK-CUSTOMER-CREDIT.
+           CALL 'CUSTOMER-MGMT' USING
+               BY VALUE WS-CUSTOMER-OPERATION
+               BY VALUE LS-CUSTOMER-ID
+               BY VALUE WS-AMOUNT
+               BY REFERENCE WS-CREDIT-STATUS
+               BY REFERENCE WS-CREDIT-ERROR-CODE
+               BY VALUE LS-RUN-ID
+           END-CALL
+
+           IF WS-CREDIT-STATUS NOT = CC-SUCCESS
+               DISPLAY "Order " LS-ORDER-ID
+                   " declined on credit check for customer "
+                   LS-CUSTOMER-ID
+           END-IF.
 
        PROCESS-PAYMENT.
-           MOVE 1500.00 TO WS-AMOUNT
+           STRING 'ORD' LS-ORDER-ID DELIMITED BY SIZE
+               INTO WS-REFERENCE-NUMBER
+           END-STRING
+
            CALL 'PAYMENT-PROC' USING
+               BY VALUE WS-PAYMENT-OPERATION
                BY VALUE LS-ORDER-ID
                BY VALUE WS-AMOUNT
+               BY VALUE WS-TENDER-TYPE
+               BY VALUE WS-REFERENCE-NUMBER
                BY REFERENCE WS-PAYMENT-STATUS
-           END-CALL.
+           END-CALL
 
       * Call utility function for order logging
            CALL 'UTILITY-FUNCS' USING
                BY VALUE 'LOG-ORDER'
+               BY VALUE 'ORDER-PROC'
            END-CALL.
+
+      ******************************************************************
+      * Appends one ORDERS-PROCESSED row to the shared master control
+      * file for this order - successful or not, the same way MAIN-
+      * BATCH's own WS-ORDERS-PROCESSED counts every order it attempts.
+      ******************************************************************
+       APPEND-MASTER-CONTROL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+           OPEN EXTEND MASTER-CONTROL-FILE
+           IF WS-MASTER-CTL-STATUS NOT = '00'
+               OPEN OUTPUT MASTER-CONTROL-FILE
+           END-IF
+
+           MOVE WS-CURRENT-DATE TO MC-RUN-DATE
+           MOVE LS-RUN-ID TO MC-RUN-ID
+           MOVE 'ORDER-PROCESS' TO MC-PROGRAM-NAME
+           MOVE 'ORDERS-PROCESSED' TO MC-METRIC-NAME
+           MOVE 1 TO MC-METRIC-VALUE
+           WRITE MASTER-CTL-RECORD
+           CLOSE MASTER-CONTROL-FILE.
