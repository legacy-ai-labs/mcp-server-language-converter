@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDSTEP.
+       AUTHOR. Test Suite.
+
+      ******************************************************************
+      * Order-processing job step - standalone entry point
+      * Runs the order leg of the batch job as its own job step so it
+      * can be restarted from JCL independently of customer processing,
+      * report generation, or cleanup. Reads the same control file as
+      * MAIN-BATCH and sets RETURN-CODE for step-level condition testing.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO 'BATCHCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-CUSTOMER-ID       PIC 9(10).
+           05  CTL-ORDER-ID          PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-FILE-STATUS PIC X(02) VALUE '00'.
+       01  WS-ORDER-ID           PIC 9(10).
+       01  WS-CUSTOMER-ID        PIC 9(10).
+       01  WS-PROCESS-STATUS     PIC X(01).
+       01  WS-CONTROL-EOF-FLAG   PIC X(01) VALUE 'N'.
+           88  CONTROL-EOF       VALUE 'Y'.
+           88  CONTROL-NOT-EOF   VALUE 'N'.
+       01  WS-ORDERS-PROCESSED    PIC 9(5) VALUE ZERO.
+       01  WS-ORDERS-FAILED       PIC 9(5) VALUE ZERO.
+      * Identifies this step's own run to ORDER-PROCESS's master
+      * control append, so a same-day rerun of this step doesn't get
+      * folded into MAIN-BATCH's own end-of-run reconciliation.
+       01  WS-RUN-ID.
+           05  WS-RUN-ID-DATE      PIC X(08).
+           05  WS-RUN-ID-TIME      PIC X(06).
+
+       COPY COMMON-DEFS.
+
+       PROCEDURE DIVISION.
+       ORDSTEP-MAIN.
+           DISPLAY "ORDSTEP: order processing job step starting"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-ID-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-ID-TIME
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   SET CONTROL-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL CONTROL-EOF
+               PERFORM PROCESS-ONE-ORDER
+               READ CONTROL-FILE
+                   AT END
+                       SET CONTROL-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+
+           DISPLAY "ORDSTEP: processed " WS-ORDERS-PROCESSED
+               " order(s), " WS-ORDERS-FAILED " failed"
+
+           IF WS-ORDERS-FAILED > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       PROCESS-ONE-ORDER.
+           MOVE CTL-ORDER-ID TO WS-ORDER-ID
+           MOVE CTL-CUSTOMER-ID TO WS-CUSTOMER-ID
+           CALL 'ORDER-PROCESS' USING
+               BY VALUE WS-ORDER-ID
+               BY VALUE WS-CUSTOMER-ID
+               BY REFERENCE WS-PROCESS-STATUS
+               BY VALUE WS-RUN-ID
+           END-CALL
+           ADD 1 TO WS-ORDERS-PROCESSED
+           IF WS-PROCESS-STATUS NOT = CC-SUCCESS
+               ADD 1 TO WS-ORDERS-FAILED
+           END-IF.
