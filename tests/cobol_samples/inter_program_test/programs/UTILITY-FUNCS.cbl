@@ -8,18 +8,37 @@
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Append-only application log - shared across every caller, so
+      * ORDER-PROCESS's LOG-ORDER and REPORT-GEN's LOG-REPORT calls
+      * leave behind something readable instead of a MOVE nobody reads.
+           SELECT APPLICATION-LOG-FILE ASSIGN TO 'APPLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-APPLICATION-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICATION-LOG-FILE.
+       01  APPLICATION-LOG-RECORD    PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-TIMESTAMP          PIC 9(14).
        01  WS-LOG-MESSAGE        PIC X(100).
+       01  WS-APPLICATION-LOG-STATUS PIC X(02) VALUE '00'.
+       01  WS-LOG-LINE           PIC X(100).
 
        COPY COMMON-DEFS.
 
        LINKAGE SECTION.
        01  LS-FUNCTION           PIC X(20).
+      * Only meaningful for LOG-ORDER/LOG-REPORT - ignored the rest of
+      * the time, the same way REPORT-GEN's AD-HOC-only linkage items
+      * are ignored outside their own EVALUATE arm.
+       01  LS-CALLER-NAME        PIC X(10).
 
-       PROCEDURE DIVISION USING LS-FUNCTION.
+       PROCEDURE DIVISION USING LS-FUNCTION LS-CALLER-NAME.
 
        UTILITY-MAIN.
            DISPLAY "Utility Function: " LS-FUNCTION
@@ -29,8 +48,10 @@
                    PERFORM CLEANUP-ROUTINE
                WHEN 'LOG-ORDER'
                    PERFORM LOG-ORDER-INFO
+                   PERFORM WRITE-LOG-ENTRY
                WHEN 'LOG-REPORT'
                    PERFORM LOG-REPORT-INFO
+                   PERFORM WRITE-LOG-ENTRY
                WHEN 'TIMESTAMP'
                    PERFORM GET-TIMESTAMP
                WHEN OTHER
@@ -51,6 +72,32 @@
            DISPLAY "Logging report generation"
            MOVE 'Report logged' TO WS-LOG-MESSAGE.
 
+      ******************************************************************
+      * Appends the real run timestamp, the calling program's name, and
+      * WS-LOG-MESSAGE to the shared application log, instead of
+      * letting the "logging" evaporate the moment the paragraph
+      * returns.
+      ******************************************************************
+       WRITE-LOG-ENTRY.
+           PERFORM GET-TIMESTAMP
+
+           STRING WS-TIMESTAMP    DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  LS-CALLER-NAME  DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  WS-LOG-MESSAGE  DELIMITED BY SIZE
+                  INTO WS-LOG-LINE
+           END-STRING
+
+           OPEN EXTEND APPLICATION-LOG-FILE
+           IF WS-APPLICATION-LOG-STATUS NOT = '00'
+               OPEN OUTPUT APPLICATION-LOG-FILE
+           END-IF
+
+           MOVE WS-LOG-LINE TO APPLICATION-LOG-RECORD
+           WRITE APPLICATION-LOG-RECORD
+           CLOSE APPLICATION-LOG-FILE.
+
        GET-TIMESTAMP.
-           MOVE 20240101120000 TO WS-TIMESTAMP
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
            DISPLAY "Timestamp: " WS-TIMESTAMP.
