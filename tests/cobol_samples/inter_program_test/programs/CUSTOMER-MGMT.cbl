@@ -8,12 +8,34 @@
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Appended once per VALIDATE call, so MAIN-BATCH's end-of-run
+      * reconciliation has a real per-customer tally from this program
+      * to check its own count against, instead of trusting the two
+      * never drift apart.
+           SELECT MASTER-CONTROL-FILE ASSIGN TO 'MASTERCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-CTL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-CONTROL-FILE.
+       COPY MASTER-CTL.
+
        WORKING-STORAGE SECTION.
        01  WS-VALIDATION-FLAG    PIC X(01).
        01  WS-DB-OPERATION       PIC X(10).
+      * Discriminates LS-CUSTOMER-ID on DB-MASTER-FILE from
+      * PAYMENT-PROC's order ids, the same composite key DB-ACCESS
+      * now requires of every caller.
+       01  WS-DB-ENTITY-TYPE     PIC X(01) VALUE 'C'.
+       01  WS-DB-CALLER-STATUS   PIC X(02).
        01  WS-AUDIT-FLAG         PIC X(01) VALUE 'Y'.
+       01  WS-AVAILABLE-CREDIT   PIC S9(10)V99.
+       01  WS-MASTER-CTL-STATUS  PIC X(02) VALUE '00'.
+       01  WS-RUN-DATE           PIC X(08).
 
       *> START COPYBOOK: CUSTOMER-REC (from CUSTOMER-REC.cpy)
       ******************************************************************
@@ -48,8 +70,10 @@
            05  DB-HOST               PIC X(50) VALUE 'localhost'.
            05  DB-PORT               PIC 9(05) VALUE 5432.
            05  DB-NAME               PIC X(30) VALUE 'COBOL_TEST_DB'.
-           05  DB-USER               PIC X(30) VALUE 'cobol_user'.
-           05  DB-PASSWORD           PIC X(30) VALUE 'secure_pass'.
+      * DB-USER/DB-PASSWORD are loaded at run time - see
+      * LOAD-DB-CREDENTIALS - rather than compiled in here.
+           05  DB-USER               PIC X(30).
+           05  DB-PASSWORD           PIC X(30).
 
        01  DB-STATUS-CODES.
            05  DB-SUCCESS            PIC X(02) VALUE '00'.
@@ -62,42 +86,122 @@
            05  DB-OP-INSERT          PIC X(10) VALUE 'INSERT'.
            05  DB-OP-UPDATE          PIC X(10) VALUE 'UPDATE'.
            05  DB-OP-DELETE          PIC X(10) VALUE 'DELETE'.
+           05  DB-OP-UPSERT          PIC X(10) VALUE 'UPSERT'.
+           05  DB-OP-BATCH           PIC X(10) VALUE 'BATCH'.
       *> END COPYBOOK: DB-CONFIG
 
+       COPY COMMON-DEFS.
+
        LINKAGE SECTION.
+      * LS-OPERATION is 'VALIDATE' (the default - validate, refresh from
+      * the database, and audit the customer, as this program always
+      * did) or 'CREDIT-CHECK' (look the customer up and compare
+      * LS-ORDER-AMOUNT against CUST-CREDIT-LIMIT minus CUST-BALANCE,
+      * returning CC-FAILURE in LS-PROCESS-STATUS if the order would
+      * exceed the customer's available credit). LS-ORDER-AMOUNT is
+      * unused outside a credit check.
+       01  LS-OPERATION          PIC X(12).
        01  LS-CUSTOMER-ID        PIC 9(10).
+       01  LS-ORDER-AMOUNT       PIC 9(10)V99.
        01  LS-PROCESS-STATUS     PIC X(01).
        01  LS-ERROR-CODE         PIC 9(03).
+      * Date + HHMMSS start time of the calling run - only meaningful
+      * when LS-OPERATION is 'VALIDATE' and APPEND-MASTER-CONTROL
+      * actually runs, the same way several of this program's other
+      * linkage items are ignored outside their own operation.
+       01  LS-RUN-ID             PIC X(14).
 
-       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+       PROCEDURE DIVISION USING LS-OPERATION
+                                LS-CUSTOMER-ID
+                                LS-ORDER-AMOUNT
                                 LS-PROCESS-STATUS
-                                LS-ERROR-CODE.
+                                LS-ERROR-CODE
+                                LS-RUN-ID.
 
        CUSTOMER-MAIN.
            DISPLAY "Processing Customer: " LS-CUSTOMER-ID
 
-           PERFORM VALIDATE-CUSTOMER
-           IF WS-VALIDATION-FLAG = 'Y'
+           PERFORM LOAD-DB-CREDENTIALS
+
+           IF LS-OPERATION = 'CREDIT-CHECK'
               PERFORM ACCESS-DATABASE
-              PERFORM AUDIT-TRAIL
+              PERFORM CHECK-CREDIT-LIMIT
+           ELSE
+      * The record already on file for this id (if any) is the
+      * candidate VALIDATE-CUSTOMER cross-checks against everyone
+      * else on the master file for a likely duplicate.
+              PERFORM ACCESS-DATABASE
+              PERFORM VALIDATE-CUSTOMER
+      * LS-PROCESS-STATUS drives MAIN-BATCH's WS-CUSTOMERS-FAILED
+      * gate, so it has to reflect what VALIDATE-CUSTOMER actually
+      * found - only a clean 'Y' is a success; an invalid ID/format
+      * ('N') or a likely duplicate ('D') is a failure this run.
+              EVALUATE WS-VALIDATION-FLAG
+                  WHEN 'Y'
+                      PERFORM AUDIT-TRAIL
+                      MOVE CC-SUCCESS TO LS-PROCESS-STATUS
+                  WHEN 'D'
+                      DISPLAY "Customer " LS-CUSTOMER-ID
+                          " is a possible duplicate - audit skipped"
+                      MOVE CC-FAILURE TO LS-PROCESS-STATUS
+                  WHEN OTHER
+                      MOVE CC-FAILURE TO LS-PROCESS-STATUS
+              END-EVALUATE
+              PERFORM APPEND-MASTER-CONTROL
            END-IF
 
-           MOVE 'S' TO LS-PROCESS-STATUS
            GOBACK.
 
+       CHECK-CREDIT-LIMIT.
+           COMPUTE WS-AVAILABLE-CREDIT =
+               CUST-CREDIT-LIMIT - CUST-BALANCE
+
+           IF LS-ORDER-AMOUNT > WS-AVAILABLE-CREDIT
+              DISPLAY "Customer " LS-CUSTOMER-ID
+                  " declined - order amount " LS-ORDER-AMOUNT
+                  " exceeds available credit " WS-AVAILABLE-CREDIT
+              MOVE CC-FAILURE TO LS-PROCESS-STATUS
+           ELSE
+              MOVE CC-SUCCESS TO LS-PROCESS-STATUS
+           END-IF.
+
        VALIDATE-CUSTOMER.
            CALL 'VALIDATE-DATA' USING
                BY VALUE 'CUSTOMER'
                BY VALUE LS-CUSTOMER-ID
+               BY REFERENCE CUSTOMER-RECORD
+               BY VALUE ZERO
+               BY VALUE SPACES
                BY REFERENCE WS-VALIDATION-FLAG
            END-CALL.
 
+      ******************************************************************
+      * Pulls DB-USER/DB-PASSWORD from the DB_USER/DB_PASSWORD
+      * environment variables at run time, falling back to the old
+      * defaults when a variable isn't set, instead of compiling the
+      * credentials into this program.
+      ******************************************************************
+       LOAD-DB-CREDENTIALS.
+           DISPLAY 'DB_USER' UPON ENVIRONMENT-NAME
+           ACCEPT DB-USER FROM ENVIRONMENT-VALUE
+           IF DB-USER = SPACES
+               MOVE 'cobol_user' TO DB-USER
+           END-IF
+
+           DISPLAY 'DB_PASSWORD' UPON ENVIRONMENT-NAME
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT-VALUE
+           IF DB-PASSWORD = SPACES
+               MOVE 'secure_pass' TO DB-PASSWORD
+           END-IF.
+
        ACCESS-DATABASE.
            MOVE 'SELECT' TO WS-DB-OPERATION
            CALL 'DB-ACCESS' USING
                BY VALUE WS-DB-OPERATION
                BY VALUE LS-CUSTOMER-ID
                BY REFERENCE CUSTOMER-RECORD
+               BY VALUE WS-DB-ENTITY-TYPE
+               BY REFERENCE WS-DB-CALLER-STATUS
            END-CALL.
 
        AUDIT-TRAIL.
@@ -107,3 +211,25 @@
                   BY VALUE LS-CUSTOMER-ID
               END-CALL
            END-IF.
+
+      ******************************************************************
+      * Appends one CUSTOMERS-PROCESSED row to the shared master
+      * control file for this VALIDATE call, the same OPEN EXTEND with
+      * an OPEN OUTPUT fallback ORDER-PROCESS's WRITE-BACKORDER-RECORD
+      * already uses for a shared append-only file.
+      ******************************************************************
+       APPEND-MASTER-CONTROL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           OPEN EXTEND MASTER-CONTROL-FILE
+           IF WS-MASTER-CTL-STATUS NOT = '00'
+               OPEN OUTPUT MASTER-CONTROL-FILE
+           END-IF
+
+           MOVE WS-RUN-DATE TO MC-RUN-DATE
+           MOVE LS-RUN-ID TO MC-RUN-ID
+           MOVE 'CUSTOMER-MGMT' TO MC-PROGRAM-NAME
+           MOVE 'CUSTOMERS-PROCESSED' TO MC-METRIC-NAME
+           MOVE 1 TO MC-METRIC-VALUE
+           WRITE MASTER-CTL-RECORD
+           CLOSE MASTER-CONTROL-FILE.
