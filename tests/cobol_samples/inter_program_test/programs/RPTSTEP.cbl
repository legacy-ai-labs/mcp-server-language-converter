@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTSTEP.
+       AUTHOR. Test Suite.
+
+      ******************************************************************
+      * Report-generation job step - standalone entry point
+      * Runs REPORT-GEN as its own job step so reports can be rerun on
+      * their own schedule, or reran alone after a failure, without
+      * rerunning customer and order processing. Takes the report type
+      * to run as a JCL PARM; defaults to DAILY when none is supplied.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REPORT-TYPE        PIC X(10) VALUE 'DAILY'.
+       01  WS-PROCESS-STATUS     PIC X(01).
+      * Identifies this step's own run to REPORT-GEN's master control
+      * append, so a same-day rerun of this step doesn't get folded
+      * into MAIN-BATCH's own end-of-run reconciliation.
+       01  WS-RUN-ID.
+           05  WS-RUN-ID-DATE    PIC X(08).
+           05  WS-RUN-ID-TIME    PIC X(06).
+
+       COPY COMMON-DEFS.
+
+       LINKAGE SECTION.
+       01  LS-PARM-LENGTH        PIC 9(04) COMP.
+       01  LS-PARM-TEXT          PIC X(10).
+
+       PROCEDURE DIVISION USING LS-PARM-LENGTH LS-PARM-TEXT.
+       RPTSTEP-MAIN.
+           DISPLAY "RPTSTEP: report job step starting"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-ID-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-ID-TIME
+
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-TEXT TO WS-REPORT-TYPE
+           END-IF
+
+      * RPTSTEP's PARM only carries the report type, not a date range,
+      * so an 'AD-HOC' run has to come through some other caller that
+      * can supply LS-DATE-FROM/LS-DATE-TO - this step passes blanks.
+           CALL 'REPORT-GEN' USING
+               BY VALUE WS-REPORT-TYPE
+               BY REFERENCE WS-PROCESS-STATUS
+               BY VALUE SPACES
+               BY VALUE SPACES
+               BY VALUE SPACES
+               BY VALUE WS-RUN-ID
+           END-CALL
+
+           IF WS-PROCESS-STATUS NOT = CC-SUCCESS
+               DISPLAY "RPTSTEP: report generation failed"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
