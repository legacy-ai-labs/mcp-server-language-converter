@@ -11,9 +11,37 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-TRANSACTION-ID     PIC 9(15).
        01  WS-DB-OPERATION       PIC X(10).
        01  WS-DB-RESULT          PIC X(200).
+      * Sized to match DB-ACCESS's LS-DATA-RECORD/DBM-DATA (247 bytes,
+      * wide enough for CUSTOMER-MGMT/CUSTSCRN's full CUSTOMER-RECORD)
+      * even though a payment/refund record here only ever fills the
+      * first 200 - DB-ACCESS is passed this field BY REFERENCE and
+      * moves against its own 247-byte LINKAGE picture, so a narrower
+      * buffer here would let it write past the end of this record.
+       01  WS-PAYMENT-RECORD     PIC X(247).
+       01  WS-REFUND-AMOUNT      PIC S9(10)V99.
+       01  WS-VALIDATION-FLAG    PIC X(01).
+      * Unused placeholder for VALIDATE-DATA's CUSTOMER-RECORD
+      * parameter - a payment amount check has no customer data of
+      * its own to pass along.
+       COPY CUSTOMER-REC
+           REPLACING ==CUSTOMER-RECORD== BY ==WS-BLANK-CUSTOMER-RECORD==
+                     LEADING ==CUST-==   BY ==WS-BLANK-CUST-==.
+
+      * Discriminates LS-ORDER-ID on DB-MASTER-FILE from CUSTOMER-MGMT/
+      * CUSTSCRN's customer ids, the same composite key DB-ACCESS now
+      * requires of every caller.
+       01  WS-DB-ENTITY-TYPE     PIC X(01) VALUE 'O'.
+      * The real outcome of the last DB-ACCESS CALL - drives the retry
+      * loop in UPDATE-DATABASE-WITH-RETRY below.
+       01  WS-DB-CALLER-STATUS   PIC X(02).
+      * Counts attempts across UPDATE-DATABASE-WITH-RETRY, the same
+      * role WS-RETRY-COUNT plays in DB-ACCESS's own retry loop around
+      * its file operations.
+       01  WS-RETRY-COUNT        PIC 9(02) VALUE ZERO.
+
+       COPY DB-CONFIG.
 
       *> START COPYBOOK: COMMON-DEFS (from COMMON-DEFS.cpy)
       ******************************************************************
@@ -32,36 +60,174 @@
            05  CF-ERROR-FLAG         PIC X(01) VALUE 'N'.
 
        01  COMMON-MESSAGES.
-           05  CM-SUCCESS-MSG        PIC X(30) VALUE 'Operation completed'.
+           05  CM-SUCCESS-MSG     PIC X(30) VALUE 'Operation completed'.
            05  CM-ERROR-MSG          PIC X(30) VALUE 'Operation failed'.
       *> END COPYBOOK: COMMON-DEFS
 
        LINKAGE SECTION.
+      * LS-OPERATION is 'CHARGE' (the default forward payment) or
+      * 'REFUND' (reverses a prior charge for LS-AMOUNT and writes a
+      * distinct refund record, rather than running the charge/retry
+      * path at all) - mirrors the operation-flag style already used
+      * on INVENTORY-CHK's linkage.
+       01  LS-OPERATION          PIC X(10).
        01  LS-ORDER-ID           PIC 9(10).
        01  LS-AMOUNT             PIC 9(10)V99.
+       01  LS-TENDER-TYPE        PIC X(10).
+       01  LS-REFERENCE-NUMBER   PIC X(20).
        01  LS-STATUS             PIC X(01).
 
-       PROCEDURE DIVISION USING LS-ORDER-ID
+       PROCEDURE DIVISION USING LS-OPERATION
+                                LS-ORDER-ID
                                 LS-AMOUNT
+                                LS-TENDER-TYPE
+                                LS-REFERENCE-NUMBER
                                 LS-STATUS.
 
        PAYMENT-MAIN.
            DISPLAY "Processing Payment for Order: " LS-ORDER-ID
            DISPLAY "Amount: " LS-AMOUNT
+           DISPLAY "Tender Type: " LS-TENDER-TYPE
+           DISPLAY "Reference Number: " LS-REFERENCE-NUMBER
 
-           PERFORM PROCESS-TRANSACTION
-           PERFORM UPDATE-DATABASE
-
-           MOVE 'S' TO LS-STATUS
+           IF LS-OPERATION = 'REFUND'
+              PERFORM PROCESS-REFUND
+           ELSE
+      * The amount check below is a pure function of LS-AMOUNT alone -
+      * retrying it would just re-run the same comparison against the
+      * same unchanged value, so it fails fast on the first attempt
+      * instead of looping through CC-MAX-RETRIES for no reason. The
+      * database write that follows a passing check is a different
+      * story - DB-ACCESS now returns its real outcome in
+      * WS-DB-CALLER-STATUS, so a transient failure there is worth
+      * retrying.
+              PERFORM VALIDATE-PAYMENT
+              IF WS-VALIDATION-FLAG = 'Y'
+                 PERFORM UPDATE-DATABASE-WITH-RETRY
+                 IF WS-DB-CALLER-STATUS = DB-SUCCESS
+                    MOVE CC-SUCCESS TO LS-STATUS
+                 ELSE
+                    DISPLAY "Payment for order " LS-ORDER-ID
+                        " failed after " WS-RETRY-COUNT
+                        " attempt(s), status " WS-DB-CALLER-STATUS
+                    MOVE CC-FAILURE TO LS-STATUS
+                 END-IF
+              ELSE
+                 DISPLAY "Payment for order " LS-ORDER-ID
+                     " rejected on amount validation"
+                 MOVE CC-FAILURE TO LS-STATUS
+              END-IF
+           END-IF
            GOBACK.
 
-       PROCESS-TRANSACTION.
-           MOVE 123456789012345 TO WS-TRANSACTION-ID.
+      ******************************************************************
+      * Reverses LS-AMOUNT for a prior charge on this order and writes
+      * a refund record distinct from the original charge record, so
+      * the two can be told apart when reconciling against a bank
+      * statement.
+      ******************************************************************
+       PROCESS-REFUND.
+           IF LS-AMOUNT > ZERO
+              PERFORM WRITE-REFUND-RECORD
+              MOVE 'S' TO LS-STATUS
+           ELSE
+              DISPLAY "Refund for order " LS-ORDER-ID
+                  " rejected - amount must be positive"
+              MOVE CC-FAILURE TO LS-STATUS
+           END-IF.
+
+       WRITE-REFUND-RECORD.
+           COMPUTE WS-REFUND-AMOUNT = LS-AMOUNT * -1
+
+           STRING LS-ORDER-ID          DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-REFUND-AMOUNT     DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  LS-TENDER-TYPE       DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  LS-REFERENCE-NUMBER  DELIMITED BY SIZE
+                  ' REFUND'            DELIMITED BY SIZE
+                  INTO WS-PAYMENT-RECORD
+           END-STRING
+
+           MOVE 'INSERT' TO WS-DB-OPERATION
+           CALL 'DB-ACCESS' USING
+               BY VALUE WS-DB-OPERATION
+               BY VALUE LS-ORDER-ID
+               BY REFERENCE WS-PAYMENT-RECORD
+               BY VALUE WS-DB-ENTITY-TYPE
+               BY REFERENCE WS-DB-CALLER-STATUS
+           END-CALL
+
+           DISPLAY "Refund of " LS-AMOUNT " issued for order "
+               LS-ORDER-ID.
+
+      ******************************************************************
+      * Runs LS-AMOUNT past VALIDATE-DATA's central payment-amount
+      * check rather than testing it inline here, the same way
+      * CUSTOMER-MGMT calls VALIDATE-DATA for customer IDs.
+      ******************************************************************
+       VALIDATE-PAYMENT.
+           CALL 'VALIDATE-DATA' USING
+               BY VALUE 'PAYMENT'
+               BY VALUE ZERO
+               BY REFERENCE WS-BLANK-CUSTOMER-RECORD
+               BY VALUE LS-AMOUNT
+               BY VALUE SPACES
+               BY REFERENCE WS-VALIDATION-FLAG
+           END-CALL.
+
+      ******************************************************************
+      * Retries UPDATE-DATABASE up to CC-MAX-RETRIES times, pausing
+      * CC-TIMEOUT-SECONDS between attempts, the same retry/backoff
+      * shape DB-ACCESS itself runs around its file operations - now
+      * meaningful here because WS-DB-CALLER-STATUS carries DB-ACCESS's
+      * real outcome instead of an assumed success.
+      ******************************************************************
+       UPDATE-DATABASE-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT
+           MOVE DB-ERROR TO WS-DB-CALLER-STATUS
+           PERFORM UNTIL WS-DB-CALLER-STATUS = DB-SUCCESS OR
+                         WS-RETRY-COUNT NOT LESS THAN CC-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               PERFORM UPDATE-DATABASE
+               IF WS-DB-CALLER-STATUS NOT = DB-SUCCESS
+                  DISPLAY "Payment update for order " LS-ORDER-ID
+                      " attempt " WS-RETRY-COUNT " failed, status "
+                      WS-DB-CALLER-STATUS " - retrying"
+                  PERFORM PAUSE-BEFORE-RETRY
+               END-IF
+           END-PERFORM.
+
+       PAUSE-BEFORE-RETRY.
+           CALL "C$SLEEP" USING CC-TIMEOUT-SECONDS
+           END-CALL.
 
        UPDATE-DATABASE.
-           MOVE 'UPDATE' TO WS-DB-OPERATION
+      * Tender type and the authorization/reference number ride along
+      * in the record handed to DB-ACCESS so the stored payment has
+      * enough detail to reconcile against a bank statement.
+           STRING LS-ORDER-ID          DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  LS-AMOUNT            DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  LS-TENDER-TYPE       DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  LS-REFERENCE-NUMBER  DELIMITED BY SIZE
+                  INTO WS-PAYMENT-RECORD
+           END-STRING
+
+      * UPSERT, not UPDATE - DB-ACCESS's UPDATE-RECORD only REWRITEs
+      * and never creates a row, so an order's first charge would
+      * otherwise come back DB-NOT-FOUND every time (the same bug
+      * fixed for CUSTSCRN's SAVE-CUSTOMER above). UPSERT-RECORD falls
+      * through to a WRITE when the REWRITE finds nothing, so the
+      * first charge sticks.
+           MOVE 'UPSERT' TO WS-DB-OPERATION
            CALL 'DB-ACCESS' USING
                BY VALUE WS-DB-OPERATION
                BY VALUE LS-ORDER-ID
-               BY REFERENCE WS-DB-RESULT
+               BY REFERENCE WS-PAYMENT-RECORD
+               BY VALUE WS-DB-ENTITY-TYPE
+               BY REFERENCE WS-DB-CALLER-STATUS
            END-CALL.
