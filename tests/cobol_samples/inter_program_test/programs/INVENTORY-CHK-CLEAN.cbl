@@ -1,11 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVENTORY-CHK.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Stock on hand, keyed by item code - not by order id, since an
+      * availability check has to reflect the item actually being
+      * ordered, not whichever order happened to ask about it.
+           SELECT STOCK-FILE ASSIGN TO 'STOCK.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-ITEM-CODE
+               FILE STATUS IS WS-STOCK-FILE-STATUS.
+
+      * Daily extract of items at or below their reorder point, so
+      * purchasing can act before an item actually runs out.
+           SELECT LOW-STOCK-ALERT-FILE ASSIGN TO 'LOWSTOCK.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE.
+       01  STOCK-RECORD.
+           05  ST-ITEM-CODE          PIC X(10).
+           05  ST-STOCK-LEVEL        PIC 9(10).
+           05  ST-REORDER-POINT      PIC 9(10).
+           05  ST-DESCRIPTION        PIC X(30).
+
+       FD  LOW-STOCK-ALERT-FILE.
+       01  LOW-STOCK-ALERT-RECORD.
+           05  LA-ITEM-CODE          PIC X(10).
+           05  LA-STOCK-LEVEL        PIC 9(10).
+           05  LA-REORDER-POINT      PIC 9(10).
+           05  LA-ALERT-DATE         PIC X(08).
+
        WORKING-STORAGE SECTION.
        01  WS-STOCK-LEVEL        PIC 9(10).
-       01  WS-DB-OPERATION       PIC X(10).
+       01  WS-REORDER-POINT      PIC 9(10).
+       01  WS-STOCK-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-ALERT-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-CURRENT-DATE       PIC X(08).
+       01  WS-VALIDATION-FLAG    PIC X(01).
+      * Unused placeholder for VALIDATE-DATA's CUSTOMER-RECORD
+      * parameter - an item code check has no customer data of its
+      * own to pass along.
+       COPY CUSTOMER-REC
+           REPLACING ==CUSTOMER-RECORD== BY ==WS-BLANK-CUSTOMER-RECORD==
+                     LEADING ==CUST-==   BY ==WS-BLANK-CUST-==.
 
       *> START COPYBOOK: DB-CONFIG (from DB-CONFIG.cpy)
       ******************************************************************
@@ -16,8 +58,10 @@
            05  DB-HOST               PIC X(50) VALUE 'localhost'.
            05  DB-PORT               PIC 9(05) VALUE 5432.
            05  DB-NAME               PIC X(30) VALUE 'COBOL_TEST_DB'.
-           05  DB-USER               PIC X(30) VALUE 'cobol_user'.
-           05  DB-PASSWORD           PIC X(30) VALUE 'secure_pass'.
+      * DB-USER/DB-PASSWORD are loaded at run time - see
+      * LOAD-DB-CREDENTIALS - rather than compiled in here.
+           05  DB-USER               PIC X(30).
+           05  DB-PASSWORD           PIC X(30).
 
        01  DB-STATUS-CODES.
            05  DB-SUCCESS            PIC X(02) VALUE '00'.
@@ -30,32 +74,164 @@
            05  DB-OP-INSERT          PIC X(10) VALUE 'INSERT'.
            05  DB-OP-UPDATE          PIC X(10) VALUE 'UPDATE'.
            05  DB-OP-DELETE          PIC X(10) VALUE 'DELETE'.
+           05  DB-OP-UPSERT          PIC X(10) VALUE 'UPSERT'.
+           05  DB-OP-BATCH           PIC X(10) VALUE 'BATCH'.
       *> END COPYBOOK: DB-CONFIG
 
        LINKAGE SECTION.
+      * LS-OPERATION is 'CHECK' (the default - look up and reserve
+      * stock for LS-QUANTITY) or 'RELEASE' (put a prior reservation
+      * back, e.g. when a caller's payment fails after stock was
+      * already reserved). LS-QUANTITY is ignored for 'CHECK' calls
+      * made with no quantity in hand (it defaults to 1 in WORKING-
+      * STORAGE terms via the caller).
+       01  LS-OPERATION          PIC X(10).
        01  LS-ITEM-CODE          PIC X(10).
        01  LS-ORDER-ID           PIC 9(10).
+       01  LS-QUANTITY           PIC 9(05).
        01  LS-STATUS             PIC X(01).
 
-       PROCEDURE DIVISION USING LS-ITEM-CODE
+       PROCEDURE DIVISION USING LS-OPERATION
+                                LS-ITEM-CODE
                                 LS-ORDER-ID
+                                LS-QUANTITY
                                 LS-STATUS.
 
        INVENTORY-MAIN.
            DISPLAY "Checking Inventory for: " LS-ITEM-CODE
+           PERFORM LOAD-DB-CREDENTIALS
+           PERFORM VALIDATE-ITEM
 
-           * Access database to check stock
-           MOVE 'SELECT' TO WS-DB-OPERATION
-           CALL 'DB-ACCESS' USING
-               BY VALUE WS-DB-OPERATION
-               BY VALUE LS-ORDER-ID
-               BY REFERENCE WS-STOCK-LEVEL
-           END-CALL
-
-           IF WS-STOCK-LEVEL > 0
-              MOVE 'A' TO LS-STATUS  *> Available
+           IF WS-VALIDATION-FLAG NOT = 'Y'
+               MOVE 'N' TO LS-STATUS
            ELSE
-              MOVE 'N' TO LS-STATUS  *> Not available
+               IF LS-OPERATION = 'RELEASE'
+                   PERFORM RELEASE-STOCK
+                   MOVE 'S' TO LS-STATUS
+               ELSE
+                   PERFORM LOOKUP-STOCK-LEVEL
+                   PERFORM CHECK-LOW-STOCK
+
+                   IF WS-STOCK-LEVEL >= LS-QUANTITY
+                      PERFORM RESERVE-STOCK
+                      MOVE 'A' TO LS-STATUS  *> Available
+                   ELSE
+                      MOVE 'N' TO LS-STATUS  *> Not enough on hand -
+      *> caller backorders the full requested quantity rather than
+      *> this paragraph reserving a partial amount silently.
+                   END-IF
+               END-IF
            END-IF
 
            GOBACK.
+
+      ******************************************************************
+      * Pulls DB-USER/DB-PASSWORD from the DB_USER/DB_PASSWORD
+      * environment variables at run time, falling back to the old
+      * defaults when a variable isn't set, instead of compiling the
+      * credentials into this program.
+      ******************************************************************
+       LOAD-DB-CREDENTIALS.
+           DISPLAY 'DB_USER' UPON ENVIRONMENT-NAME
+           ACCEPT DB-USER FROM ENVIRONMENT-VALUE
+           IF DB-USER = SPACES
+               MOVE 'cobol_user' TO DB-USER
+           END-IF
+
+           DISPLAY 'DB_PASSWORD' UPON ENVIRONMENT-NAME
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT-VALUE
+           IF DB-PASSWORD = SPACES
+               MOVE 'secure_pass' TO DB-PASSWORD
+           END-IF.
+
+      ******************************************************************
+      * Runs LS-ITEM-CODE past VALIDATE-DATA's central item-code check
+      * rather than trusting callers to have validated it themselves.
+      ******************************************************************
+       VALIDATE-ITEM.
+           CALL 'VALIDATE-DATA' USING
+               BY VALUE 'INVENTORY'
+               BY VALUE ZERO
+               BY REFERENCE WS-BLANK-CUSTOMER-RECORD
+               BY VALUE ZERO
+               BY VALUE LS-ITEM-CODE
+               BY REFERENCE WS-VALIDATION-FLAG
+           END-CALL.
+
+       LOOKUP-STOCK-LEVEL.
+           MOVE ZERO TO WS-STOCK-LEVEL
+           MOVE ZERO TO WS-REORDER-POINT
+           MOVE LS-ITEM-CODE TO ST-ITEM-CODE
+
+           OPEN INPUT STOCK-FILE
+           IF WS-STOCK-FILE-STATUS = '00'
+               READ STOCK-FILE
+                   INVALID KEY
+                       DISPLAY "No stock record for item " LS-ITEM-CODE
+                   NOT INVALID KEY
+                       MOVE ST-STOCK-LEVEL TO WS-STOCK-LEVEL
+                       MOVE ST-REORDER-POINT TO WS-REORDER-POINT
+               END-READ
+               CLOSE STOCK-FILE
+           ELSE
+               DISPLAY "Stock file unavailable, status "
+                   WS-STOCK-FILE-STATUS
+           END-IF.
+
+       RESERVE-STOCK.
+           MOVE LS-ITEM-CODE TO ST-ITEM-CODE
+           OPEN I-O STOCK-FILE
+           IF WS-STOCK-FILE-STATUS = '00'
+               READ STOCK-FILE
+                   INVALID KEY
+                       DISPLAY "Unable to reserve stock for item "
+                           LS-ITEM-CODE
+                   NOT INVALID KEY
+                       IF ST-STOCK-LEVEL > LS-QUANTITY
+                           COMPUTE ST-STOCK-LEVEL =
+                               ST-STOCK-LEVEL - LS-QUANTITY
+                       ELSE
+                           MOVE ZERO TO ST-STOCK-LEVEL
+                       END-IF
+                       REWRITE STOCK-RECORD
+               END-READ
+               CLOSE STOCK-FILE
+           END-IF.
+
+       RELEASE-STOCK.
+           MOVE LS-ITEM-CODE TO ST-ITEM-CODE
+           OPEN I-O STOCK-FILE
+           IF WS-STOCK-FILE-STATUS = '00'
+               READ STOCK-FILE
+                   INVALID KEY
+                       DISPLAY "Unable to release stock for item "
+                           LS-ITEM-CODE
+                   NOT INVALID KEY
+                       ADD LS-QUANTITY TO ST-STOCK-LEVEL
+                       REWRITE STOCK-RECORD
+               END-READ
+               CLOSE STOCK-FILE
+           END-IF
+           DISPLAY "Released " LS-QUANTITY " of " LS-ITEM-CODE
+               " back to stock for order " LS-ORDER-ID.
+
+       CHECK-LOW-STOCK.
+           IF WS-STOCK-LEVEL <= WS-REORDER-POINT
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+               OPEN EXTEND LOW-STOCK-ALERT-FILE
+               IF WS-ALERT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT LOW-STOCK-ALERT-FILE
+               END-IF
+
+               MOVE LS-ITEM-CODE TO LA-ITEM-CODE
+               MOVE WS-STOCK-LEVEL TO LA-STOCK-LEVEL
+               MOVE WS-REORDER-POINT TO LA-REORDER-POINT
+               MOVE WS-CURRENT-DATE TO LA-ALERT-DATE
+               WRITE LOW-STOCK-ALERT-RECORD
+               CLOSE LOW-STOCK-ALERT-FILE
+
+               DISPLAY "LOW STOCK ALERT: " LS-ITEM-CODE
+                   " at " WS-STOCK-LEVEL
+                   " reorder point " WS-REORDER-POINT
+           END-IF.
