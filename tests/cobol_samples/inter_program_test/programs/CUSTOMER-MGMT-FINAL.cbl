@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTOMER-MGMT.
+       PROGRAM-ID. CUSTOMER-MGMT-FINAL.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -8,6 +8,7 @@
        01  WS-DB-OPERATION       PIC X(10).
        01  WS-AUDIT-FLAG         PIC X(01) VALUE 'Y'.
 
+       COPY CUSTOMER-REC.
 
        LINKAGE SECTION.
        01  LS-CUSTOMER-ID        PIC 9(10).
