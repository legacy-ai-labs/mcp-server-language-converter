@@ -1,11 +1,133 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DB-ACCESS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Backing store for the generic SELECT/INSERT/UPDATE/DELETE
+      * operations - every caller (CUSTOMER-MGMT, CUSTSCRN, AUDIT-LOG,
+      * PAYMENT-PROC) keys its own entity off LS-ENTITY-TYPE and
+      * LS-KEY-VALUE together, so one keyed file serves all of them
+      * the same way a single table with a blob column and a
+      * discriminator column would. LS-DATA-RECORD is sized to the
+      * largest payload any caller passes - CUSTOMER-MGMT/CUSTSCRN
+      * pass the full 247-byte CUSTOMER-RECORD BY REFERENCE, not a
+      * copy into a smaller buffer, so DBM-DATA has to hold all of it
+      * or a SELECT silently truncates CUST-STATUS/CUST-CREDIT-LIMIT/
+      * CUST-BALANCE off the end. AUDIT-LOG and PAYMENT-PROC only ever
+      * need 200 bytes of it. Inventory keeps its own STOCK-FILE
+      * inside INVENTORY-CHK and never comes through here.
+           SELECT DB-MASTER-FILE ASSIGN TO 'DBMASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DBM-COMPOSITE-KEY
+               FILE STATUS IS WS-DB-MASTER-STATUS.
+
+      * Real persistence for AUDIT-LOG's audit trail.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUD-AUDIT-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+      * Error-event queue - DB-MAIN writes here directly on any
+      * non-'00' status instead of calling back into AUDIT-LOG, which
+      * is what used to close the AUDIT-LOG/DB-ACCESS CALL loop.
+           SELECT ERROR-EVENT-FILE ASSIGN TO 'ERREVENT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EEV-ERROR-ID
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+      * Whole-run input for 'BATCH' - a day's worth of orders or a
+      * month's recurring invoices, one keyed record per row, upserted
+      * in a single CALL instead of one CALL 'DB-ACCESS' per record.
+           SELECT BATCH-INPUT-FILE ASSIGN TO 'DBBATCH.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DB-MASTER-FILE.
+       01  DB-MASTER-RECORD.
+           05  DBM-COMPOSITE-KEY.
+               10  DBM-ENTITY-TYPE   PIC X(01).
+               10  DBM-KEY-VALUE     PIC 9(10).
+           05  DBM-DATA              PIC X(247).
+
+       FD  AUDIT-FILE.
+       COPY AUDIT-REC.
+
+       FD  ERROR-EVENT-FILE.
+       COPY ERROR-EVENT-REC.
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05  BI-ENTITY-TYPE        PIC X(01).
+           05  BI-KEY-VALUE          PIC 9(10).
+           05  BI-DATA               PIC X(247).
+
        WORKING-STORAGE SECTION.
        01  WS-SQL-CODE           PIC S9(9) COMP.
        01  WS-DB-STATUS          PIC X(02).
+       01  WS-DB-MASTER-STATUS   PIC X(02) VALUE '00'.
+       01  WS-AUDIT-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-ERROR-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-ERROR-SEQUENCE     PIC 9(10) VALUE ZERO.
+       01  WS-CURRENT-DATE       PIC X(08).
+      * Seeded once per run from the highest key already on
+      * AUDITLOG.DAT/ERREVENT.DAT (SEED-AUDIT-SEQUENCE/SEED-ERROR-
+      * SEQUENCE), rather than always starting back at zero, so a
+      * second run the same day doesn't collide keys with the first.
+       01  WS-AUDIT-SEQ-READY    PIC X(01) VALUE 'N'.
+           88  AUDIT-SEQ-READY   VALUE 'Y'.
+       01  WS-NEXT-AUDIT-ID      PIC 9(10) VALUE ZERO.
+       01  WS-ERROR-SEQ-READY    PIC X(01) VALUE 'N'.
+           88  ERROR-SEQ-READY   VALUE 'Y'.
+       01  WS-SEED-EOF-FLAG      PIC X(01) VALUE 'N'.
+           88  SEED-EOF          VALUE 'Y'.
+           88  SEED-NOT-EOF      VALUE 'N'.
+      * Counts attempts across PERFORM-DB-OPERATION-WITH-RETRY, the
+      * same role WS-RETRY-COUNT plays in PAYMENT-PROC's own retry
+      * loop around its transaction/database steps.
+       01  WS-RETRY-COUNT        PIC 9(02) VALUE ZERO.
+      * A SELECT that comes back DB-NOT-FOUND, or an INSERT that comes
+      * back DB-DUPLICATE, is a deterministic result of the business
+      * key itself - this is a single-threaded batch system, so the
+      * row that wasn't there, or was, on attempt one is still that
+      * way on attempt two. PERFORM-DB-OPERATION-WITH-RETRY sets this
+      * to 'N' for exactly those two cases so it stops after the first
+      * attempt instead of burning CC-MAX-RETRIES worth of
+      * CC-TIMEOUT-SECONDS pauses on a routine, non-retryable outcome.
+       01  WS-RETRYABLE-FLAG     PIC X(01) VALUE 'Y'.
+           88  RETRYABLE-OUTCOME     VALUE 'Y'.
+           88  NOT-RETRYABLE-OUTCOME VALUE 'N'.
+       01  WS-BATCH-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-BATCH-EOF-FLAG     PIC X(01) VALUE 'N'.
+           88  BATCH-EOF         VALUE 'Y'.
+           88  BATCH-NOT-EOF     VALUE 'N'.
+       01  WS-BATCH-RECORDS-DONE PIC 9(10) VALUE ZERO.
+       01  WS-BATCH-RECORDS-READ PIC 9(10) VALUE ZERO.
+
+      *> START COPYBOOK: COMMON-DEFS (from COMMON-DEFS.cpy)
+      ******************************************************************
+      * COMMON-DEFS.cpy
+      * Common definitions used across multiple programs
+      ******************************************************************
+       01  COMMON-CONSTANTS.
+           05  CC-SUCCESS            PIC X(01) VALUE 'S'.
+           05  CC-FAILURE            PIC X(01) VALUE 'F'.
+           05  CC-MAX-RETRIES        PIC 9(02) VALUE 03.
+           05  CC-TIMEOUT-SECONDS    PIC 9(03) VALUE 030.
+
+       01  COMMON-FLAGS.
+           05  CF-DEBUG-MODE         PIC X(01) VALUE 'N'.
+           05  CF-TRACE-MODE         PIC X(01) VALUE 'N'.
+           05  CF-ERROR-FLAG         PIC X(01) VALUE 'N'.
+
+       01  COMMON-MESSAGES.
+           05  CM-SUCCESS-MSG     PIC X(30) VALUE 'Operation completed'.
+           05  CM-ERROR-MSG          PIC X(30) VALUE 'Operation failed'.
+      *> END COPYBOOK: COMMON-DEFS
 
       *> START COPYBOOK: DB-CONFIG (from DB-CONFIG.cpy)
       ******************************************************************
@@ -16,8 +138,10 @@
            05  DB-HOST               PIC X(50) VALUE 'localhost'.
            05  DB-PORT               PIC 9(05) VALUE 5432.
            05  DB-NAME               PIC X(30) VALUE 'COBOL_TEST_DB'.
-           05  DB-USER               PIC X(30) VALUE 'cobol_user'.
-           05  DB-PASSWORD           PIC X(30) VALUE 'secure_pass'.
+      * DB-USER/DB-PASSWORD are loaded at run time - see
+      * LOAD-DB-CREDENTIALS - rather than compiled in here.
+           05  DB-USER               PIC X(30).
+           05  DB-PASSWORD           PIC X(30).
 
        01  DB-STATUS-CODES.
            05  DB-SUCCESS            PIC X(02) VALUE '00'.
@@ -30,6 +154,11 @@
            05  DB-OP-INSERT          PIC X(10) VALUE 'INSERT'.
            05  DB-OP-UPDATE          PIC X(10) VALUE 'UPDATE'.
            05  DB-OP-DELETE          PIC X(10) VALUE 'DELETE'.
+      * UPSERT is still one key at a time, like INSERT/UPDATE - BATCH
+      * is the one that processes a whole keyed-record file in a
+      * single CALL.
+           05  DB-OP-UPSERT          PIC X(10) VALUE 'UPSERT'.
+           05  DB-OP-BATCH           PIC X(10) VALUE 'BATCH'.
       *> END COPYBOOK: DB-CONFIG
       *> START COPYBOOK: CUSTOMER-REC (from CUSTOMER-REC.cpy)
       ******************************************************************
@@ -59,15 +188,100 @@
        LINKAGE SECTION.
        01  LS-OPERATION          PIC X(10).
        01  LS-KEY-VALUE          PIC 9(10).
-       01  LS-DATA-RECORD        PIC X(200).
+       01  LS-DATA-RECORD        PIC X(247).
+      * Entity-type discriminator ('C' customer, 'O' order, and so on)
+      * prefixed onto LS-KEY-VALUE on DB-MASTER-FILE so independent
+      * numbering domains (CUSTOMER-MGMT/CUSTSCRN key by customer id,
+      * PAYMENT-PROC keys by order id) can't collide and silently
+      * overwrite each other's records. Ignored for 'AUDIT' - the
+      * audit trail is keyed by its own sequence on AUDIT-FILE, not
+      * DB-MASTER-FILE, the same way other operation-specific linkage
+      * items are ignored outside their own arm elsewhere in this
+      * system.
+       01  LS-ENTITY-TYPE        PIC X(01).
+      * The real outcome of the operation ('00'-'99' status codes from
+      * DB-STATUS-CODES), returned so a caller like PAYMENT-PROC can
+      * actually tell a failed UPDATE/INSERT apart from a successful
+      * one instead of assuming success.
+       01  LS-CALLER-STATUS      PIC X(02).
 
        PROCEDURE DIVISION USING LS-OPERATION
                                 LS-KEY-VALUE
-                                LS-DATA-RECORD.
+                                LS-DATA-RECORD
+                                LS-ENTITY-TYPE
+                                LS-CALLER-STATUS.
 
        DB-MAIN.
            DISPLAY "DB Operation: " LS-OPERATION " Key: " LS-KEY-VALUE
 
+           PERFORM LOAD-DB-CREDENTIALS
+           MOVE ZERO TO WS-RETRY-COUNT
+           MOVE '99' TO WS-DB-STATUS
+           PERFORM PERFORM-DB-OPERATION-WITH-RETRY
+
+      * Written directly to the error-event queue rather than calling
+      * back into AUDIT-LOG, which used to close a circular CALL chain
+      * (AUDIT-LOG -> DB-ACCESS -> AUDIT-LOG) capped only by a type
+      * check in AUDIT-LOG itself.
+           IF WS-DB-STATUS NOT = '00'
+              PERFORM WRITE-ERROR-EVENT
+           END-IF
+
+           MOVE WS-DB-STATUS TO LS-CALLER-STATUS
+           GOBACK.
+
+      ******************************************************************
+      * Retries the operation up to CC-MAX-RETRIES times, pausing
+      * CC-TIMEOUT-SECONDS between attempts, before the caller's status
+      * is treated as a genuine failure - the same retry/backoff shape
+      * PAYMENT-PROC already runs around its own transaction/database
+      * steps. Stops after one attempt, without pausing, when
+      * DETERMINE-RETRYABLE-OUTCOME finds the failure was a
+      * deterministic SELECT-not-found or INSERT-duplicate result
+      * rather than a transient one.
+      ******************************************************************
+       PERFORM-DB-OPERATION-WITH-RETRY.
+           SET RETRYABLE-OUTCOME TO TRUE
+           PERFORM UNTIL WS-DB-STATUS = '00' OR
+                         WS-RETRY-COUNT NOT LESS THAN CC-MAX-RETRIES OR
+                         NOT-RETRYABLE-OUTCOME
+               ADD 1 TO WS-RETRY-COUNT
+               PERFORM EXECUTE-DB-OPERATION
+               IF WS-DB-STATUS NOT = '00'
+                  PERFORM DETERMINE-RETRYABLE-OUTCOME
+                  IF RETRYABLE-OUTCOME
+                     DISPLAY "DB operation " LS-OPERATION " attempt "
+                         WS-RETRY-COUNT " failed, status "
+                         WS-DB-STATUS " - retrying"
+                     PERFORM PAUSE-BEFORE-RETRY
+                  ELSE
+                     DISPLAY "DB operation " LS-OPERATION " attempt "
+                         WS-RETRY-COUNT " failed, status "
+                         WS-DB-STATUS " - not retryable"
+                  END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * A SELECT that finds nothing, or an INSERT that collides with an
+      * existing key, cannot come out differently on a second attempt
+      * in this single-threaded batch system - the business key itself
+      * decides the outcome, not a transient condition an attempt or
+      * two later might see resolved. Every other failure (a database
+      * open that couldn't get a lock, for example) is left retryable.
+      ******************************************************************
+       DETERMINE-RETRYABLE-OUTCOME.
+           SET RETRYABLE-OUTCOME TO TRUE
+           EVALUATE TRUE
+               WHEN LS-OPERATION = 'SELECT' AND
+                    WS-DB-STATUS = DB-NOT-FOUND
+                   SET NOT-RETRYABLE-OUTCOME TO TRUE
+               WHEN LS-OPERATION = 'INSERT' AND
+                    WS-DB-STATUS = DB-DUPLICATE
+                   SET NOT-RETRYABLE-OUTCOME TO TRUE
+           END-EVALUATE.
+
+       EXECUTE-DB-OPERATION.
            EVALUATE LS-OPERATION
                WHEN 'SELECT'
                    PERFORM SELECT-RECORD
@@ -77,30 +291,295 @@
                    PERFORM UPDATE-RECORD
                WHEN 'DELETE'
                    PERFORM DELETE-RECORD
+               WHEN 'AUDIT'
+                   PERFORM INSERT-AUDIT-RECORD
+               WHEN 'UPSERT'
+                   PERFORM UPSERT-RECORD
+               WHEN 'BATCH'
+                   PERFORM BATCH-UPSERT-RECORDS
                WHEN OTHER
                    MOVE '99' TO WS-DB-STATUS
-           END-EVALUATE
+           END-EVALUATE.
 
-           * This creates a circular reference - DB-ACCESS calls AUDIT-LOG
-           * which in turn might call DB-ACCESS for logging
-           IF WS-DB-STATUS NOT = '00'
-              CALL 'AUDIT-LOG' USING
-                  BY VALUE 'DB-ERROR'
-                  BY VALUE LS-KEY-VALUE
-              END-CALL
+       PAUSE-BEFORE-RETRY.
+           CALL "C$SLEEP" USING CC-TIMEOUT-SECONDS
+           END-CALL.
+
+      ******************************************************************
+      * Pulls DB-USER/DB-PASSWORD from the DB_USER/DB_PASSWORD
+      * environment variables at run time, falling back to the old
+      * defaults when a variable isn't set, instead of compiling the
+      * credentials into this program.
+      ******************************************************************
+       LOAD-DB-CREDENTIALS.
+           DISPLAY 'DB_USER' UPON ENVIRONMENT-NAME
+           ACCEPT DB-USER FROM ENVIRONMENT-VALUE
+           IF DB-USER = SPACES
+               MOVE 'cobol_user' TO DB-USER
            END-IF
 
-           GOBACK.
+           DISPLAY 'DB_PASSWORD' UPON ENVIRONMENT-NAME
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT-VALUE
+           IF DB-PASSWORD = SPACES
+               MOVE 'secure_pass' TO DB-PASSWORD
+           END-IF.
 
        SELECT-RECORD.
-           MOVE '00' TO WS-DB-STATUS
-           MOVE 'Sample Customer Data' TO LS-DATA-RECORD.
+           OPEN INPUT DB-MASTER-FILE
+           IF WS-DB-MASTER-STATUS NOT = '00'
+              MOVE DB-NOT-FOUND TO WS-DB-STATUS
+              MOVE SPACES TO LS-DATA-RECORD
+           ELSE
+              MOVE LS-ENTITY-TYPE TO DBM-ENTITY-TYPE
+              MOVE LS-KEY-VALUE TO DBM-KEY-VALUE
+              READ DB-MASTER-FILE
+                  INVALID KEY
+                      MOVE DB-NOT-FOUND TO WS-DB-STATUS
+                      MOVE SPACES TO LS-DATA-RECORD
+                  NOT INVALID KEY
+                      MOVE DB-SUCCESS TO WS-DB-STATUS
+                      MOVE DBM-DATA TO LS-DATA-RECORD
+              END-READ
+              CLOSE DB-MASTER-FILE
+           END-IF.
+
+      ******************************************************************
+      * Seeds WS-ERROR-SEQUENCE from the highest EEV-ERROR-ID already
+      * on ERREVENT.DAT - a sequential read of an indexed file visits
+      * keys in ascending order, so the last record read is the
+      * highest one on file. Run once per job so a second run the same
+      * day keeps assigning ids past what the first run left behind,
+      * instead of colliding back at 1.
+      ******************************************************************
+       SEED-ERROR-SEQUENCE.
+           MOVE ZERO TO WS-ERROR-SEQUENCE
+           OPEN INPUT ERROR-EVENT-FILE
+           IF WS-ERROR-FILE-STATUS = '00'
+              SET SEED-NOT-EOF TO TRUE
+              PERFORM UNTIL SEED-EOF
+                  READ ERROR-EVENT-FILE NEXT RECORD
+                      AT END
+                          SET SEED-EOF TO TRUE
+                      NOT AT END
+                          MOVE EEV-ERROR-ID TO WS-ERROR-SEQUENCE
+                  END-READ
+              END-PERFORM
+              CLOSE ERROR-EVENT-FILE
+           END-IF
+           SET ERROR-SEQ-READY TO TRUE.
+
+      ******************************************************************
+      * Queues the failing operation, key, and status for later review
+      * - the same information AUDIT-LOG used to relay back through a
+      * 'DB-ERROR' audit type, now persisted without the extra CALL.
+      ******************************************************************
+       WRITE-ERROR-EVENT.
+           IF NOT ERROR-SEQ-READY
+              PERFORM SEED-ERROR-SEQUENCE
+           END-IF
+           ADD 1 TO WS-ERROR-SEQUENCE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+           MOVE WS-ERROR-SEQUENCE TO EEV-ERROR-ID
+           MOVE WS-CURRENT-DATE   TO EEV-ERROR-DATE
+           MOVE LS-OPERATION      TO EEV-OPERATION
+           MOVE LS-KEY-VALUE      TO EEV-KEY-VALUE
+           MOVE WS-DB-STATUS      TO EEV-STATUS
+
+           OPEN I-O ERROR-EVENT-FILE
+           IF WS-ERROR-FILE-STATUS NOT = '00'
+              OPEN OUTPUT ERROR-EVENT-FILE
+           END-IF
+
+           WRITE ERROR-EVENT-RECORD
+               INVALID KEY
+                   DISPLAY "Error event id " WS-ERROR-SEQUENCE
+                       " already on file - skipping"
+           END-WRITE
+           CLOSE ERROR-EVENT-FILE.
 
        INSERT-RECORD.
-           MOVE '00' TO WS-DB-STATUS.
+           OPEN I-O DB-MASTER-FILE
+           IF WS-DB-MASTER-STATUS NOT = '00'
+              OPEN OUTPUT DB-MASTER-FILE
+           END-IF
+
+           MOVE LS-ENTITY-TYPE TO DBM-ENTITY-TYPE
+           MOVE LS-KEY-VALUE  TO DBM-KEY-VALUE
+           MOVE LS-DATA-RECORD TO DBM-DATA
+           WRITE DB-MASTER-RECORD
+               INVALID KEY
+                   MOVE DB-DUPLICATE TO WS-DB-STATUS
+               NOT INVALID KEY
+                   MOVE DB-SUCCESS TO WS-DB-STATUS
+           END-WRITE
+           CLOSE DB-MASTER-FILE.
 
        UPDATE-RECORD.
-           MOVE '00' TO WS-DB-STATUS.
+           OPEN I-O DB-MASTER-FILE
+           IF WS-DB-MASTER-STATUS NOT = '00'
+              MOVE DB-NOT-FOUND TO WS-DB-STATUS
+           ELSE
+              MOVE LS-ENTITY-TYPE TO DBM-ENTITY-TYPE
+              MOVE LS-KEY-VALUE   TO DBM-KEY-VALUE
+              MOVE LS-DATA-RECORD TO DBM-DATA
+              REWRITE DB-MASTER-RECORD
+                  INVALID KEY
+                      MOVE DB-NOT-FOUND TO WS-DB-STATUS
+                  NOT INVALID KEY
+                      MOVE DB-SUCCESS TO WS-DB-STATUS
+              END-REWRITE
+              CLOSE DB-MASTER-FILE
+           END-IF.
 
        DELETE-RECORD.
-           MOVE '00' TO WS-DB-STATUS.
+           OPEN I-O DB-MASTER-FILE
+           IF WS-DB-MASTER-STATUS NOT = '00'
+              MOVE DB-NOT-FOUND TO WS-DB-STATUS
+           ELSE
+              MOVE LS-ENTITY-TYPE TO DBM-ENTITY-TYPE
+              MOVE LS-KEY-VALUE TO DBM-KEY-VALUE
+              DELETE DB-MASTER-FILE
+                  INVALID KEY
+                      MOVE DB-NOT-FOUND TO WS-DB-STATUS
+                  NOT INVALID KEY
+                      MOVE DB-SUCCESS TO WS-DB-STATUS
+              END-DELETE
+              CLOSE DB-MASTER-FILE
+           END-IF.
+
+      ******************************************************************
+      * Seeds WS-NEXT-AUDIT-ID from the highest AUD-AUDIT-ID already on
+      * AUDITLOG.DAT, the same way SEED-ERROR-SEQUENCE does for the
+      * error-event queue - only DB-ACCESS ever opens AUDITLOG.DAT, so
+      * it, not AUDIT-LOG's own in-process counter, is the only thing
+      * that can actually know what's on file across runs.
+      ******************************************************************
+       SEED-AUDIT-SEQUENCE.
+           MOVE ZERO TO WS-NEXT-AUDIT-ID
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+              SET SEED-NOT-EOF TO TRUE
+              PERFORM UNTIL SEED-EOF
+                  READ AUDIT-FILE NEXT RECORD
+                      AT END
+                          SET SEED-EOF TO TRUE
+                      NOT AT END
+                          MOVE AUD-AUDIT-ID TO WS-NEXT-AUDIT-ID
+                  END-READ
+              END-PERFORM
+              CLOSE AUDIT-FILE
+           END-IF
+           SET AUDIT-SEQ-READY TO TRUE.
+
+      ******************************************************************
+      * LS-KEY-VALUE is the audit id AUDIT-LOG generated for this call,
+      * but only DB-ACCESS actually knows what's already on AUDITLOG.DAT
+      * across runs, so this assigns the real key itself off
+      * SEED-AUDIT-SEQUENCE rather than trusting the caller's counter to
+      * stay unique. LS-DATA-RECORD is the "type|record-id" text
+      * BUILD-AUDIT-RECORD already assembled - this persists both,
+      * keyed by audit id, so the trail can actually be queried later.
+      ******************************************************************
+       INSERT-AUDIT-RECORD.
+           IF NOT AUDIT-SEQ-READY
+              PERFORM SEED-AUDIT-SEQUENCE
+           END-IF
+           ADD 1 TO WS-NEXT-AUDIT-ID
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-NEXT-AUDIT-ID TO AUD-AUDIT-ID
+           MOVE WS-CURRENT-DATE TO AUD-AUDIT-DATE
+           MOVE LS-DATA-RECORD TO AUD-AUDIT-TEXT
+
+           OPEN I-O AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           WRITE AUDIT-FILE-RECORD
+               INVALID KEY
+                   DISPLAY "Audit id " WS-NEXT-AUDIT-ID
+                       " already on file - skipping"
+                   MOVE DB-ERROR TO WS-DB-STATUS
+               NOT INVALID KEY
+                   MOVE DB-SUCCESS TO WS-DB-STATUS
+           END-WRITE
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+      * REWRITEs LS-KEY-VALUE's record if it's already on file, else
+      * falls through to an INSERT - one key at a time, the same as
+      * INSERT-RECORD/UPDATE-RECORD, just without the caller having to
+      * know up front whether the key already exists.
+      ******************************************************************
+       UPSERT-RECORD.
+           OPEN I-O DB-MASTER-FILE
+           IF WS-DB-MASTER-STATUS NOT = '00'
+              OPEN OUTPUT DB-MASTER-FILE
+           END-IF
+
+           MOVE LS-ENTITY-TYPE TO DBM-ENTITY-TYPE
+           MOVE LS-KEY-VALUE   TO DBM-KEY-VALUE
+           MOVE LS-DATA-RECORD TO DBM-DATA
+           REWRITE DB-MASTER-RECORD
+               INVALID KEY
+                   WRITE DB-MASTER-RECORD
+                       INVALID KEY
+                           MOVE DB-ERROR TO WS-DB-STATUS
+                       NOT INVALID KEY
+                           MOVE DB-SUCCESS TO WS-DB-STATUS
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE DB-SUCCESS TO WS-DB-STATUS
+           END-REWRITE
+           CLOSE DB-MASTER-FILE.
+
+      ******************************************************************
+      * Upserts a whole keyed-record file - BATCH-INPUT-FILE, built by
+      * whatever job is loading a day's orders or a month's recurring
+      * invoices - in the one CALL 'DB-ACCESS' USING 'BATCH', instead
+      * of making the caller CALL once per record. LS-KEY-VALUE,
+      * LS-DATA-RECORD and LS-ENTITY-TYPE are ignored for this
+      * operation - each row carries its own key, data and entity
+      * type off BATCH-INPUT-FILE instead - the same way type-specific
+      * linkage items are ignored outside their own EVALUATE arm
+      * elsewhere in this system.
+      ******************************************************************
+       BATCH-UPSERT-RECORDS.
+           MOVE ZERO TO WS-BATCH-RECORDS-DONE
+           MOVE ZERO TO WS-BATCH-RECORDS-READ
+           OPEN INPUT BATCH-INPUT-FILE
+           IF WS-BATCH-FILE-STATUS NOT = '00'
+              DISPLAY "No batch input file found for BATCH operation"
+              MOVE DB-NOT-FOUND TO WS-DB-STATUS
+           ELSE
+              SET BATCH-NOT-EOF TO TRUE
+              READ BATCH-INPUT-FILE
+                  AT END
+                      SET BATCH-EOF TO TRUE
+              END-READ
+              PERFORM UNTIL BATCH-EOF
+                  ADD 1 TO WS-BATCH-RECORDS-READ
+                  MOVE BI-ENTITY-TYPE TO LS-ENTITY-TYPE
+                  MOVE BI-KEY-VALUE TO LS-KEY-VALUE
+                  MOVE BI-DATA      TO LS-DATA-RECORD
+                  PERFORM UPSERT-RECORD
+                  IF WS-DB-STATUS = DB-SUCCESS
+                      ADD 1 TO WS-BATCH-RECORDS-DONE
+                  END-IF
+                  READ BATCH-INPUT-FILE
+                      AT END
+                          SET BATCH-EOF TO TRUE
+                  END-READ
+              END-PERFORM
+              CLOSE BATCH-INPUT-FILE
+              DISPLAY "Batch operation upserted "
+                  WS-BATCH-RECORDS-DONE " of " WS-BATCH-RECORDS-READ
+                  " record(s)"
+              IF WS-BATCH-RECORDS-DONE = WS-BATCH-RECORDS-READ
+                  MOVE DB-SUCCESS TO WS-DB-STATUS
+              ELSE
+                  MOVE DB-ERROR TO WS-DB-STATUS
+              END-IF
+           END-IF.
