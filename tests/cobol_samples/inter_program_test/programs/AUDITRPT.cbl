@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITRPT.
+       AUTHOR. Test Suite.
+
+      ******************************************************************
+      * Audit trail report - standalone entry point
+      * Now that AUDIT-LOG's entries are persisted to AUDITLOG.DAT by
+      * DB-ACCESS, this reads them back for compliance reviews and
+      * incident investigations, instead of having to grep job-log
+      * DISPLAY output in real time as a run happens. Takes its filters
+      * as a JCL PARM: audit type, record id, and a from/to date range,
+      * each optional - a blank or zero filter matches everything.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-AUDIT-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDIT-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE '00'.
+       01  WS-AUDIT-EOF-FLAG      PIC X(01) VALUE 'N'.
+           88  AUDIT-EOF          VALUE 'Y'.
+           88  AUDIT-NOT-EOF      VALUE 'N'.
+       01  WS-MATCH-FLAG          PIC X(01) VALUE 'N'.
+           88  RECORD-MATCHES     VALUE 'Y'.
+           88  RECORD-NOT-MATCH   VALUE 'N'.
+       01  WS-ENTRIES-READ        PIC 9(05) VALUE ZERO.
+       01  WS-ENTRIES-MATCHED     PIC 9(05) VALUE ZERO.
+       01  WS-AUDIT-TYPE-TEXT     PIC X(10).
+       01  WS-AUDIT-RECORD-ID-TEXT PIC X(10).
+       01  WS-AUDIT-RECORD-ID     PIC 9(10) VALUE ZERO.
+
+      * Filter criteria, broken out of LS-PARM-TEXT - a blank/zero
+      * value for any one of them means "do not filter on this".
+       01  WS-FILTER-TYPE         PIC X(10) VALUE SPACES.
+       01  WS-FILTER-RECORD-ID    PIC 9(10) VALUE ZERO.
+       01  WS-FILTER-DATE-FROM    PIC X(08) VALUE SPACES.
+       01  WS-FILTER-DATE-TO      PIC X(08) VALUE SPACES.
+
+       COPY COMMON-DEFS.
+
+       LINKAGE SECTION.
+       01  LS-PARM-LENGTH         PIC 9(04) COMP.
+       01  LS-PARM-TEXT.
+           05  LS-PARM-AUDIT-TYPE    PIC X(10).
+           05  LS-PARM-RECORD-ID     PIC 9(10).
+           05  LS-PARM-DATE-FROM     PIC X(08).
+           05  LS-PARM-DATE-TO       PIC X(08).
+
+       PROCEDURE DIVISION USING LS-PARM-LENGTH LS-PARM-TEXT.
+       AUDITRPT-MAIN.
+           DISPLAY "AUDITRPT: audit trail report starting"
+
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-AUDIT-TYPE TO WS-FILTER-TYPE
+               MOVE LS-PARM-RECORD-ID  TO WS-FILTER-RECORD-ID
+               MOVE LS-PARM-DATE-FROM  TO WS-FILTER-DATE-FROM
+               MOVE LS-PARM-DATE-TO    TO WS-FILTER-DATE-TO
+           END-IF
+
+           PERFORM PRINT-REPORT-HEADER
+           PERFORM PROCESS-AUDIT-FILE
+           PERFORM PRINT-REPORT-SUMMARY
+
+           STOP RUN.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY "============================================"
+           DISPLAY "AUDIT TRAIL REPORT"
+           DISPLAY "Type filter : " WS-FILTER-TYPE
+           DISPLAY "Record id   : " WS-FILTER-RECORD-ID
+           DISPLAY "Date from   : " WS-FILTER-DATE-FROM
+           DISPLAY "Date to     : " WS-FILTER-DATE-TO
+           DISPLAY "============================================".
+
+       PROCESS-AUDIT-FILE.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY "AUDITRPT: audit file unavailable, status "
+                   WS-AUDIT-FILE-STATUS
+           ELSE
+               SET AUDIT-NOT-EOF TO TRUE
+               PERFORM UNTIL AUDIT-EOF
+                   READ AUDIT-FILE NEXT RECORD
+                       AT END
+                           SET AUDIT-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-ENTRIES-READ
+                           PERFORM CHECK-ENTRY-AGAINST-FILTERS
+                           IF RECORD-MATCHES
+                               PERFORM PRINT-AUDIT-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      ******************************************************************
+      * AUD-AUDIT-TEXT holds "type|record-id" as AUDIT-LOG's
+      * BUILD-AUDIT-RECORD assembled it - the type is whatever precedes
+      * the first '|', left-justified in a 10-byte field the same way
+      * LS-AUDIT-TYPE was passed in, and the business record id (the
+      * customer/order id that was actually audited, as opposed to
+      * AUD-AUDIT-ID, this entry's own internal sequence number)
+      * follows it.
+      ******************************************************************
+       CHECK-ENTRY-AGAINST-FILTERS.
+           SET RECORD-MATCHES TO TRUE
+           MOVE SPACES TO WS-AUDIT-TYPE-TEXT
+           MOVE SPACES TO WS-AUDIT-RECORD-ID-TEXT
+           MOVE ZERO TO WS-AUDIT-RECORD-ID
+           UNSTRING AUD-AUDIT-TEXT DELIMITED BY '|'
+               INTO WS-AUDIT-TYPE-TEXT WS-AUDIT-RECORD-ID-TEXT
+           END-UNSTRING
+           IF WS-AUDIT-RECORD-ID-TEXT IS NUMERIC
+               MOVE WS-AUDIT-RECORD-ID-TEXT TO WS-AUDIT-RECORD-ID
+           END-IF
+
+           IF WS-FILTER-TYPE NOT = SPACES
+               AND WS-AUDIT-TYPE-TEXT NOT = WS-FILTER-TYPE
+               SET RECORD-NOT-MATCH TO TRUE
+           END-IF
+
+           IF WS-FILTER-RECORD-ID NOT = ZERO
+               AND WS-AUDIT-RECORD-ID NOT = WS-FILTER-RECORD-ID
+               SET RECORD-NOT-MATCH TO TRUE
+           END-IF
+
+           IF WS-FILTER-DATE-FROM NOT = SPACES
+               AND AUD-AUDIT-DATE < WS-FILTER-DATE-FROM
+               SET RECORD-NOT-MATCH TO TRUE
+           END-IF
+
+           IF WS-FILTER-DATE-TO NOT = SPACES
+               AND AUD-AUDIT-DATE > WS-FILTER-DATE-TO
+               SET RECORD-NOT-MATCH TO TRUE
+           END-IF.
+
+       PRINT-AUDIT-ENTRY.
+           ADD 1 TO WS-ENTRIES-MATCHED
+           DISPLAY AUD-AUDIT-ID " " AUD-AUDIT-DATE " " AUD-AUDIT-TEXT.
+
+       PRINT-REPORT-SUMMARY.
+           DISPLAY "============================================"
+           DISPLAY "Entries read   : " WS-ENTRIES-READ
+           DISPLAY "Entries matched: " WS-ENTRIES-MATCHED
+           DISPLAY "AUDITRPT: audit trail report complete".
