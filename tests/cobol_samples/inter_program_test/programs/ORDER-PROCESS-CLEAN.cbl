@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ORDER-PROCESS.
+       PROGRAM-ID. ORDER-PROCESS-CLEAN.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -26,7 +26,7 @@
            05  CF-ERROR-FLAG         PIC X(01) VALUE 'N'.
 
        01  COMMON-MESSAGES.
-           05  CM-SUCCESS-MSG        PIC X(30) VALUE 'Operation completed'.
+           05  CM-SUCCESS-MSG     PIC X(30) VALUE 'Operation completed'.
            05  CM-ERROR-MSG          PIC X(30) VALUE 'Operation failed'.
       *> END COPYBOOK: COMMON-DEFS
 
@@ -69,7 +69,7 @@
                BY REFERENCE WS-PAYMENT-STATUS
            END-CALL.
 
-           * Call utility function for order logging
+      * Call utility function for order logging
            CALL 'UTILITY-FUNCS' USING
                BY VALUE 'LOG-ORDER'
            END-CALL.
