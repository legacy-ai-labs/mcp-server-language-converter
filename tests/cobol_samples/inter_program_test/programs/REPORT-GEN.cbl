@@ -8,32 +8,141 @@
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Same customer master CUSTBATCH and VALIDATE-DATA already sweep
+      * - gives the report real customer counts and overdue balances
+      * instead of an announced-but-empty "report".
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+
+      * Same order line-item extract ORDER-PROCESS reads, swept here
+      * end to end for a report-wide order total.
+           SELECT ORDER-LINE-FILE ASSIGN TO 'ORDLINES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-LINE-FILE-STATUS.
+
+      * Print dataset the formatted report is written to, alongside
+      * the DISPLAY output that already went to the job log.
+           SELECT REPORT-OUTPUT-FILE ASSIGN TO 'RPTOUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-OUTPUT-STATUS.
+
+      * Comma-delimited export of the same totals, for finance/ops to
+      * pull straight into a spreadsheet instead of reformatting the
+      * fixed-layout print dataset by hand.
+           SELECT REPORT-CSV-FILE ASSIGN TO 'RPTOUT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-CSV-STATUS.
+
+      * Appended once per run with the customer total GATHER-REPORT-
+      * DATA just swept, so MAIN-BATCH's end-of-run reconciliation has
+      * a count of customers actually on file to check CUSTOMER-MGMT's
+      * per-call tally against.
+           SELECT MASTER-CONTROL-FILE ASSIGN TO 'MASTERCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-CTL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTOMER-REC.
+
+       FD  ORDER-LINE-FILE.
+       COPY ORDER-LINE.
+
+       FD  REPORT-OUTPUT-FILE.
+       01  REPORT-OUTPUT-RECORD      PIC X(80).
+
+       FD  REPORT-CSV-FILE.
+       01  REPORT-CSV-RECORD         PIC X(80).
+
+       FD  MASTER-CONTROL-FILE.
+       COPY MASTER-CTL.
+
        WORKING-STORAGE SECTION.
-       01  WS-REPORT-DATE        PIC 9(08).
-       01  WS-RECORD-COUNT       PIC 9(10).
+       01  WS-REPORT-DATE            PIC 9(08).
+       01  WS-RECORD-COUNT           PIC 9(10).
+       01  WS-REPORT-TITLE           PIC X(20).
+
+       01  WS-CUSTOMER-MASTER-STATUS PIC X(02) VALUE '00'.
+       01  WS-ORDER-LINE-FILE-STATUS PIC X(02) VALUE '00'.
+       01  WS-REPORT-OUTPUT-STATUS   PIC X(02) VALUE '00'.
+       01  WS-REPORT-CSV-STATUS      PIC X(02) VALUE '00'.
+       01  WS-MASTER-CTL-STATUS      PIC X(02) VALUE '00'.
+
+       01  WS-MASTER-EOF-FLAG        PIC X(01) VALUE 'N'.
+           88  MASTER-EOF            VALUE 'Y'.
+           88  MASTER-NOT-EOF        VALUE 'N'.
+       01  WS-ORDER-LINE-EOF-FLAG    PIC X(01) VALUE 'N'.
+           88  ORDER-LINE-EOF        VALUE 'Y'.
+           88  ORDER-LINE-NOT-EOF    VALUE 'N'.
+
+       01  WS-CUSTOMER-COUNT         PIC 9(06) VALUE ZERO.
+       01  WS-OVERDUE-COUNT          PIC 9(06) VALUE ZERO.
+       01  WS-ORDER-LINE-COUNT       PIC 9(06) VALUE ZERO.
+       01  WS-ORDER-TOTAL            PIC 9(10)V99 VALUE ZERO.
+       01  WS-LINE-AMOUNT            PIC 9(10)V99 VALUE ZERO.
+
+       01  WS-PRINT-LINE             PIC X(80).
+       01  WS-CSV-LINE               PIC X(80).
 
        COPY COMMON-DEFS.
-       COPY CUSTOMER-REC.
 
        LINKAGE SECTION.
        01  LS-REPORT-TYPE        PIC X(10).
        01  LS-STATUS             PIC X(01).
+      * Only meaningful when LS-REPORT-TYPE is 'AD-HOC' - ignored the
+      * rest of the time, the same way VALIDATE-DATA's type-specific
+      * linkage items are ignored outside their own EVALUATE arm.
+       01  LS-DATE-FROM          PIC X(08).
+       01  LS-DATE-TO            PIC X(08).
+      * 'F' (default/fixed-only), 'C' (CSV-only), or 'B' (both) -
+      * applies to DAILY/WEEKLY/MONTHLY/YEARLY/AD-HOC alike.
+       01  LS-EXPORT-FORMAT      PIC X(01).
+      * Date + HHMMSS start time of the calling run, carried through
+      * to APPEND-MASTER-CONTROL so reconciliation can tell today's
+      * rows from this run apart from a same-day rerun of a standalone
+      * step driver.
+       01  LS-RUN-ID             PIC X(14).
 
        PROCEDURE DIVISION USING LS-REPORT-TYPE
-                                LS-STATUS.
+                                LS-STATUS
+                                LS-DATE-FROM
+                                LS-DATE-TO
+                                LS-EXPORT-FORMAT
+                                LS-RUN-ID.
 
        REPORT-MAIN.
            DISPLAY "Generating Report: " LS-REPORT-TYPE
 
+           IF LS-EXPORT-FORMAT NOT = 'C' AND LS-EXPORT-FORMAT NOT = 'B'
+              MOVE 'F' TO LS-EXPORT-FORMAT
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+           PERFORM GATHER-REPORT-DATA
+
            EVALUATE LS-REPORT-TYPE
                WHEN 'DAILY'
+                   MOVE 'DAILY REPORT' TO WS-REPORT-TITLE
                    PERFORM GENERATE-DAILY-REPORT
                WHEN 'WEEKLY'
+                   MOVE 'WEEKLY REPORT' TO WS-REPORT-TITLE
                    PERFORM GENERATE-WEEKLY-REPORT
                WHEN 'MONTHLY'
+                   MOVE 'MONTHLY REPORT' TO WS-REPORT-TITLE
                    PERFORM GENERATE-MONTHLY-REPORT
+               WHEN 'YEARLY'
+                   MOVE 'YEARLY REPORT' TO WS-REPORT-TITLE
+                   PERFORM GENERATE-YEARLY-REPORT
+               WHEN 'AD-HOC'
+                   MOVE 'AD-HOC REPORT' TO WS-REPORT-TITLE
+                   PERFORM GENERATE-ADHOC-REPORT
                WHEN OTHER
                    MOVE 'F' TO LS-STATUS
                    GOBACK
@@ -42,18 +151,233 @@
       * Log report generation
            CALL 'UTILITY-FUNCS' USING
                BY VALUE 'LOG-REPORT'
+               BY VALUE 'REPORT-GEN'
            END-CALL
 
            MOVE 'S' TO LS-STATUS
            GOBACK.
 
+      ******************************************************************
+      * Sweeps the customer master and order line-item files once per
+      * run and rolls up the counts/totals every report type prints -
+      * DAILY, WEEKLY, and MONTHLY differ only in title and how this
+      * data is framed, not in what's being counted.
+      ******************************************************************
+       GATHER-REPORT-DATA.
+           MOVE ZERO TO WS-CUSTOMER-COUNT WS-OVERDUE-COUNT
+           MOVE ZERO TO WS-ORDER-LINE-COUNT WS-ORDER-TOTAL
+
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-MASTER-STATUS = '00'
+              SET MASTER-NOT-EOF TO TRUE
+              PERFORM UNTIL MASTER-EOF
+                  READ CUSTOMER-MASTER-FILE
+                      AT END
+                          SET MASTER-EOF TO TRUE
+                      NOT AT END
+                          ADD 1 TO WS-CUSTOMER-COUNT
+                          IF CUST-BALANCE < ZERO
+                             ADD 1 TO WS-OVERDUE-COUNT
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE CUSTOMER-MASTER-FILE
+           END-IF
+
+           OPEN INPUT ORDER-LINE-FILE
+           IF WS-ORDER-LINE-FILE-STATUS = '00'
+              SET ORDER-LINE-NOT-EOF TO TRUE
+              PERFORM UNTIL ORDER-LINE-EOF
+                  READ ORDER-LINE-FILE
+                      AT END
+                          SET ORDER-LINE-EOF TO TRUE
+                      NOT AT END
+                          ADD 1 TO WS-ORDER-LINE-COUNT
+                          COMPUTE WS-LINE-AMOUNT =
+                              OL-QUANTITY * OL-UNIT-PRICE
+                          ADD WS-LINE-AMOUNT TO WS-ORDER-TOTAL
+                  END-READ
+              END-PERFORM
+              CLOSE ORDER-LINE-FILE
+           END-IF
+
+           MOVE WS-CUSTOMER-COUNT TO WS-RECORD-COUNT
+           PERFORM APPEND-MASTER-CONTROL.
+
+      ******************************************************************
+      * Appends the customer total just swept to the shared master
+      * control file, so MAIN-BATCH's reconciliation has a second,
+      * independent count to compare CUSTOMER-MGMT's per-call tally
+      * against.
+      ******************************************************************
+       APPEND-MASTER-CONTROL.
+           OPEN EXTEND MASTER-CONTROL-FILE
+           IF WS-MASTER-CTL-STATUS NOT = '00'
+               OPEN OUTPUT MASTER-CONTROL-FILE
+           END-IF
+
+           MOVE WS-REPORT-DATE TO MC-RUN-DATE
+           MOVE LS-RUN-ID TO MC-RUN-ID
+           MOVE 'REPORT-GEN' TO MC-PROGRAM-NAME
+           MOVE 'CUSTOMERS-ON-FILE' TO MC-METRIC-NAME
+           MOVE WS-CUSTOMER-COUNT TO MC-METRIC-VALUE
+           WRITE MASTER-CTL-RECORD
+           CLOSE MASTER-CONTROL-FILE.
+
        GENERATE-DAILY-REPORT.
-           MOVE 20240101 TO WS-REPORT-DATE
-           MOVE 100 TO WS-RECORD-COUNT
+           PERFORM PRINT-REPORT-BODY
            DISPLAY "Daily Report Generated".
 
        GENERATE-WEEKLY-REPORT.
+           PERFORM PRINT-REPORT-BODY
            DISPLAY "Weekly Report Generated".
 
        GENERATE-MONTHLY-REPORT.
+           PERFORM PRINT-REPORT-BODY
            DISPLAY "Monthly Report Generated".
+
+       GENERATE-YEARLY-REPORT.
+           PERFORM PRINT-REPORT-BODY
+           DISPLAY "Yearly Report Generated".
+
+      ******************************************************************
+      * Neither CUSTOMER-MASTER-FILE nor ORDER-LINE-FILE carries a
+      * per-record date GATHER-REPORT-DATA could filter on, so an
+      * ad-hoc run reports the same totals as any other period but
+      * labels the range it was asked to cover in the page header -
+      * same honesty limitation as a DAILY run reporting totals as of
+      * today rather than activity strictly within one day.
+      ******************************************************************
+       GENERATE-ADHOC-REPORT.
+           PERFORM PRINT-REPORT-BODY
+           DISPLAY "Ad-Hoc Report Generated for range " LS-DATE-FROM
+               " to " LS-DATE-TO.
+
+      ******************************************************************
+      * LS-EXPORT-FORMAT picks fixed-layout, CSV, or both - same
+      * totals either way, just two independent output datasets so
+      * finance/ops can get a spreadsheet-ready file without giving up
+      * the printed report everyone else still routes to distribution.
+      ******************************************************************
+       PRINT-REPORT-BODY.
+           IF LS-EXPORT-FORMAT NOT = 'C'
+              PERFORM PRINT-FIXED-REPORT
+           END-IF
+           IF LS-EXPORT-FORMAT = 'C' OR LS-EXPORT-FORMAT = 'B'
+              PERFORM PRINT-CSV-REPORT
+           END-IF.
+
+      ******************************************************************
+      * Writes the formatted body to RPTOUT.DAT and echoes each line
+      * to the job log, so the numbers WS-RECORD-COUNT used to compute
+      * but never show anywhere are now both printed and persisted -
+      * and, as a real print/spool dataset, carries its own page
+      * header rather than only ever reaching a reader via DISPLAY in
+      * the job log.
+      ******************************************************************
+       PRINT-FIXED-REPORT.
+           OPEN OUTPUT REPORT-OUTPUT-FILE
+
+           PERFORM PRINT-PAGE-HEADER
+
+           STRING 'Customers on file   : ' DELIMITED BY SIZE
+                  WS-CUSTOMER-COUNT DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           STRING 'Overdue invoices    : ' DELIMITED BY SIZE
+                  WS-OVERDUE-COUNT DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           STRING 'Order lines totaled : ' DELIMITED BY SIZE
+                  WS-ORDER-LINE-COUNT DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           STRING 'Order total amount  : ' DELIMITED BY SIZE
+                  WS-ORDER-TOTAL DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           CLOSE REPORT-OUTPUT-FILE.
+
+      ******************************************************************
+      * Same totals as PRINT-FIXED-REPORT, one comma-delimited row per
+      * run, with a header row naming the columns - ready to drop
+      * straight into a spreadsheet instead of the fixed layout.
+      ******************************************************************
+       PRINT-CSV-REPORT.
+           OPEN OUTPUT REPORT-CSV-FILE
+
+           MOVE 'REPORT_TYPE,REPORT_DATE,CUSTOMER_COUNT,OVERDUE_COUNT,'
+               TO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO REPORT-CSV-RECORD
+           WRITE REPORT-CSV-RECORD
+
+           MOVE 'ORDER_LINE_COUNT,ORDER_TOTAL' TO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO REPORT-CSV-RECORD
+           WRITE REPORT-CSV-RECORD
+
+           STRING LS-REPORT-TYPE     DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-REPORT-DATE     DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CUSTOMER-COUNT  DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-OVERDUE-COUNT   DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ORDER-LINE-COUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ORDER-TOTAL     DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO REPORT-CSV-RECORD
+           WRITE REPORT-CSV-RECORD
+
+           CLOSE REPORT-CSV-FILE.
+
+      ******************************************************************
+      * Company banner, report title, and run date so operations can
+      * tell one report apart from the next once it's routed to the
+      * distribution system, instead of a bare column dump.
+      ******************************************************************
+       PRINT-PAGE-HEADER.
+           MOVE '============================================='
+               TO WS-PRINT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           STRING 'COBOL TEST SUITE - ' DELIMITED BY SIZE
+                  WS-REPORT-TITLE DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           STRING 'Report Date: ' DELIMITED BY SIZE
+                  WS-REPORT-DATE DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           IF LS-REPORT-TYPE = 'AD-HOC'
+              STRING 'Date Range : ' DELIMITED BY SIZE
+                     LS-DATE-FROM DELIMITED BY SIZE
+                     ' to ' DELIMITED BY SIZE
+                     LS-DATE-TO DELIMITED BY SIZE
+                     INTO WS-PRINT-LINE
+              END-STRING
+              PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           MOVE '============================================='
+               TO WS-PRINT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       WRITE-REPORT-LINE.
+           MOVE WS-PRINT-LINE TO REPORT-OUTPUT-RECORD
+           WRITE REPORT-OUTPUT-RECORD
+           DISPLAY WS-PRINT-LINE.
