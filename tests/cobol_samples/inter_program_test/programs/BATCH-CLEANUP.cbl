@@ -3,40 +3,228 @@
        AUTHOR. Test Suite.
 
       ******************************************************************
-      * Batch cleanup program - ISOLATED
-      * This program has no dependencies and calls no other programs
-      * Used to test detection of isolated programs
+      * Batch cleanup program
+      * Runs the retention-policy purge against the cleanup candidate
+      * file and hands a status code back to whatever called it, so
+      * MAIN-BATCH's CLEANUP-PROCESS can run this as its cleanup step
+      * instead of only faking cleanup through UTILITY-FUNCS.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Candidate files due for purge consideration, one record per
+      * file on disk with the date it was written - built by whatever
+      * job creates the backups/temp work files in the first place, so
+      * CLEANUP-OLD-FILES/CLEANUP-TEMP-DATA have something real to
+      * check the retention policy against instead of just counting.
+           SELECT CLEANUP-CANDIDATE-FILE ASSIGN TO 'CLEANCAND.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CANDIDATE-FILE-STATUS.
+
+      * Appended once per run with the files-purged total DISPLAY-
+      * STATISTICS already reports, so MAIN-BATCH's end-of-run
+      * reconciliation has this program's own count on record too.
+           SELECT MASTER-CONTROL-FILE ASSIGN TO 'MASTERCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-CTL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLEANUP-CANDIDATE-FILE.
+       01  CLEANUP-CANDIDATE-RECORD.
+           05  CC-FILE-NAME          PIC X(30).
+           05  CC-FILE-DATE          PIC 9(08).
+
+       FD  MASTER-CONTROL-FILE.
+       COPY MASTER-CTL.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-COUNTER       PIC 9(10) VALUE ZERO.
        01  WS-CLEANUP-DATE       PIC 9(08).
        01  WS-STATUS-FLAG        PIC X(01).
 
-       PROCEDURE DIVISION.
+       01  WS-CANDIDATE-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-CANDIDATE-EOF-FLAG     PIC X(01) VALUE 'N'.
+           88  CANDIDATE-EOF         VALUE 'Y'.
+           88  CANDIDATE-NOT-EOF     VALUE 'N'.
+
+       01  WS-FILE-AGE-DAYS          PIC S9(09) COMP.
+       01  WS-AGE-THRESHOLD          PIC 9(05).
+       01  WS-PATTERN-LEN            PIC 9(02) COMP.
+       01  WS-PATTERN-MATCHED-FLAG   PIC X(01) VALUE 'N'.
+           88  PATTERN-MATCHED       VALUE 'Y'.
+           88  PATTERN-NOT-MATCHED   VALUE 'N'.
+       01  WS-MASTER-CTL-STATUS      PIC X(02) VALUE '00'.
+
+       COPY RETENTION-CFG.
+       COPY COMMON-DEFS.
+
+       LINKAGE SECTION.
+       01  LS-STATUS             PIC X(01).
+      * Date + HHMMSS start time of the calling run, carried through
+      * to APPEND-MASTER-CONTROL so reconciliation can tell today's
+      * rows from this run apart from a same-day rerun of a standalone
+      * step driver.
+       01  LS-RUN-ID             PIC X(14).
+
+       PROCEDURE DIVISION USING LS-STATUS
+                                LS-RUN-ID.
 
        CLEANUP-MAIN.
            DISPLAY "Starting Batch Cleanup Process"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CLEANUP-DATE
+           MOVE CC-SUCCESS TO WS-STATUS-FLAG
 
            PERFORM CLEANUP-OLD-FILES
            PERFORM CLEANUP-TEMP-DATA
            PERFORM DISPLAY-STATISTICS
 
+           MOVE WS-STATUS-FLAG TO LS-STATUS
            DISPLAY "Batch Cleanup Completed"
-           STOP RUN.
+           GOBACK.
 
+      ******************************************************************
+      * Purges backup/invoice candidates that have cleared their
+      * retention-policy age threshold - driven entirely by
+      * RETENTION-CFG's patterns and day counts, not a hand run
+      * schedule.
+      ******************************************************************
        CLEANUP-OLD-FILES.
            DISPLAY "Cleaning old files..."
-           ADD 1 TO WS-FILE-COUNTER
-           MOVE 20240101 TO WS-CLEANUP-DATE.
+           OPEN INPUT CLEANUP-CANDIDATE-FILE
+           IF WS-CANDIDATE-FILE-STATUS = '00'
+               SET CANDIDATE-NOT-EOF TO TRUE
+               READ CLEANUP-CANDIDATE-FILE
+                   AT END
+                       SET CANDIDATE-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL CANDIDATE-EOF
+                   PERFORM CHECK-BACKUP-RETENTION
+                   PERFORM CHECK-INVOICE-RETENTION
+                   READ CLEANUP-CANDIDATE-FILE
+                       AT END
+                           SET CANDIDATE-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CLEANUP-CANDIDATE-FILE
+           ELSE
+               IF WS-CANDIDATE-FILE-STATUS NOT = '35'
+                   DISPLAY "ERROR: cleanup candidate file status "
+                       WS-CANDIDATE-FILE-STATUS
+                   MOVE CC-FAILURE TO WS-STATUS-FLAG
+               ELSE
+                   DISPLAY "No cleanup candidate file found - skipping"
+               END-IF
+           END-IF.
 
+      ******************************************************************
+      * Same candidate file, a second pass, this time only against
+      * RETENTION-CFG's temp-work-file pattern and threshold - kept as
+      * its own paragraph so temp cleanup can still be skipped or
+      * rerun independently of the backup purge above.
+      ******************************************************************
        CLEANUP-TEMP-DATA.
            DISPLAY "Cleaning temporary data..."
-           ADD 1 TO WS-FILE-COUNTER.
+           OPEN INPUT CLEANUP-CANDIDATE-FILE
+           IF WS-CANDIDATE-FILE-STATUS = '00'
+               SET CANDIDATE-NOT-EOF TO TRUE
+               READ CLEANUP-CANDIDATE-FILE
+                   AT END
+                       SET CANDIDATE-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL CANDIDATE-EOF
+                   PERFORM CHECK-TEMP-RETENTION
+                   READ CLEANUP-CANDIDATE-FILE
+                       AT END
+                           SET CANDIDATE-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CLEANUP-CANDIDATE-FILE
+           ELSE
+               IF WS-CANDIDATE-FILE-STATUS NOT = '35'
+                   DISPLAY "ERROR: cleanup candidate file status "
+                       WS-CANDIDATE-FILE-STATUS
+                   MOVE CC-FAILURE TO WS-STATUS-FLAG
+               ELSE
+                   DISPLAY "No cleanup candidate file found - skipping"
+               END-IF
+           END-IF.
+
+       CHECK-BACKUP-RETENTION.
+           MOVE FUNCTION STORED-CHAR-LENGTH(
+               FUNCTION TRIM(RP-BACKUP-FILE-PATTERN)) TO WS-PATTERN-LEN
+           SET PATTERN-NOT-MATCHED TO TRUE
+           IF CC-FILE-NAME(1:WS-PATTERN-LEN) =
+                   FUNCTION TRIM(RP-BACKUP-FILE-PATTERN)
+               SET PATTERN-MATCHED TO TRUE
+               MOVE RP-BACKUP-AGE-DAYS TO WS-AGE-THRESHOLD
+           END-IF
+           IF PATTERN-MATCHED
+               PERFORM PURGE-IF-AGED
+           END-IF.
+
+       CHECK-INVOICE-RETENTION.
+           MOVE FUNCTION STORED-CHAR-LENGTH(
+               FUNCTION TRIM(RP-INVOICE-FILE-PATTERN)) TO WS-PATTERN-LEN
+           SET PATTERN-NOT-MATCHED TO TRUE
+           IF CC-FILE-NAME(1:WS-PATTERN-LEN) =
+                   FUNCTION TRIM(RP-INVOICE-FILE-PATTERN)
+               SET PATTERN-MATCHED TO TRUE
+               MOVE RP-INVOICE-AGE-DAYS TO WS-AGE-THRESHOLD
+           END-IF
+           IF PATTERN-MATCHED
+               PERFORM PURGE-IF-AGED
+           END-IF.
+
+       CHECK-TEMP-RETENTION.
+           MOVE FUNCTION STORED-CHAR-LENGTH(
+               FUNCTION TRIM(RP-TEMP-FILE-PATTERN)) TO WS-PATTERN-LEN
+           SET PATTERN-NOT-MATCHED TO TRUE
+           IF CC-FILE-NAME(1:WS-PATTERN-LEN) =
+                   FUNCTION TRIM(RP-TEMP-FILE-PATTERN)
+               SET PATTERN-MATCHED TO TRUE
+               MOVE RP-TEMP-AGE-DAYS TO WS-AGE-THRESHOLD
+           END-IF
+           IF PATTERN-MATCHED
+               PERFORM PURGE-IF-AGED
+           END-IF.
+
+       PURGE-IF-AGED.
+           COMPUTE WS-FILE-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CLEANUP-DATE) -
+               FUNCTION INTEGER-OF-DATE(CC-FILE-DATE)
+           IF WS-FILE-AGE-DAYS >= WS-AGE-THRESHOLD
+               CALL 'CBL_DELETE_FILE' USING CC-FILE-NAME
+               END-CALL
+               ADD 1 TO WS-FILE-COUNTER
+               DISPLAY "Purged aged file: " CC-FILE-NAME
+                   " (" WS-FILE-AGE-DAYS " days old)"
+           END-IF.
 
        DISPLAY-STATISTICS.
            DISPLAY "Files cleaned: " WS-FILE-COUNTER
-           DISPLAY "Cleanup date: " WS-CLEANUP-DATE.
+           DISPLAY "Cleanup date: " WS-CLEANUP-DATE
+           PERFORM APPEND-MASTER-CONTROL.
+
+      ******************************************************************
+      * Appends the files-purged total just displayed to the shared
+      * master control file, so MAIN-BATCH's reconciliation has this
+      * program's own count alongside CUSTOMER-MGMT's, ORDER-PROCESS's,
+      * and REPORT-GEN's.
+      ******************************************************************
+       APPEND-MASTER-CONTROL.
+           OPEN EXTEND MASTER-CONTROL-FILE
+           IF WS-MASTER-CTL-STATUS NOT = '00'
+               OPEN OUTPUT MASTER-CONTROL-FILE
+           END-IF
+
+           MOVE WS-CLEANUP-DATE TO MC-RUN-DATE
+           MOVE LS-RUN-ID TO MC-RUN-ID
+           MOVE 'BATCH-CLEANUP' TO MC-PROGRAM-NAME
+           MOVE 'FILES-PURGED' TO MC-METRIC-NAME
+           MOVE WS-FILE-COUNTER TO MC-METRIC-VALUE
+           WRITE MASTER-CTL-RECORD
+           CLOSE MASTER-CONTROL-FILE.
