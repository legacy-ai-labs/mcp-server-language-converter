@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. INVENTORY-CHK.
+       PROGRAM-ID. INVENTORY-CHK-FINAL.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -19,7 +19,7 @@
        INVENTORY-MAIN.
            DISPLAY "Checking Inventory for: " LS-ITEM-CODE
 
-           * Access database to check stock
+      * Access database to check stock
            MOVE 'SELECT' TO WS-DB-OPERATION
            CALL 'DB-ACCESS' USING
                BY VALUE WS-DB-OPERATION
