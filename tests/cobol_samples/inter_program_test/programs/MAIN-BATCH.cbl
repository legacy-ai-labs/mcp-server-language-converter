@@ -8,51 +8,343 @@
       ******************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO 'BATCHCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT JOB-SUMMARY-FILE ASSIGN TO 'JOBSUM.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+      * Read back at the end of the run to reconcile every program's
+      * own count against MAIN-BATCH's and against each other, once
+      * CUSTOMER-MGMT, ORDER-PROCESS, REPORT-GEN, and BATCH-CLEANUP
+      * have each appended their rows for today.
+           SELECT MASTER-CONTROL-FILE ASSIGN TO 'MASTERCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-CTL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-CUSTOMER-ID       PIC 9(10).
+           05  CTL-ORDER-ID          PIC 9(10).
+
+       FD  JOB-SUMMARY-FILE.
+       01  JOB-SUMMARY-RECORD.
+           05  JS-RUN-DATE               PIC X(8).
+           05  JS-CUSTOMERS-PROCESSED    PIC 9(5).
+           05  JS-ORDERS-PROCESSED       PIC 9(5).
+           05  JS-REPORT-TYPE            PIC X(10).
+           05  JS-CLEANUP-STATUS         PIC X(01).
+           05  JS-ELAPSED-SECONDS        PIC 9(6).
+           05  JS-RECONCILE-STATUS       PIC X(01).
+
+       FD  MASTER-CONTROL-FILE.
+       COPY MASTER-CTL.
+
        WORKING-STORAGE SECTION.
        01  WS-CUSTOMER-ID        PIC 9(10).
        01  WS-ORDER-ID           PIC 9(10).
        01  WS-REPORT-TYPE        PIC X(10).
        01  WS-PROCESS-STATUS     PIC X(01).
        01  WS-ERROR-CODE         PIC 9(03).
+       01  WS-CONTROL-FILE-STATUS PIC X(02) VALUE '00'.
+       01  WS-CUSTOMER-STATUS    PIC X(01).
+       01  WS-ORDER-STATUS       PIC X(01).
+       01  WS-REPORT-STATUS      PIC X(01).
+       01  WS-SUMMARY-FILE-STATUS PIC X(02) VALUE '00'.
+       01  WS-CUSTOMERS-PROCESSED PIC 9(5) VALUE ZERO.
+       01  WS-ORDERS-PROCESSED    PIC 9(5) VALUE ZERO.
+       01  WS-CLEANUP-STATUS       PIC X(01) VALUE 'S'.
+       01  WS-CURRENT-DATE         PIC X(8).
+       01  WS-JOB-START-TIME.
+           05  WS-START-HH         PIC 9(02).
+           05  WS-START-MM         PIC 9(02).
+           05  WS-START-SS         PIC 9(02).
+      * Identifies this run to every program that appends to
+      * MASTERCTL.DAT, so RECONCILE-RUN-COUNTS sums only today's rows
+      * from this run and not a same-day rerun of a standalone step.
+       01  WS-RUN-ID.
+           05  WS-RUN-ID-DATE      PIC X(08).
+           05  WS-RUN-ID-TIME      PIC X(06).
+       01  WS-JOB-END-TIME.
+           05  WS-END-HH           PIC 9(02).
+           05  WS-END-MM           PIC 9(02).
+           05  WS-END-SS           PIC 9(02).
+       01  WS-ELAPSED-SECONDS      PIC 9(6) VALUE ZERO.
+       01  WS-CONTROL-EOF-FLAG     PIC X(01) VALUE 'N'.
+           88  CONTROL-EOF         VALUE 'Y'.
+           88  CONTROL-NOT-EOF     VALUE 'N'.
+       01  WS-ORDERS-FAILED         PIC 9(5) VALUE ZERO.
+      * Mirror WS-ORDERS-FAILED for the customer and report steps, so
+      * a customer or report failure blocks the same downstream work
+      * an order failure already does, instead of only being DISPLAYed
+      * and otherwise ignored.
+       01  WS-CUSTOMERS-FAILED      PIC 9(5) VALUE ZERO.
+       01  WS-REPORTS-FAILED        PIC 9(5) VALUE ZERO.
+       01  WS-CUSTOMER-OPERATION    PIC X(12) VALUE 'VALIDATE'.
+       01  WS-ORDER-AMOUNT          PIC 9(10)V99 VALUE ZERO.
+       01  WS-MASTER-CTL-STATUS     PIC X(02) VALUE '00'.
+       01  WS-MASTER-CTL-EOF-FLAG   PIC X(01) VALUE 'N'.
+           88  MASTER-CTL-EOF       VALUE 'Y'.
+           88  MASTER-CTL-NOT-EOF   VALUE 'N'.
+       01  WS-RECONCILE-STATUS      PIC X(01) VALUE 'S'.
+      * Per-metric totals tallied from today's MASTERCTL.DAT rows -
+      * one independent source per program, so a mismatch against
+      * MAIN-BATCH's own WS-CUSTOMERS-PROCESSED/WS-ORDERS-PROCESSED
+      * (or between the two totals below) surfaces the same day rather
+      * than weeks later as a customer complaint.
+       01  WS-MC-CUSTOMERS-PROCESSED PIC 9(10) VALUE ZERO.
+       01  WS-MC-ORDERS-PROCESSED    PIC 9(10) VALUE ZERO.
+       01  WS-MC-CUSTOMERS-ON-FILE   PIC 9(10) VALUE ZERO.
+       01  WS-MC-FILES-PURGED        PIC 9(10) VALUE ZERO.
 
        COPY COMMON-DEFS.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY "Starting Main Batch Processing"
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-JOB-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-ID-DATE
+           MOVE WS-JOB-START-TIME TO WS-RUN-ID-TIME
+
+      * Today's full worklist of customer/order IDs comes from the
+      * control file built by the upstream extract job, one pair of
+      * IDs per record, rather than a single hardcoded pair.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   SET CONTROL-EOF TO TRUE
+                   DISPLAY "Control file empty - nothing to process"
+           END-READ
 
-           PERFORM PROCESS-CUSTOMERS
-           PERFORM PROCESS-ORDERS
-           PERFORM GENERATE-REPORTS
-           PERFORM CLEANUP-PROCESS
+           PERFORM UNTIL CONTROL-EOF
+               PERFORM PROCESS-CUSTOMERS
+               PERFORM CHECK-CUSTOMER-STATUS
+               PERFORM PROCESS-ORDERS
+               PERFORM CHECK-ORDER-STATUS
+               READ CONTROL-FILE
+                   AT END
+                       SET CONTROL-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+
+      * Don't generate a report against a run where customers or
+      * orders did not all process cleanly - it would silently reflect
+      * incomplete data.
+           IF WS-ORDERS-FAILED = 0 AND WS-CUSTOMERS-FAILED = 0
+               PERFORM GENERATE-REPORTS
+               PERFORM CHECK-REPORT-STATUS
+      * Nor is a run's cleanup safe once its own report generation has
+      * failed - the same reasoning that already withholds cleanup
+      * from an order failure.
+               IF WS-REPORTS-FAILED = 0
+                   PERFORM CLEANUP-PROCESS
+               ELSE
+                   DISPLAY "Skipping cleanup - report generation "
+                       "failed this run"
+                   MOVE CC-FAILURE TO WS-CLEANUP-STATUS
+               END-IF
+           ELSE
+               DISPLAY "Skipping report generation - "
+                   WS-ORDERS-FAILED " order(s), "
+                   WS-CUSTOMERS-FAILED " customer(s) failed this run"
+               MOVE CC-FAILURE TO WS-REPORT-STATUS
+               DISPLAY "Skipping cleanup - "
+                   WS-ORDERS-FAILED " order(s), "
+                   WS-CUSTOMERS-FAILED " customer(s) failed this run"
+               MOVE CC-FAILURE TO WS-CLEANUP-STATUS
+           END-IF
+           PERFORM RECONCILE-RUN-COUNTS
+           PERFORM WRITE-JOB-SUMMARY
 
            STOP RUN.
 
        PROCESS-CUSTOMERS.
-           MOVE 12345 TO WS-CUSTOMER-ID
+           MOVE CTL-CUSTOMER-ID TO WS-CUSTOMER-ID
            CALL 'CUSTOMER-MGMT' USING
+               BY VALUE WS-CUSTOMER-OPERATION
                BY VALUE WS-CUSTOMER-ID
+               BY VALUE WS-ORDER-AMOUNT
                BY REFERENCE WS-PROCESS-STATUS
                BY REFERENCE WS-ERROR-CODE
-           END-CALL.
+               BY VALUE WS-RUN-ID
+           END-CALL
+           MOVE WS-PROCESS-STATUS TO WS-CUSTOMER-STATUS
+           ADD 1 TO WS-CUSTOMERS-PROCESSED.
+
+       CHECK-CUSTOMER-STATUS.
+           IF WS-CUSTOMER-STATUS NOT = CC-SUCCESS
+              DISPLAY "ERROR: Customer processing failed, code "
+                  WS-ERROR-CODE
+              ADD 1 TO WS-CUSTOMERS-FAILED
+           END-IF.
 
        PROCESS-ORDERS.
-           MOVE 67890 TO WS-ORDER-ID
+           MOVE CTL-ORDER-ID TO WS-ORDER-ID
            CALL 'ORDER-PROCESS' USING
                BY VALUE WS-ORDER-ID
+               BY VALUE WS-CUSTOMER-ID
                BY REFERENCE WS-PROCESS-STATUS
-           END-CALL.
+               BY VALUE WS-RUN-ID
+           END-CALL
+           MOVE WS-PROCESS-STATUS TO WS-ORDER-STATUS
+           ADD 1 TO WS-ORDERS-PROCESSED.
+
+       CHECK-ORDER-STATUS.
+           IF WS-ORDER-STATUS NOT = CC-SUCCESS
+              DISPLAY "ERROR: Order processing failed for order "
+                  WS-ORDER-ID
+              ADD 1 TO WS-ORDERS-FAILED
+           END-IF.
 
        GENERATE-REPORTS.
            MOVE 'DAILY' TO WS-REPORT-TYPE
            CALL 'REPORT-GEN' USING
                BY VALUE WS-REPORT-TYPE
                BY REFERENCE WS-PROCESS-STATUS
-           END-CALL.
+               BY VALUE SPACES
+               BY VALUE SPACES
+               BY VALUE SPACES
+               BY VALUE WS-RUN-ID
+           END-CALL
+           MOVE WS-PROCESS-STATUS TO WS-REPORT-STATUS.
+
+       CHECK-REPORT-STATUS.
+           IF WS-REPORT-STATUS NOT = CC-SUCCESS
+              DISPLAY "ERROR: Report generation failed for type "
+                  WS-REPORT-TYPE
+              ADD 1 TO WS-REPORTS-FAILED
+           END-IF.
 
        CLEANUP-PROCESS.
-           CALL 'UTILITY-FUNCS' USING
-               BY VALUE 'CLEANUP'
-           END-CALL.
+           CALL 'BATCH-CLEANUP' USING
+               BY REFERENCE WS-CLEANUP-STATUS
+               BY VALUE WS-RUN-ID
+           END-CALL
+           IF WS-CLEANUP-STATUS NOT = CC-SUCCESS
+               DISPLAY "ERROR: Batch cleanup failed"
+           END-IF.
+
+      ******************************************************************
+      * Sums this run's own MASTERCTL.DAT rows (matched by MC-RUN-ID,
+      * not just MC-RUN-DATE, so a same-day rerun of a standalone step
+      * driver can't silently inflate this run's totals) by metric and
+      * cross-checks them: CUSTOMERS-PROCESSED against this run's own
+      * tally,
+      * ORDERS-PROCESSED against this run's own tally, and - the case
+      * that matters most - CUSTOMERS-PROCESSED against ORDERS-
+      * PROCESSED, since the control file pairs exactly one order with
+      * one customer per record. A mismatch anywhere sets
+      * WS-RECONCILE-STATUS to CC-FAILURE rather than failing the run
+      * outright, so today's job still completes while operations gets
+      * a same-day flag instead of a silent drop.
+      ******************************************************************
+       RECONCILE-RUN-COUNTS.
+           MOVE CC-SUCCESS TO WS-RECONCILE-STATUS
+
+           OPEN INPUT MASTER-CONTROL-FILE
+           IF WS-MASTER-CTL-STATUS = '00'
+               SET MASTER-CTL-NOT-EOF TO TRUE
+               READ MASTER-CONTROL-FILE
+                   AT END
+                       SET MASTER-CTL-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL MASTER-CTL-EOF
+                   IF MC-RUN-ID = WS-RUN-ID
+                       PERFORM TALLY-MASTER-CTL-RECORD
+                   END-IF
+                   READ MASTER-CONTROL-FILE
+                       AT END
+                           SET MASTER-CTL-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE MASTER-CONTROL-FILE
+           ELSE
+               DISPLAY "No master control file found - skipping "
+                   "reconciliation"
+           END-IF
+
+           IF WS-MC-CUSTOMERS-PROCESSED NOT = WS-CUSTOMERS-PROCESSED
+               DISPLAY "RECONCILIATION WARNING: CUSTOMER-MGMT logged "
+                   WS-MC-CUSTOMERS-PROCESSED
+                   " customer(s), MAIN-BATCH counted "
+                   WS-CUSTOMERS-PROCESSED
+               MOVE CC-FAILURE TO WS-RECONCILE-STATUS
+           END-IF
+
+           IF WS-MC-ORDERS-PROCESSED NOT = WS-ORDERS-PROCESSED
+               DISPLAY "RECONCILIATION WARNING: ORDER-PROCESS logged "
+                   WS-MC-ORDERS-PROCESSED
+                   " order(s), MAIN-BATCH counted "
+                   WS-ORDERS-PROCESSED
+               MOVE CC-FAILURE TO WS-RECONCILE-STATUS
+           END-IF
+
+           IF WS-MC-CUSTOMERS-PROCESSED NOT = WS-MC-ORDERS-PROCESSED
+               DISPLAY "RECONCILIATION WARNING: customers processed ("
+                   WS-MC-CUSTOMERS-PROCESSED
+                   ") does not match orders processed ("
+                   WS-MC-ORDERS-PROCESSED ") for this run"
+               MOVE CC-FAILURE TO WS-RECONCILE-STATUS
+           END-IF
+
+           IF WS-RECONCILE-STATUS = CC-SUCCESS
+               DISPLAY "Reconciliation passed - customers "
+                   WS-MC-CUSTOMERS-PROCESSED
+                   ", orders " WS-MC-ORDERS-PROCESSED
+                   ", customers on file " WS-MC-CUSTOMERS-ON-FILE
+                   ", files purged " WS-MC-FILES-PURGED
+           END-IF.
+
+       TALLY-MASTER-CTL-RECORD.
+           EVALUATE MC-METRIC-NAME
+               WHEN 'CUSTOMERS-PROCESSED'
+                   ADD MC-METRIC-VALUE TO WS-MC-CUSTOMERS-PROCESSED
+               WHEN 'ORDERS-PROCESSED'
+                   ADD MC-METRIC-VALUE TO WS-MC-ORDERS-PROCESSED
+               WHEN 'CUSTOMERS-ON-FILE'
+                   ADD MC-METRIC-VALUE TO WS-MC-CUSTOMERS-ON-FILE
+               WHEN 'FILES-PURGED'
+                   ADD MC-METRIC-VALUE TO WS-MC-FILES-PURGED
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WRITE-JOB-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-JOB-END-TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               ((WS-END-HH - WS-START-HH) * 3600) +
+               ((WS-END-MM - WS-START-MM) * 60) +
+               (WS-END-SS - WS-START-SS)
+
+           DISPLAY '================================'
+           DISPLAY 'Main Batch Job Summary'
+           DISPLAY 'Customers Processed : ' WS-CUSTOMERS-PROCESSED
+           DISPLAY 'Orders Processed    : ' WS-ORDERS-PROCESSED
+           DISPLAY 'Report Type Run     : ' WS-REPORT-TYPE
+           DISPLAY 'Cleanup Status       : ' WS-CLEANUP-STATUS
+           DISPLAY 'Reconcile Status     : ' WS-RECONCILE-STATUS
+           DISPLAY 'Elapsed Seconds      : ' WS-ELAPSED-SECONDS
+           DISPLAY '================================'
+
+           OPEN OUTPUT JOB-SUMMARY-FILE
+           MOVE WS-CURRENT-DATE TO JS-RUN-DATE
+           MOVE WS-CUSTOMERS-PROCESSED TO JS-CUSTOMERS-PROCESSED
+           MOVE WS-ORDERS-PROCESSED TO JS-ORDERS-PROCESSED
+           MOVE WS-REPORT-TYPE TO JS-REPORT-TYPE
+           MOVE WS-CLEANUP-STATUS TO JS-CLEANUP-STATUS
+           MOVE WS-ELAPSED-SECONDS TO JS-ELAPSED-SECONDS
+           MOVE WS-RECONCILE-STATUS TO JS-RECONCILE-STATUS
+           WRITE JOB-SUMMARY-RECORD
+           CLOSE JOB-SUMMARY-FILE.
