@@ -4,16 +4,36 @@
 
       ******************************************************************
       * Audit logging module
-      * Creates audit trail - has circular dependency with DB-ACCESS
+      * Creates audit trail, persisted to AUDITLOG.DAT via DB-ACCESS.
+      * DB-ACCESS used to call back into here on error, which closed a
+      * circular CALL chain; it now writes its own error events
+      * directly, so that path is gone.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-AUDIT-RECORD       PIC X(200).
+      * Sized to match DB-ACCESS's LS-DATA-RECORD/DBM-DATA (247 bytes,
+      * wide enough for CUSTOMER-MGMT/CUSTSCRN's full CUSTOMER-RECORD)
+      * even though an audit entry here only ever fills the first
+      * 200 - DB-ACCESS is passed this field BY REFERENCE and moves
+      * against its own 247-byte LINKAGE picture, so a narrower buffer
+      * here would let it write past the end of this record.
+       01  WS-AUDIT-RECORD       PIC X(247).
        01  WS-AUDIT-ID           PIC 9(10).
        01  WS-DB-OPERATION       PIC X(10).
+      * Holds across calls within the same run so each audit entry
+      * gets a distinct id on the real AUDIT-FILE DB-ACCESS now writes
+      * to, rather than the single hardcoded key every entry used to
+      * share (and silently overwrite) when nothing was really stored.
+       01  WS-AUDIT-SEQUENCE     PIC 9(10) VALUE ZERO.
+      * Ignored by DB-ACCESS's INSERT-AUDIT-RECORD - the audit trail is
+      * keyed by its own sequence on AUDIT-FILE, not DB-MASTER-FILE -
+      * but still a required linkage parameter on every 'DB-ACCESS'
+      * CALL now.
+       01  WS-DB-ENTITY-TYPE     PIC X(01) VALUE SPACES.
+       01  WS-DB-CALLER-STATUS   PIC X(02).
 
       *> START COPYBOOK: DB-CONFIG (from DB-CONFIG.cpy)
       ******************************************************************
@@ -24,8 +44,10 @@
            05  DB-HOST               PIC X(50) VALUE 'localhost'.
            05  DB-PORT               PIC 9(05) VALUE 5432.
            05  DB-NAME               PIC X(30) VALUE 'COBOL_TEST_DB'.
-           05  DB-USER               PIC X(30) VALUE 'cobol_user'.
-           05  DB-PASSWORD           PIC X(30) VALUE 'secure_pass'.
+      * DB-USER/DB-PASSWORD are loaded at run time - see
+      * LOAD-DB-CREDENTIALS - rather than compiled in here.
+           05  DB-USER               PIC X(30).
+           05  DB-PASSWORD           PIC X(30).
 
        01  DB-STATUS-CODES.
            05  DB-SUCCESS            PIC X(02) VALUE '00'.
@@ -38,6 +60,8 @@
            05  DB-OP-INSERT          PIC X(10) VALUE 'INSERT'.
            05  DB-OP-UPDATE          PIC X(10) VALUE 'UPDATE'.
            05  DB-OP-DELETE          PIC X(10) VALUE 'DELETE'.
+           05  DB-OP-UPSERT          PIC X(10) VALUE 'UPSERT'.
+           05  DB-OP-BATCH           PIC X(10) VALUE 'BATCH'.
       *> END COPYBOOK: DB-CONFIG
 
        LINKAGE SECTION.
@@ -50,14 +74,30 @@
        AUDIT-MAIN.
            DISPLAY "Audit Log: " LS-AUDIT-TYPE " ID: " LS-RECORD-ID
 
+           PERFORM LOAD-DB-CREDENTIALS
            PERFORM BUILD-AUDIT-RECORD
+           PERFORM WRITE-TO-DATABASE
 
-           * Only write to DB if not a DB-ERROR to avoid infinite loop
-           IF LS-AUDIT-TYPE NOT = 'DB-ERROR'
-              PERFORM WRITE-TO-DATABASE
+           GOBACK.
+
+      ******************************************************************
+      * Pulls DB-USER/DB-PASSWORD from the DB_USER/DB_PASSWORD
+      * environment variables at run time, falling back to the old
+      * defaults when a variable isn't set, instead of compiling the
+      * credentials into this program.
+      ******************************************************************
+       LOAD-DB-CREDENTIALS.
+           DISPLAY 'DB_USER' UPON ENVIRONMENT-NAME
+           ACCEPT DB-USER FROM ENVIRONMENT-VALUE
+           IF DB-USER = SPACES
+               MOVE 'cobol_user' TO DB-USER
            END-IF
 
-           GOBACK.
+           DISPLAY 'DB_PASSWORD' UPON ENVIRONMENT-NAME
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT-VALUE
+           IF DB-PASSWORD = SPACES
+               MOVE 'secure_pass' TO DB-PASSWORD
+           END-IF.
 
        BUILD-AUDIT-RECORD.
            STRING LS-AUDIT-TYPE DELIMITED BY SPACE
@@ -67,12 +107,14 @@
            END-STRING.
 
        WRITE-TO-DATABASE.
-           MOVE 99999 TO WS-AUDIT-ID
-           MOVE 'INSERT' TO WS-DB-OPERATION
+           ADD 1 TO WS-AUDIT-SEQUENCE
+           MOVE WS-AUDIT-SEQUENCE TO WS-AUDIT-ID
+           MOVE 'AUDIT' TO WS-DB-OPERATION
 
-           * This creates circular dependency: AUDIT-LOG -> DB-ACCESS -> AUDIT-LOG
            CALL 'DB-ACCESS' USING
                BY VALUE WS-DB-OPERATION
                BY VALUE WS-AUDIT-ID
                BY REFERENCE WS-AUDIT-RECORD
+               BY VALUE WS-DB-ENTITY-TYPE
+               BY REFERENCE WS-DB-CALLER-STATUS
            END-CALL.
