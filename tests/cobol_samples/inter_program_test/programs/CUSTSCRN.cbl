@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSCRN.
+       AUTHOR. Test Suite.
+
+      ******************************************************************
+      * Customer inquiry/maintenance - online entry point
+      * Lets a service rep look up a CUSTOMER-RECORD by CUST-ID and
+      * correct address/phone/email/status in real time, rather than
+      * waiting on the next batch cycle through CUSTOMER-MGMT. Runs the
+      * same VALIDATE-DATA checks CUSTOMER-MGMT runs before the change
+      * is written back, and audits the update the same way.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DB-OPERATION       PIC X(10).
+      * Discriminates CUST-ID on DB-MASTER-FILE from PAYMENT-PROC's
+      * order ids, the same composite key DB-ACCESS now requires of
+      * every caller.
+       01  WS-DB-ENTITY-TYPE     PIC X(01) VALUE 'C'.
+       01  WS-DB-CALLER-STATUS   PIC X(02).
+       01  WS-VALIDATION-FLAG    PIC X(01).
+       01  WS-ERROR-CODE         PIC 9(03).
+       01  WS-CONTINUE-FLAG      PIC X(01) VALUE 'Y'.
+           88  KEEP-GOING        VALUE 'Y'.
+           88  DONE-FOR-NOW      VALUE 'N'.
+       01  WS-FOUND-FLAG         PIC X(01) VALUE 'N'.
+           88  CUSTOMER-FOUND    VALUE 'Y'.
+           88  CUSTOMER-NOT-FOUND VALUE 'N'.
+
+      *> START COPYBOOK: CUSTOMER-REC (from CUSTOMER-REC.cpy)
+      ******************************************************************
+      * CUSTOMER-REC.cpy
+      * Customer record structure
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID               PIC 9(10).
+           05  CUST-NAME.
+               10  CUST-FIRST-NAME   PIC X(30).
+               10  CUST-LAST-NAME    PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-STREET       PIC X(50).
+               10  CUST-CITY         PIC X(30).
+               10  CUST-STATE        PIC X(02).
+               10  CUST-ZIP          PIC 9(05).
+           05  CUST-PHONE            PIC X(15).
+           05  CUST-EMAIL            PIC X(50).
+           05  CUST-STATUS           PIC X(01).
+               88  CUST-ACTIVE       VALUE 'A'.
+               88  CUST-INACTIVE     VALUE 'I'.
+               88  CUST-SUSPENDED    VALUE 'S'.
+           05  CUST-CREDIT-LIMIT     PIC 9(10)V99.
+           05  CUST-BALANCE          PIC S9(10)V99.
+      *> END COPYBOOK: CUSTOMER-REC
+
+       COPY COMMON-DEFS.
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE "Customer Inquiry/Maintenance".
+           05  LINE 03 COL 01 VALUE "Customer ID: ".
+           05  LINE 03 COL 15 PIC 9(10) USING CUST-ID.
+           05  LINE 05 COL 01 VALUE "First Name : ".
+           05  LINE 05 COL 15 PIC X(30) USING CUST-FIRST-NAME.
+           05  LINE 06 COL 01 VALUE "Last Name  : ".
+           05  LINE 06 COL 15 PIC X(30) USING CUST-LAST-NAME.
+           05  LINE 07 COL 01 VALUE "Street     : ".
+           05  LINE 07 COL 15 PIC X(50) USING CUST-STREET.
+           05  LINE 08 COL 01 VALUE "City       : ".
+           05  LINE 08 COL 15 PIC X(30) USING CUST-CITY.
+           05  LINE 09 COL 01 VALUE "State      : ".
+           05  LINE 09 COL 15 PIC X(02) USING CUST-STATE.
+           05  LINE 10 COL 01 VALUE "Zip        : ".
+           05  LINE 10 COL 15 PIC 9(05) USING CUST-ZIP.
+           05  LINE 11 COL 01 VALUE "Phone      : ".
+           05  LINE 11 COL 15 PIC X(15) USING CUST-PHONE.
+           05  LINE 12 COL 01 VALUE "Email      : ".
+           05  LINE 12 COL 15 PIC X(50) USING CUST-EMAIL.
+           05  LINE 13 COL 01 VALUE "Status (A/I/S): ".
+           05  LINE 13 COL 17 PIC X(01) USING CUST-STATUS.
+
+       01  LOOKUP-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE "Customer Inquiry/Maintenance".
+           05  LINE 03 COL 01 VALUE "Customer ID to look up: ".
+           05  LINE 03 COL 26 PIC 9(10) USING CUST-ID.
+           05  LINE 05 COL 01 VALUE "(enter 0000000000 to quit)".
+
+       PROCEDURE DIVISION.
+       CUSTSCRN-MAIN.
+           SET KEEP-GOING TO TRUE
+           PERFORM UNTIL DONE-FOR-NOW
+               PERFORM PROMPT-FOR-CUSTOMER-ID
+               IF CUST-ID = ZERO
+                   SET DONE-FOR-NOW TO TRUE
+               ELSE
+                   PERFORM LOOKUP-CUSTOMER
+                   IF CUSTOMER-FOUND
+                       PERFORM MAINTAIN-CUSTOMER
+                   ELSE
+                       DISPLAY "Customer " CUST-ID " not on file"
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "CUSTSCRN: session ended"
+           STOP RUN.
+
+       PROMPT-FOR-CUSTOMER-ID.
+           MOVE ZERO TO CUST-ID
+           DISPLAY LOOKUP-SCREEN
+           ACCEPT LOOKUP-SCREEN.
+
+       LOOKUP-CUSTOMER.
+           MOVE 'SELECT' TO WS-DB-OPERATION
+           CALL 'DB-ACCESS' USING
+               BY VALUE WS-DB-OPERATION
+               BY VALUE CUST-ID
+               BY REFERENCE CUSTOMER-RECORD
+               BY VALUE WS-DB-ENTITY-TYPE
+               BY REFERENCE WS-DB-CALLER-STATUS
+           END-CALL
+           IF CUST-FIRST-NAME NOT = SPACES
+               SET CUSTOMER-FOUND TO TRUE
+           ELSE
+               SET CUSTOMER-NOT-FOUND TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * Shows the current record, takes the rep's edits, and only
+      * writes them back once VALIDATE-DATA has cleared the result -
+      * exactly the check CUSTOMER-MGMT applies in the batch path.
+      ******************************************************************
+       MAINTAIN-CUSTOMER.
+           DISPLAY INQUIRY-SCREEN
+           ACCEPT INQUIRY-SCREEN
+
+           CALL 'VALIDATE-DATA' USING
+               BY VALUE 'CUSTOMER'
+               BY VALUE CUST-ID
+               BY REFERENCE CUSTOMER-RECORD
+               BY VALUE ZERO
+               BY VALUE SPACES
+               BY REFERENCE WS-VALIDATION-FLAG
+           END-CALL
+
+           EVALUATE WS-VALIDATION-FLAG
+               WHEN 'Y'
+                   PERFORM SAVE-CUSTOMER
+                   PERFORM AUDIT-UPDATE
+                   DISPLAY "Customer " CUST-ID " updated"
+               WHEN 'D'
+                   DISPLAY "Update rejected - possible duplicate "
+                       "of another customer"
+               WHEN OTHER
+                   DISPLAY "Update rejected - failed validation"
+           END-EVALUATE.
+
+      ******************************************************************
+      * UPSERT, not UPDATE - a rep can pull up a customer id that was
+      * never actually written by CUSTOMER-MGMT (e.g. one entered here
+      * for the first time), and UPDATE-RECORD would silently no-op
+      * against a row that was never there. UPSERT-RECORD falls
+      * through to a WRITE when the REWRITE finds nothing on file, so
+      * the save always sticks.
+      ******************************************************************
+       SAVE-CUSTOMER.
+           MOVE 'UPSERT' TO WS-DB-OPERATION
+           CALL 'DB-ACCESS' USING
+               BY VALUE WS-DB-OPERATION
+               BY VALUE CUST-ID
+               BY REFERENCE CUSTOMER-RECORD
+               BY VALUE WS-DB-ENTITY-TYPE
+               BY REFERENCE WS-DB-CALLER-STATUS
+           END-CALL.
+
+       AUDIT-UPDATE.
+           CALL 'AUDIT-LOG' USING
+               BY VALUE 'CUSTOMER'
+               BY VALUE CUST-ID
+           END-CALL.
