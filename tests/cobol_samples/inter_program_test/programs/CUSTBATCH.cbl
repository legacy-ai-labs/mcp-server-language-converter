@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBATCH.
+       AUTHOR. Test Suite.
+
+      ******************************************************************
+      * Customer batch driver - standalone entry point
+      * CUSTOMER-MGMT (and CUSTSTEP, which drives it) only ever process
+      * one customer at a time, picked off the day's control file. This
+      * driver instead reads the full customer master file end to end
+      * and calls CUSTOMER-MGMT once per record, for jobs that need to
+      * sweep every customer on file rather than just today's worklist.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTOMER-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-MASTER-STATUS  PIC X(02) VALUE '00'.
+       01  WS-CUSTOMER-ID             PIC 9(10).
+       01  WS-PROCESS-STATUS          PIC X(01).
+       01  WS-ERROR-CODE              PIC 9(03).
+       01  WS-MASTER-EOF-FLAG         PIC X(01) VALUE 'N'.
+           88  MASTER-EOF             VALUE 'Y'.
+           88  MASTER-NOT-EOF         VALUE 'N'.
+       01  WS-CUSTOMERS-PROCESSED     PIC 9(5) VALUE ZERO.
+       01  WS-CUSTOMERS-FAILED        PIC 9(5) VALUE ZERO.
+       01  WS-CUSTOMER-OPERATION      PIC X(12) VALUE 'VALIDATE'.
+       01  WS-ORDER-AMOUNT            PIC 9(10)V99 VALUE ZERO.
+      * Identifies this sweep's own run to CUSTOMER-MGMT's master
+      * control append, so a same-day rerun of this sweep doesn't get
+      * folded into MAIN-BATCH's own end-of-run reconciliation.
+       01  WS-RUN-ID.
+           05  WS-RUN-ID-DATE         PIC X(08).
+           05  WS-RUN-ID-TIME         PIC X(06).
+
+       COPY COMMON-DEFS.
+
+       PROCEDURE DIVISION.
+       CUSTBATCH-MAIN.
+           DISPLAY "CUSTBATCH: customer master sweep starting"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-ID-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-ID-TIME
+
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-MASTER-STATUS = '00'
+               SET MASTER-NOT-EOF TO TRUE
+               PERFORM UNTIL MASTER-EOF
+                   READ CUSTOMER-MASTER-FILE
+                       AT END
+                           SET MASTER-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-ONE-CUSTOMER
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-MASTER-FILE
+           ELSE
+               DISPLAY "CUSTBATCH: customer master file unavailable, "
+                   "status " WS-CUSTOMER-MASTER-STATUS
+           END-IF
+
+           DISPLAY "CUSTBATCH: processed " WS-CUSTOMERS-PROCESSED
+               " customer(s), " WS-CUSTOMERS-FAILED " failed"
+
+           IF WS-CUSTOMERS-FAILED > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       PROCESS-ONE-CUSTOMER.
+           MOVE CUST-ID TO WS-CUSTOMER-ID
+           CALL 'CUSTOMER-MGMT' USING
+               BY VALUE WS-CUSTOMER-OPERATION
+               BY VALUE WS-CUSTOMER-ID
+               BY VALUE WS-ORDER-AMOUNT
+               BY REFERENCE WS-PROCESS-STATUS
+               BY REFERENCE WS-ERROR-CODE
+               BY VALUE WS-RUN-ID
+           END-CALL
+           ADD 1 TO WS-CUSTOMERS-PROCESSED
+           IF WS-PROCESS-STATUS NOT = CC-SUCCESS
+               ADD 1 TO WS-CUSTOMERS-FAILED
+           END-IF.
