@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN-BATCH.
+       PROGRAM-ID. MAIN-BATCH-CLEAN.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -27,7 +27,7 @@
            05  CF-ERROR-FLAG         PIC X(01) VALUE 'N'.
 
        01  COMMON-MESSAGES.
-           05  CM-SUCCESS-MSG        PIC X(30) VALUE 'Operation completed'.
+           05  CM-SUCCESS-MSG     PIC X(30) VALUE 'Operation completed'.
            05  CM-ERROR-MSG          PIC X(30) VALUE 'Operation failed'.
       *> END COPYBOOK: COMMON-DEFS
 
