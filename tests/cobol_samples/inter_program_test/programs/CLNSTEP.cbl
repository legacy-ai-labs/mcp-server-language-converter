@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLNSTEP.
+       AUTHOR. Test Suite.
+
+      ******************************************************************
+      * Cleanup job step - standalone entry point
+      * Runs the cleanup leg of the batch job as its own job step so it
+      * can be skipped or rerun independently of customer/order/report
+      * processing.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CLEANUP-STATUS     PIC X(01).
+      * Identifies this step's own run to BATCH-CLEANUP's master
+      * control append, so a same-day rerun of this step doesn't get
+      * folded into MAIN-BATCH's own end-of-run reconciliation.
+       01  WS-RUN-ID.
+           05  WS-RUN-ID-DATE    PIC X(08).
+           05  WS-RUN-ID-TIME    PIC X(06).
+
+       COPY COMMON-DEFS.
+
+       PROCEDURE DIVISION.
+       CLNSTEP-MAIN.
+           DISPLAY "CLNSTEP: cleanup job step starting"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-ID-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-ID-TIME
+
+           CALL 'BATCH-CLEANUP' USING
+               BY REFERENCE WS-CLEANUP-STATUS
+               BY VALUE WS-RUN-ID
+           END-CALL
+
+           IF WS-CLEANUP-STATUS NOT = CC-SUCCESS
+               DISPLAY "CLNSTEP: cleanup failed"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
