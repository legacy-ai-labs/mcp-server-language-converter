@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTEP.
+       AUTHOR. Test Suite.
+
+      ******************************************************************
+      * Customer-processing job step - standalone entry point
+      * Runs the customer leg of the batch job as its own job step so
+      * it can be restarted from JCL without rerunning order processing,
+      * report generation, or cleanup. Reads the same control file as
+      * MAIN-BATCH and sets RETURN-CODE for step-level condition testing.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO 'BATCHCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-CUSTOMER-ID       PIC 9(10).
+           05  CTL-ORDER-ID          PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-FILE-STATUS PIC X(02) VALUE '00'.
+       01  WS-CUSTOMER-ID        PIC 9(10).
+       01  WS-PROCESS-STATUS     PIC X(01).
+       01  WS-ERROR-CODE         PIC 9(03).
+       01  WS-CONTROL-EOF-FLAG   PIC X(01) VALUE 'N'.
+           88  CONTROL-EOF       VALUE 'Y'.
+           88  CONTROL-NOT-EOF   VALUE 'N'.
+       01  WS-CUSTOMERS-PROCESSED PIC 9(5) VALUE ZERO.
+       01  WS-CUSTOMERS-FAILED    PIC 9(5) VALUE ZERO.
+       01  WS-CUSTOMER-OPERATION  PIC X(12) VALUE 'VALIDATE'.
+       01  WS-ORDER-AMOUNT        PIC 9(10)V99 VALUE ZERO.
+      * Identifies this step's own run to CUSTOMER-MGMT's master
+      * control append, so a same-day rerun of this step doesn't get
+      * folded into MAIN-BATCH's own end-of-run reconciliation.
+       01  WS-RUN-ID.
+           05  WS-RUN-ID-DATE      PIC X(08).
+           05  WS-RUN-ID-TIME      PIC X(06).
+
+       COPY COMMON-DEFS.
+
+       PROCEDURE DIVISION.
+       CUSTSTEP-MAIN.
+           DISPLAY "CUSTSTEP: customer processing job step starting"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-ID-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-ID-TIME
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   SET CONTROL-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL CONTROL-EOF
+               PERFORM PROCESS-ONE-CUSTOMER
+               READ CONTROL-FILE
+                   AT END
+                       SET CONTROL-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+
+           DISPLAY "CUSTSTEP: processed " WS-CUSTOMERS-PROCESSED
+               " customer(s), " WS-CUSTOMERS-FAILED " failed"
+
+           IF WS-CUSTOMERS-FAILED > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       PROCESS-ONE-CUSTOMER.
+           MOVE CTL-CUSTOMER-ID TO WS-CUSTOMER-ID
+           CALL 'CUSTOMER-MGMT' USING
+               BY VALUE WS-CUSTOMER-OPERATION
+               BY VALUE WS-CUSTOMER-ID
+               BY VALUE WS-ORDER-AMOUNT
+               BY REFERENCE WS-PROCESS-STATUS
+               BY REFERENCE WS-ERROR-CODE
+               BY VALUE WS-RUN-ID
+           END-CALL
+           ADD 1 TO WS-CUSTOMERS-PROCESSED
+           IF WS-PROCESS-STATUS NOT = CC-SUCCESS
+               ADD 1 TO WS-CUSTOMERS-FAILED
+           END-IF.
